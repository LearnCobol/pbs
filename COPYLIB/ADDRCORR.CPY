@@ -0,0 +1,20 @@
+
+           EXEC SQL DECLARE TUTORIAL.ADDRCORR TABLE
+           (
+              INV_ID                         INT
+                                             NOT NULL,
+              STREET                         CHAR (30)
+                                             NOT NULL,
+              POSTNO                         CHAR (5)
+                                             NOT NULL,
+              PLACE                          CHAR (30)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  ADDRCORR.
+           03 ADDRCORR-INV-ID                PIC S9(9) COMP.
+           03 ADDRCORR-STREET                 PIC X(30).
+           03 ADDRCORR-POSTNO                 PIC X(5).
+           03 ADDRCORR-PLACE                  PIC X(30).
