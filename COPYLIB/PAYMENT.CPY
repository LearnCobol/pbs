@@ -0,0 +1,25 @@
+
+           EXEC SQL DECLARE TUTORIAL.PAYMENT TABLE
+           (
+              PAYMENT_ID                     INT
+                                             NOT NULL,
+              INV_ID                         INT
+                                             NOT NULL,
+              AMOUNT                         DECIMAL (9, 2)
+                                             NOT NULL,
+              PAYDATE                        DATE
+                                             NOT NULL,
+              METHOD                         VARCHAR (254)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  PAYMENT.
+           03 PAYMENT-PAYMENT-ID             PIC S9(9) COMP.
+           03 PAYMENT-INV-ID                 PIC S9(9) COMP.
+           03 PAYMENT-AMOUNT                 PIC S9(7)V9(2) COMP-3.
+           03 PAYMENT-PAYDATE                PIC X(10).
+           03 PAYMENT-METHOD.
+              49 PAYMENT-METHOD-LEN          PIC S9(4) COMP.
+              49 PAYMENT-METHOD-TEXT         PIC X(254).
