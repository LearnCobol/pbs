@@ -15,7 +15,9 @@
                                              NOT NULL,
               INVDATE                        DATE,
               VAT                            DECIMAL (3, 2)
-                                             NOT NULL
+                                             NOT NULL,
+              DUEDATE                        DATE,
+              CREDITOF                       INT
            )
            END-EXEC.
 
@@ -25,6 +27,11 @@
            03 INVOICE-CUST-ID                PIC S9(9) COMP.
            03 INVOICE-DEBT-ID                PIC S9(9) COMP.
            03 INVOICE-INVSTATE               PIC S9(4) COMP.
+              88  INVOICE-INVSTATE-PENDING       VALUE 0.
+              88  INVOICE-INVSTATE-PRINTED       VALUE 1.
+              88  INVOICE-INVSTATE-REMINDED      VALUE 2.
+              88  INVOICE-INVSTATE-PAID          VALUE 3.
+              88  INVOICE-INVSTATE-CREDITED      VALUE 4.
            03 INVOICE-INVNO.
               49 INVOICE-INVNO-LEN           PIC S9(4) COMP.
               49 INVOICE-INVNO-TEXT          PIC X(254).
@@ -32,4 +39,8 @@
               49 INVOICE-CUSTNO-LEN          PIC S9(4) COMP.
               49 INVOICE-CUSTNO-TEXT         PIC X(254).
            03 INVOICE-INVDATE                PIC X(10).
-           03 INVOICE-VAT                    PIC S9(1)V9(2) COMP-3.
\ No newline at end of file
+           03 INVOICE-VAT                    PIC S9(1)V9(2) COMP-3.
+           03 INVOICE-DUEDATE                PIC X(10).
+           03 INVOICE-CREDITOF               PIC S9(9) COMP.
+              88  INVOICE-IS-CREDIT-NOTE      VALUE 1 THRU 999999999.
+              88  INVOICE-NOT-CREDIT-NOTE     VALUE 0.
\ No newline at end of file
