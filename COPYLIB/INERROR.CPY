@@ -5,6 +5,8 @@
                                              NOT NULL,
               DESCRIPTION                    VARCHAR (60),
               INLOG_ID                       INT
+                                             NOT NULL,
+              RESOLVED                       SMALLINT
                                              NOT NULL
            )
            END-EXEC.
@@ -15,4 +17,7 @@
            03 INERROR-DESCRIPTION.
               49 INERROR-DESCRIPTION-LEN     PIC S9(4) COMP.
               49 INERROR-DESCRIPTION-TEXT    PIC X(60).
-           03 INERROR-INLOG-ID               PIC S9(9) COMP.
\ No newline at end of file
+           03 INERROR-INLOG-ID               PIC S9(9) COMP.
+           03 INERROR-RESOLVED               PIC S9(4) COMP.
+               88  INERROR-RESOLVED-YES          VALUE 1.
+               88  INERROR-RESOLVED-NO           VALUE 0.
\ No newline at end of file
