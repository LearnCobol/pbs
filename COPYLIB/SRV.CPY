@@ -13,6 +13,10 @@
               DELRATE                        DECIMAL (3, 2)
                                              NOT NULL,
               DUEDAYS                        SMALLINT
+                                             NOT NULL,
+              STATUS                         SMALLINT
+                                             NOT NULL,
+              VAT                            DECIMAL (3, 2)
                                              NOT NULL
            )
            END-EXEC.
@@ -29,4 +33,8 @@
            03 SRV-CHARGE                     PIC S9(3)V9(2) COMP-3.
            03 SRV-CUST-ID                    PIC S9(9) COMP.
            03 SRV-DELRATE                    PIC S9(1)V9(2) COMP-3.
-           03 SRV-DUEDAYS                    PIC S9(4) COMP.
\ No newline at end of file
+           03 SRV-DUEDAYS                    PIC S9(4) COMP.
+           03 SRV-STATUS                     PIC S9(4) COMP.
+               88  SRV-STATUS-ACTIVE             VALUE 1.
+               88  SRV-STATUS-INACTIVE           VALUE 0.
+           03 SRV-VAT                        PIC S9(1)V9(2) COMP-3.
\ No newline at end of file
