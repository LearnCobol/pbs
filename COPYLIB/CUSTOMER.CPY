@@ -0,0 +1,80 @@
+
+           EXEC SQL DECLARE TUTORIAL.CUSTOMER TABLE
+           (
+              CUST_ID                        INT
+                                             NOT NULL,
+              CUSTNO                         VARCHAR (254)
+                                             NOT NULL,
+              NAME                           VARCHAR (254)
+                                             NOT NULL,
+              ORGNO                          VARCHAR (254)
+                                             NOT NULL,
+              TEL                            VARCHAR (254),
+              EMAIL                          VARCHAR (254),
+              WEB                            VARCHAR (254),
+              BOARDPLACE                     VARCHAR (254),
+              ADDR_ID                        INT
+                                             NOT NULL,
+              FIN_ID                         INT
+                                             NOT NULL,
+              STATUS                         SMALLINT
+                                             NOT NULL,
+              DUEDAYS                        SMALLINT
+                                             NOT NULL,
+              LANGUAGE                       CHAR (2)
+                                             NOT NULL,
+              CURRENCY                       CHAR (3)
+                                             NOT NULL,
+              INVNOMIN                       INT
+                                             NOT NULL,
+              INVNOMAX                       INT
+                                             NOT NULL,
+              TEST_CUSTOMER                  SMALLINT
+                                             NOT NULL,
+              BUNDLEINVOICES                 SMALLINT
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  CUSTOMER.
+           03 CUSTOMER-CUST-ID               PIC S9(9) COMP.
+           03 CUSTOMER-CUSTNO.
+              49 CUSTOMER-CUSTNO-LEN         PIC S9(4) COMP.
+              49 CUSTOMER-CUSTNO-TEXT        PIC X(254).
+           03 CUSTOMER-NAME.
+              49 CUSTOMER-NAME-LEN           PIC S9(4) COMP.
+              49 CUSTOMER-NAME-TEXT          PIC X(254).
+           03 CUSTOMER-ORGNO.
+              49 CUSTOMER-ORGNO-LEN          PIC S9(4) COMP.
+              49 CUSTOMER-ORGNO-TEXT         PIC X(254).
+           03 CUSTOMER-TEL.
+              49 CUSTOMER-TEL-LEN            PIC S9(4) COMP.
+              49 CUSTOMER-TEL-TEXT           PIC X(254).
+           03 CUSTOMER-EMAIL.
+              49 CUSTOMER-EMAIL-LEN          PIC S9(4) COMP.
+              49 CUSTOMER-EMAIL-TEXT         PIC X(254).
+           03 CUSTOMER-WEB.
+              49 CUSTOMER-WEB-LEN            PIC S9(4) COMP.
+              49 CUSTOMER-WEB-TEXT           PIC X(254).
+           03 CUSTOMER-BOARDPLACE.
+              49 CUSTOMER-BOARDPLACE-LEN     PIC S9(4) COMP.
+              49 CUSTOMER-BOARDPLACE-TEXT    PIC X(254).
+           03 CUSTOMER-ADDR-ID                PIC S9(9) COMP.
+           03 CUSTOMER-FIN-ID                 PIC S9(9) COMP.
+           03 CUSTOMER-STATUS                 PIC S9(4) COMP.
+               88  CUSTOMER-STATUS-ACTIVE          VALUE 1.
+               88  CUSTOMER-STATUS-INACTIVE        VALUE 0.
+           03 CUSTOMER-DUEDAYS                PIC S9(4) COMP.
+           03 CUSTOMER-LANGUAGE                PIC X(2).
+               88  CUSTOMER-LANGUAGE-SWEDISH       VALUE 'SV'.
+               88  CUSTOMER-LANGUAGE-ENGLISH       VALUE 'EN'.
+           03 CUSTOMER-CURRENCY                PIC X(3).
+           03 CUSTOMER-INVNOMIN                PIC S9(9) COMP.
+           03 CUSTOMER-INVNOMAX                PIC S9(9) COMP.
+           03 CUSTOMER-TEST-CUSTOMER           PIC S9(4) COMP.
+               88  CUSTOMER-IS-TEST-CUSTOMER        VALUE 1.
+               88  CUSTOMER-IS-REAL-CUSTOMER        VALUE 0.
+           03 CUSTOMER-BUNDLEINVOICES          PIC S9(4) COMP.
+               88  CUSTOMER-BUNDLE-YES              VALUE 1.
+               88  CUSTOMER-BUNDLE-NO                VALUE 0.
