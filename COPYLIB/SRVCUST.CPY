@@ -4,6 +4,10 @@
               SRV_ID                         INT
                                              NOT NULL,
               CUST_ID                        INT
+                                             NOT NULL,
+              START_DATE                     DATE
+                                             NOT NULL,
+              END_DATE                       DATE
                                              NOT NULL
            )
            END-EXEC.
@@ -12,3 +16,5 @@
        01  SRVCUST.
            03 SRVCUST-SRV-ID                 PIC S9(9) COMP.
            03 SRVCUST-CUST-ID                PIC S9(9) COMP.
+           03 SRVCUST-START-DATE             PIC X(10).
+           03 SRVCUST-END-DATE               PIC X(10).
