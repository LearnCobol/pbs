@@ -0,0 +1,16 @@
+
+           EXEC SQL DECLARE TUTORIAL.IDGEN TABLE
+           (
+              TABLENAME                      VARCHAR (30)
+                                             NOT NULL,
+              NEXTID                         INT
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  IDGEN.
+           03 IDGEN-TABLENAME.
+              49 IDGEN-TABLENAME-LEN        PIC S9(4) COMP.
+              49 IDGEN-TABLENAME-TEXT       PIC X(30).
+           03 IDGEN-NEXTID                  PIC S9(9) COMP.
