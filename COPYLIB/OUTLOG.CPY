@@ -0,0 +1,33 @@
+
+           EXEC SQL DECLARE TUTORIAL.OUTLOG TABLE
+           (
+              OUTLOG_ID                      INT
+                                             NOT NULL,
+              CUST_ID                        INT
+                                             NOT NULL,
+              INV_ID                         INT
+                                             NOT NULL,
+              FILENAME                       VARCHAR (254)
+                                             NOT NULL,
+              PRINTDATE                      DATE
+                                             NOT NULL,
+              SUCCESS                        SMALLINT
+                                             NOT NULL,
+              ROUNDAMT                       DECIMAL (3, 2)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  OUTLOG.
+           03 OUTLOG-OUTLOG-ID               PIC S9(9) COMP.
+           03 OUTLOG-CUST-ID                 PIC S9(9) COMP.
+           03 OUTLOG-INV-ID                  PIC S9(9) COMP.
+           03 OUTLOG-FILENAME.
+              49 OUTLOG-FILENAME-LEN         PIC S9(4) COMP.
+              49 OUTLOG-FILENAME-TEXT        PIC X(254).
+           03 OUTLOG-PRINTDATE               PIC X(10).
+           03 OUTLOG-SUCCESS                 PIC S9(4) COMP.
+               88  OUTLOG-SUCCESS-YES            VALUE 1.
+               88  OUTLOG-SUCCESS-NO             VALUE 0.
+           03 OUTLOG-ROUNDAMT                 PIC S9(1)V9(2) COMP-3.
