@@ -0,0 +1,28 @@
+
+           EXEC SQL DECLARE TUTORIAL.FINDATA TABLE
+           (
+              FIN_ID                         INT
+                                             NOT NULL,
+              VATREGNO                       VARCHAR (254)
+                                             NOT NULL,
+              BANKGIRO                       VARCHAR (254)
+                                             NOT NULL,
+              POSTGIRO                       VARCHAR (254),
+              INTERESTRATE                   DECIMAL (4, 2)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  FINDATA.
+           03 FINDATA-FIN-ID                 PIC S9(9) COMP.
+           03 FINDATA-VATREGNO.
+              49 FINDATA-VATREGNO-LEN        PIC S9(4) COMP.
+              49 FINDATA-VATREGNO-TEXT       PIC X(254).
+           03 FINDATA-BANKGIRO.
+              49 FINDATA-BANKGIRO-LEN        PIC S9(4) COMP.
+              49 FINDATA-BANKGIRO-TEXT       PIC X(254).
+           03 FINDATA-POSTGIRO.
+              49 FINDATA-POSTGIRO-LEN        PIC S9(4) COMP.
+              49 FINDATA-POSTGIRO-TEXT       PIC X(254).
+           03 FINDATA-INTERESTRATE           PIC S9(2)V9(2) COMP-3.
