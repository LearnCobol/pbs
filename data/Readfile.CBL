@@ -10,7 +10,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT  INDATA ASSIGN TO 'data/indata.txt'
+           SELECT  INDATA ASSIGN TO WS-IMPORT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS INFIL-FS.
 
@@ -18,6 +18,18 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FELFIL-FS.
 
+           SELECT  CKPTDATA ASSIGN TO WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPTFIL-FS.
+
+           SELECT  ALERTDATA ASSIGN TO 'data/alert.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERTFIL-FS.
+
+           SELECT  NOTIFYDATA ASSIGN TO 'data/notify.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NOTIFYFIL-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,9 +40,69 @@
 
        FD FELDATA.
        01  FELDATA-POST.
+           05  FELDATA-REASON PIC X(60).
            05  FELDATA-ROW PIC X(300).
 
+      **> Records how far a run got through the current file's
+      **> second pass, so a re-run of the same file after a crash
+      **> or abend can skip straight past the records already
+      **> committed instead of inserting them a second time.
+       FD CKPTDATA.
+       01  CKPT-POST.
+           05  CKPT-RECNO  PIC 9(6).
+
+      **> One row left behind whenever an inbound file fails
+      **> validation, for the on-call paging tool watching data/ to
+      **> pick up and raise.
+       FD ALERTDATA.
+       01  ALERT-POST.
+           05  ALERT-TIMESTAMP     PIC X(19).
+           05  FILLER              PIC X(1).
+           05  ALERT-FILENAME      PIC X(60).
+           05  FILLER              PIC X(1).
+           05  ALERT-REASON        PIC X(60).
+
+      **> One row left behind for every new invoice recorded, for
+      **> an account-manager notification tool watching data/ to
+      **> pick up and mail on to the customer's contact address -
+      **> mirrors ALERTDATA above, but on the happy path instead of
+      **> the failure path.
+       FD NOTIFYDATA.
+       01  NOTIFY-POST.
+           05  NOTIFY-TIMESTAMP    PIC X(19).
+           05  FILLER              PIC X(1).
+           05  NOTIFY-CUSTNO       PIC X(20).
+           05  FILLER              PIC X(1).
+           05  NOTIFY-INVNO        PIC X(20).
+           05  FILLER              PIC X(1).
+           05  NOTIFY-EMAIL        PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01  WS-IMPORT-FILENAME           PIC X(60)
+                                         VALUE 'data/indata.txt'.
+
+       01  WS-ARCHIVE-DIR                PIC X(60)   VALUE SPACE.
+       01  WS-ARCHIVE-BASENAME           PIC X(60)   VALUE SPACE.
+       01  WS-ARCHIVE-PATH                PIC X(80)   VALUE SPACE.
+       01  WS-ARCHIVE-DATE               PIC X(8)    VALUE SPACE.
+       01  WS-ARCHIVE-RC                 PIC S9(9)   COMP VALUE ZERO.
+       01  WS-ARCHIVE-PATH-PART          PIC X(60)   VALUE SPACE.
+       01  WS-FEL-REASON                 PIC X(60)   VALUE SPACE.
+       01  WS-NEXT-ID                    PIC S9(9)   COMP VALUE ZERO.
+
+       01  WS-CKPT-PATH-PART             PIC X(60)   VALUE SPACE.
+       01  WS-CKPT-BASENAME              PIC X(60)   VALUE SPACE.
+       01  WS-CKPT-PATH                  PIC X(80)   VALUE SPACE.
+       01  WS-CKPT-RECNO                 PIC 9(6)    VALUE ZERO.
+       01  WS-CKPT-SAVED-RECNO           PIC 9(6)    VALUE ZERO.
+       01  WS-CKPT-RC                    PIC S9(9)   COMP VALUE ZERO.
+
+       01  WS-ALERT-NOW                  PIC X(21)   VALUE SPACE.
+       01  WS-ALERT-TIMESTAMP            PIC X(19)   VALUE SPACE.
+
+       01  WS-NOTIFY-NOW                 PIC X(21)   VALUE SPACE.
+       01  WS-NOTIFY-TIMESTAMP           PIC X(19)   VALUE SPACE.
+
        01  SWITCHES.
            05  END-OF-FILE             PIC X VALUE 'N'.
                88  EOF                     VALUE 'Y'.
@@ -42,10 +114,20 @@
                88  VALID-POST-FILE         VALUE 'Y'.
            05 VALID-POSTER-COUNTS-SW   PIC X VALUE 'Y'.
                88  VALID-POSTER-COUNTS     VALUE 'Y'.
+           05 VALID-CTRL-TOTAL-SW      PIC X VALUE 'Y'.
+               88  VALID-CTRL-TOTAL        VALUE 'Y'.
+           05 FAKTURA-SEEN-SW          PIC X VALUE 'N'.
+               88  FAKTURA-SEEN             VALUE 'Y'.
+           05 CUSTOMER-FOUND-SW        PIC X VALUE 'N'.
+               88  CUSTOMER-FOUND           VALUE 'Y'.
            05  FIRST-TIME-FAKTURA-SW   PIC X VALUE 'Y'.
                88  FIRST-TIME-FAKTURA      VALUE 'Y'.
            05  INVOICE-EXIST-SW        PIC X VALUE 'Y'.
                88  INVOICE-EXIST           VALUE 'Y'.
+           05  RESTART-SKIP-SW         PIC X VALUE 'N'.
+               88  RESTART-SKIP             VALUE 'Y'.
+           05  PASS-TWO-SW             PIC X VALUE 'N'.
+               88  PASS-TWO                 VALUE 'Y'.
 
 
        01  FILE-STATUS-FIELDS.
@@ -53,10 +135,23 @@
                88  INFIL-SUCCESSFUL        VALUE '00'.
            05 FELFIL-FS                PIC XX.
                88  FELFIL-SUCCESSFUL       VALUE '00'.
+           05 CKPTFIL-FS                PIC XX.
+               88  CKPTFIL-SUCCESSFUL       VALUE '00'.
+           05 ALERTFIL-FS               PIC XX.
+               88  ALERTFIL-SUCCESSFUL      VALUE '00'.
+           05 NOTIFYFIL-FS              PIC XX.
+               88  NOTIFYFIL-SUCCESSFUL     VALUE '00'.
 
        01  COUNTS-FIELDS.
            05  POSTER-COUNT    PIC 9(6)    VALUE ZERO.
 
+       01  WS-RUN-SUMMARY.
+           05  WS-SUM-FAKTURA-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-SUM-ARTIKEL-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-SUM-INVOICE-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-SUM-REJECT-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-SUM-DUPLICATE-COUNT      PIC 9(6) VALUE ZERO.
+
        01  START-POST-10.
            05  POSTTYP-10      PIC X(2).
            05  SYSTEM-10       PIC X(8).
@@ -87,6 +182,10 @@
        01  FAKT-SUM-1          PIC 9(9)    VALUE ZERO.
        01  MOMS-T              PIC 9V99    VALUE ZERO.
 
+       01  WS-INVDATE-INT      PIC 9(9)    COMP VALUE ZERO.
+       01  WS-DUEDATE-INT      PIC 9(9)    COMP VALUE ZERO.
+       01  WS-DUEDATE-YMD      PIC 9(8)    VALUE ZERO.
+
        01  FAKTURA-POST-20-OLD.
            05  POSTTYP-20-OLD  PIC X(2).
            05  ORDNR1-20-OLD   PIC X(10).
@@ -121,7 +220,10 @@
            05  POSTTYP-90      PIC X(2).
            05  FILLER          PIC X(13).
            05  ANTAL-90        PIC X(6).
-           05  FILLER          PIC X(279).
+           05  TOTALSUM-90     PIC X(8).
+           05  FILLER          PIC X(271).
+
+       01  WS-FILE-CTRL-TOTAL  PIC 9(9)    VALUE ZERO.
 
            EXEC SQL INCLUDE SQLCA      END-EXEC.
            EXEC SQL INCLUDE DEBTOR     END-EXEC.
@@ -134,20 +236,39 @@
            EXEC SQL INCLUDE SRV        END-EXEC.
            EXEC SQL INCLUDE FINDATA    END-EXEC.
            EXEC SQL INCLUDE INERROR    END-EXEC.
+           EXEC SQL INCLUDE IDGEN      END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-IMPORT-FILENAME           PIC X(60).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-IMPORT-FILENAME.
 
        000-POST-CUST.
 
+           IF LK-IMPORT-FILENAME NOT = SPACES
+               MOVE LK-IMPORT-FILENAME TO WS-IMPORT-FILENAME
+           END-IF
+
            PERFORM 100-INIT
            PERFORM 101-INIT
            PERFORM 100-READ-CUST-FILE UNTIL EOF.
            PERFORM 100-END
            IF  VALID-POST-FILE
+               SET PASS-TWO TO TRUE
                PERFORM 101-INIT
                PERFORM 101-READ-CUST-FILE UNTIL EOF.
-           CLOSE INDATA FELDATA
-           STOP RUN.
+           CLOSE INDATA FELDATA NOTIFYDATA
+
+           PERFORM 196-DISPLAY-RUN-SUMMARY
+
+           IF VALID-POST-FILE
+               PERFORM 197-CHECKPOINT-CLEAR
+               PERFORM 195-ARCHIVE-INDATA-FILE
+           ELSE
+               PERFORM 198-ALERT-ONCALL
+           END-IF
+
+           GOBACK.
       **************************
 
        100-INIT.
@@ -155,9 +276,11 @@
            MOVE 'N' TO END-OF-FILE
            MOVE 'N' TO START-POST-EXIST-SW
            MOVE 'N' TO END-POST-EXIST-SW
+           MOVE 'N' TO FAKTURA-SEEN-SW
            MOVE ZERO TO POSTER-COUNT
 
            OPEN OUTPUT FELDATA.
+           OPEN OUTPUT NOTIFYDATA.
       ***********************
 
        100-END.
@@ -167,26 +290,143 @@
        101-INIT.
 
            MOVE 'N' TO END-OF-FILE
+           IF PASS-TWO
+               PERFORM 102-CHECKPOINT-INIT
+           END-IF
            OPEN INPUT INDATA
            IF INFIL-SUCCESSFUL
                READ INDATA
                    AT END SET EOF TO TRUE
                END-READ
+               IF PASS-TWO
+                   IF NOT EOF
+                       ADD 1 TO WS-CKPT-RECNO
+                   END-IF
+                   IF RESTART-SKIP
+                       PERFORM 104-SKIP-CHECKPOINTED-RECORD
+                           UNTIL WS-CKPT-RECNO >= WS-CKPT-SAVED-RECNO
+                               OR EOF
+                       DISPLAY ' �terstartar importen efter post nr: '
+                           WS-CKPT-RECNO
+                   END-IF
+               END-IF
            ELSE
                SET EOF TO TRUE
                DISPLAY ' Indata file error: '.
       ***********************
 
+      **************************
+      **> Works out where this file's checkpoint record lives
+      **> (one per import filename, under data/) and, if the
+      **> previous run against this file left one behind, reads
+      **> the record number it last got through so 101-INIT can
+      **> skip straight past the records already committed.
+       102-CHECKPOINT-INIT.
+
+           UNSTRING WS-IMPORT-FILENAME DELIMITED BY '/'
+               INTO WS-CKPT-PATH-PART WS-CKPT-BASENAME
+           END-UNSTRING
+
+           MOVE SPACE TO WS-CKPT-PATH
+           STRING 'data/checkpoint_' DELIMITED BY SIZE
+                   WS-CKPT-BASENAME DELIMITED BY SPACE
+                   '.txt' DELIMITED BY SIZE
+                   INTO WS-CKPT-PATH
+           END-STRING
+
+           MOVE ZERO TO WS-CKPT-RECNO
+           MOVE ZERO TO WS-CKPT-SAVED-RECNO
+           MOVE 'N' TO RESTART-SKIP-SW
+
+           OPEN INPUT CKPTDATA
+           IF CKPTFIL-SUCCESSFUL
+               READ CKPTDATA AT END CONTINUE END-READ
+               IF CKPTFIL-SUCCESSFUL
+                   MOVE CKPT-RECNO TO WS-CKPT-SAVED-RECNO
+                   IF WS-CKPT-SAVED-RECNO > ZERO
+                       SET RESTART-SKIP TO TRUE
+                   END-IF
+               END-IF
+               CLOSE CKPTDATA
+           END-IF.
+      ***********************
+
+      **> Reads and discards one already-committed record while
+      **> fast-forwarding to the checkpointed restart position.
+       104-SKIP-CHECKPOINTED-RECORD.
+
+           READ INDATA
+               AT END SET EOF TO TRUE
+           END-READ
+           IF NOT EOF
+               ADD 1 TO WS-CKPT-RECNO
+           END-IF.
+      ***********************
+
+      **> Remembers that the record now in INDATA-POST has been
+      **> fully processed, so a restart after this point never
+      **> has to redo it.
+       103-CHECKPOINT-SAVE.
+
+           OPEN OUTPUT CKPTDATA
+           MOVE WS-CKPT-RECNO TO CKPT-RECNO
+           WRITE CKPT-POST
+           CLOSE CKPTDATA.
+      ***********************
+
+      **> Catches records arriving in the wrong slot in the file -
+      **> faktura/artikel data before the START-POST, an artikel
+      **> with no faktura ahead of it, or anything at all showing up
+      **> after the SLUT-POST - before the type-specific processing
+      **> below gets a chance to work with whatever garbage state
+      **> that would otherwise leave behind.
+       100-CHECK-SEQUENCE.
+           IF END-POST-EXIST
+               MOVE 'N' TO VALID-POST-FILE-SW
+               DISPLAY ' Post efter SLUT-POST, fel postordning: '
+                   INDATA-TYP
+               MOVE 'POST EFTER SLUT-POST' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE
+           ELSE
+               IF (INDATA-TYP = '20' OR INDATA-TYP = '30')
+                       AND NOT START-POST-EXIST
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   DISPLAY ' Post f�re START-POST, fel postordning: '
+                       INDATA-TYP
+                   MOVE 'POST F�RE START-POST' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
+               ELSE
+                   IF INDATA-TYP = '30' AND NOT FAKTURA-SEEN
+                       MOVE 'N' TO VALID-POST-FILE-SW
+                       DISPLAY ' Artikelpost utan faktura'
+                       MOVE 'ARTIKEL UTAN FAKTURA' TO WS-FEL-REASON
+                       PERFORM WRITE-BAD-FILE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF INDATA-TYP = '20'
+               SET FAKTURA-SEEN TO TRUE
+           END-IF.
+      ***********************
+
        100-READ-CUST-FILE.
 
            MOVE 'Y' TO VALID-POST-FILE-SW
+           PERFORM 100-CHECK-SEQUENCE
 
            EVALUATE INDATA-TYP
                WHEN '10' PERFORM 110-START-POST
-               WHEN '20' ADD 1 TO POSTER-COUNT
+               WHEN '20'
+                   ADD 1 TO POSTER-COUNT
+                   MOVE INDATA-POST TO FAKTURA-POST-20
+                   ADD FUNCTION NUMVAL(FAKTSUM-20) TO WS-FILE-CTRL-TOTAL
                WHEN '30' ADD 1 TO POSTER-COUNT
                WHEN '90' PERFORM 190-SLUT-POST
-               WHEN OTHER MOVE 'N' TO VALID-POST-FILE-SW
+               WHEN OTHER
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   MOVE 'OGILTIG POSTTYP' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
            END-EVALUATE
 
            IF NOT VALID-POST-FILE
@@ -194,6 +434,11 @@
                DISPLAY ' Post-filen �r ogiltig'.
 
            IF NOT VALID-POSTER-COUNTS
+               MOVE 'POSTANTAL ST�MMER INTE' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE.
+
+           IF NOT VALID-CTRL-TOTAL
+               MOVE 'KONTROLLSUMMA ST�MMER INTE' TO WS-FEL-REASON
                PERFORM WRITE-BAD-FILE.
 
            READ INDATA AT END
@@ -214,7 +459,12 @@
                WHEN '90' PERFORM 220-CHECK-FAKTURA-SUM
            END-EVALUATE
 
-           READ INDATA AT END SET EOF TO TRUE.
+           PERFORM 103-CHECKPOINT-SAVE
+
+           READ INDATA AT END SET EOF TO TRUE END-READ
+           IF NOT EOF
+               ADD 1 TO WS-CKPT-RECNO
+           END-IF.
       **********************************************************
 
        110-START-POST.
@@ -222,31 +472,65 @@
                MOVE INDATA-POST TO START-POST-10
                SET START-POST-EXIST TO TRUE
 
+               MOVE 'N' TO CUSTOMER-FOUND-SW
                PERFORM 210-CHECK-CUSTOMER-NR
-               IF VALID-POST-FILE
+
+      *        the file-level l�pnummer/date checks apply to the
+      *        sending customer regardless of whether that customer
+      *        is active or flagged as a test customer - an
+      *        inactive or test customer still must not be allowed
+      *        to resend a stale file number undetected
+               IF CUSTOMER-FOUND
                    PERFORM 210-CHECK-FILE-NR
                END-IF
 
+               IF CUSTOMER-FOUND
+                   PERFORM 210-CHECK-FILE-DATE
+               END-IF
+
                IF VALID-POST-FILE
                    ADD 1 TO POSTER-COUNT
                END-IF
            ELSE
                MOVE 'N' TO VALID-POST-FILE-SW
-               DISPLAY ' START-POST �r dubbel'.
+               DISPLAY ' START-POST �r dubbel'
+               MOVE 'START-POST DUBBEL' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE.
       *****************************************************
 
        210-CHECK-CUSTOMER-NR.
            MOVE KNDNR-10 TO CUSTOMER-CUSTNO
                EXEC SQL
-                   SELECT CUST_ID
-                   INTO :CUSTOMER-CUST-ID
+                   SELECT CUST_ID, STATUS, DUEDAYS,
+                          INVNOMIN, INVNOMAX, EMAIL, TEST_CUSTOMER
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-STATUS,
+                        :CUSTOMER-DUEDAYS,
+                        :CUSTOMER-INVNOMIN, :CUSTOMER-INVNOMAX,
+                        :CUSTOMER-EMAIL, :CUSTOMER-TEST-CUSTOMER
                    FROM CUSTOMER
                    WHERE CUSTOMER.CUSTNO = :CUSTOMER-CUSTNO
                END-EXEC.
 
            IF SQLCODE NOT = ZERO
                MOVE 'N' TO VALID-POST-FILE-SW
-               DISPLAY ' START-POST �r ogiltig'.
+               DISPLAY ' START-POST �r ogiltig'
+               MOVE 'KUND SAKNAS' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE
+           ELSE
+               SET CUSTOMER-FOUND TO TRUE
+               IF NOT CUSTOMER-STATUS-ACTIVE
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   DISPLAY ' Kunden �r inaktiverad'
+                   MOVE 'KUNDEN INAKTIVERAD' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
+               END-IF
+               IF CUSTOMER-IS-TEST-CUSTOMER
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   DISPLAY ' Kunden �r en testkund, hoppar �ver'
+                   MOVE 'TESTKUND' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
+               END-IF
+           END-IF.
       ****************************
 
        210-CHECK-FILE-NR.
@@ -263,13 +547,39 @@
                ELSE
                    DISPLAY ' Filens l�pnummer �r ogiltig'
                    MOVE 'N' TO VALID-POST-FILE-SW
+                   MOVE 'FILENS L�PNUMMER OGILTIG' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
                END-IF
            ELSE
                MOVE 'N' TO VALID-POST-FILE-SW
-               DISPLAY ' START-POST �r ogiltig'.
+               DISPLAY ' START-POST �r ogiltig'
+               MOVE 'START-POST OGILTIG' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE.
+      *****************************
+
+      **> Checks that FILDAT-10 is a numeric, plausible YYYYMMDD
+      **> date, the same way the month/day of ORDDAT-20 is trusted
+      **> further down - catches a garbled file date before it is
+      **> ever used to validate anything else on this file.
+       210-CHECK-FILE-DATE.
+           IF FILDAT-10 NOT NUMERIC
+               MOVE 'N' TO VALID-POST-FILE-SW
+               DISPLAY ' Filens datum �r ogiltigt: ' FILDAT-10
+               MOVE 'FILDATUM OGILTIGT' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE
+           ELSE
+               IF FILDAT-10(5:2) < '01' OR FILDAT-10(5:2) > '12'
+                   OR FILDAT-10(7:2) < '01' OR FILDAT-10(7:2) > '31'
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   DISPLAY ' Filens datum �r ogiltigt: ' FILDAT-10
+                   MOVE 'FILDATUM OGILTIGT' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
+               END-IF
+           END-IF.
       *****************************
 
        120-FAKTURA-POST.
+           ADD 1 TO WS-SUM-FAKTURA-COUNT
            MOVE 'N' TO INVOICE-EXIST-SW
            IF FIRST-TIME-FAKTURA
                MOVE INDATA-POST TO FAKTURA-POST-20-OLD
@@ -283,15 +593,13 @@
            MOVE ORDDAT-20(5:2) TO INLOG-PROCDATE(6:2)
            MOVE ORDDAT-20(7:2) TO INLOG-PROCDATE(9:2)
            MOVE '-'    TO INLOG-PROCDATE(5:1) INLOG-PROCDATE(8:1)
-           MOVE FAKTNR-20 TO INLOG-INVNO
+           MOVE FUNCTION NUMVAL(FAKTNR-20) TO INLOG-ORDNO
 
            MOVE ZERO TO INLOG-RESULTCODE
 
-           EXEC SQL
-                   SELECT MAX(INLOG_ID)
-                   INTO :INLOG-INLOG-ID
-                   FROM INLOG
-           END-EXEC
+           MOVE 'INLOG' TO IDGEN-TABLENAME-TEXT
+           PERFORM 200-GET-NEXT-ID
+           MOVE WS-NEXT-ID TO INLOG-INLOG-ID
 
            EXEC SQL
                INSERT INTO INLOG
@@ -299,7 +607,7 @@
                          :CUSTOMER-CUST-ID,
                          :INLOG-FILENO,
                          :INLOG-PROCDATE,
-                         :INLOG-INVNO,
+                         :INLOG-ORDNO,
                          :INLOG-RESULTCODE
                          )
            END-EXEC
@@ -307,17 +615,25 @@
            IF SQLCODE NOT = ZERO
                DISPLAY ' Insert SQL sats p� INLOG tabel �r felt'.
 
+           PERFORM 225-CHECK-FAKTNR-RANGE.
+
            IF FAKTNR-20-OLD NOT = FAKTNR-20
                PERFORM 220-CHECK-FAKTURA-SUM.
 
            PERFORM 220-INVOICE-EXIST
             IF NOT INVOICE-EXIST
-               PERFORM 220-INVOICE-INSERT.
+               PERFORM 220-INVOICE-INSERT
+            ELSE
+               ADD 1 TO WS-SUM-DUPLICATE-COUNT
+               DISPLAY ' Fakturan finns redan, hoppar �ver: '
+                   FAKTNR-20
+            END-IF.
 
            MOVE ZERO TO FAKT-SUM.
       ****************************
 
        130-ARTIKEL-POST.
+           ADD 1 TO WS-SUM-ARTIKEL-COUNT
            MOVE INDATA-POST    TO ARTIKEL-POST-30
            MOVE ZERO   TO ART-SUM
 
@@ -327,11 +643,17 @@
 
            IF ART-SUM NOT = FUNCTION NUMVAL(SUMMA-30)
                DISPLAY 'Artikel summa �r felt. Artikel NR: ' ARTNR-30
-                STRING 'Felaktig artikelsumma f�r Art.NR:' ' ' ARTNR-30
+                STRING 'Felaktig artikelsumma f�r Art.NR:' ' '
+                   ARTNR-30
                    DELIMITED BY SIZE INTO INERROR-DESCRIPTION
+               MOVE 'FELAKTIG ARTIKELSUMMA' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE
                PERFORM 230-ARTIKEL-UPDATE
            ELSE
-               PERFORM 230-ITEM-INSERT.
+               IF NOT INVOICE-EXIST
+                   PERFORM 230-ITEM-INSERT
+               END-IF
+           END-IF.
       ***************************
 
        230-ARTIKEL-UPDATE.
@@ -343,17 +665,17 @@
            IF SQLCODE NOT = ZERO
                DISPLAY ' Update Faktura status in INLOG table �r felt'
            ELSE
-               EXEC SQL
-                   SELECT MAX(INERR_ID)
-                   INTO :INERROR-INERR-ID
-                   FROM INERROR
-               END-EXEC
+               MOVE 'INERROR' TO IDGEN-TABLENAME-TEXT
+               PERFORM 200-GET-NEXT-ID
+               MOVE WS-NEXT-ID TO INERROR-INERR-ID
+               SET INERROR-RESOLVED-NO TO TRUE
 
                EXEC SQL
                    INSERT INTO INERROR
                    VALUES ( (:INERROR-INERR-ID+1),
                          :INERROR-DESCRIPTION,
-                         :INLOG-INLOG-ID + 1
+                         :INLOG-INLOG-ID + 1,
+                         :INERROR-RESOLVED
                          )
                END-EXEC
                IF SQLCODE NOT = ZERO
@@ -385,17 +707,17 @@
       ****************************
 
        240-INSERT-INERR.
-               EXEC SQL
-                   SELECT MAX(INERR_ID)
-                   INTO :INERROR-INERR-ID
-                   FROM INERROR
-               END-EXEC
+               MOVE 'INERROR' TO IDGEN-TABLENAME-TEXT
+               PERFORM 200-GET-NEXT-ID
+               MOVE WS-NEXT-ID TO INERROR-INERR-ID
+               SET INERROR-RESOLVED-NO TO TRUE
 
                EXEC SQL
                    INSERT INTO INERROR
                    VALUES ( (:INERROR-INERR-ID+1),
                          :INERROR-DESCRIPTION,
-                         :INLOG-INLOG-ID
+                         :INLOG-INLOG-ID,
+                         :INERROR-RESOLVED
                          )
                END-EXEC
 
@@ -403,19 +725,49 @@
                DISPLAY ' Insert SQL sats in INERROR table �r felt'.
       ***************************
 
+      **> Checks FAKTNR-20 against the numbering range assigned to
+      **> the customer on CUSTOMER (INVNOMIN/INVNOMAX); a zero/zero
+      **> range means no range has been assigned and any invoice
+      **> number is accepted, as before this check existed.
+       225-CHECK-FAKTNR-RANGE.
+           IF CUSTOMER-INVNOMIN NOT = ZERO OR
+              CUSTOMER-INVNOMAX NOT = ZERO
+               IF FAKTNR-20 NOT NUMERIC
+                   MOVE 'N' TO VALID-POST-FILE-SW
+                   DISPLAY ' Fakturanummer �r inte numeriskt: '
+                       FAKTNR-20
+                   MOVE 'FAKTURANUMMER OGILTIGT' TO WS-FEL-REASON
+                   PERFORM WRITE-BAD-FILE
+               ELSE
+                   IF FUNCTION NUMVAL(FAKTNR-20) < CUSTOMER-INVNOMIN
+                      OR FUNCTION NUMVAL(FAKTNR-20) > CUSTOMER-INVNOMAX
+                       MOVE 'N' TO VALID-POST-FILE-SW
+                       DISPLAY ' Fakturanummer utanf�r serie: '
+                           FAKTNR-20
+                       MOVE 'FAKTURANUMMER UTANF�R SERIE'
+                           TO WS-FEL-REASON
+                       PERFORM WRITE-BAD-FILE
+                   END-IF
+               END-IF
+           END-IF.
+      ****************************
+
        220-CHECK-FAKTURA-SUM.
            MOVE FAKT-SUM TO FAKT-SUM-1
            IF INDATA-TYP = '90'
                MOVE FAKTURA-POST-20 TO FAKTURA-POST-20-OLD
                ADD 1 TO INLOG-INLOG-ID.
            IF FAKT-SUM-1 NOT = FUNCTION NUMVAL(FAKTSUM-20-OLD)
-             DISPLAY 'Faktura summa �r felt. Faktura NR: ' FAKTNR-20-OLD
-             STRING 'Felaktig fakturasumma f�r Fak.NR: '   FAKTNR-20-OLD
+             DISPLAY 'Faktura summa �r felt. Faktura NR: '
+                   FAKTNR-20-OLD
+             STRING 'Felaktig fakturasumma f�r Fak.NR: '
+                   FAKTNR-20-OLD
                    DELIMITED BY SIZE INTO INERROR-DESCRIPTION
+             MOVE 'FELAKTIG FAKTURASUMMA' TO WS-FEL-REASON
+             PERFORM WRITE-BAD-FILE
              PERFORM 230-FAKTURA-UPDATE
             END-IF
             .
-      *        PERFORM WRITE-BAD-FILE
       ****************************
 
        190-SLUT-POST.
@@ -428,9 +780,158 @@
                    MOVE 'N' TO VALID-POSTER-COUNTS-SW
                    MOVE 'N' TO VALID-POST-FILE-SW
                END-IF
+
+               IF FUNCTION NUMVAL(TOTALSUM-90) NOT = WS-FILE-CTRL-TOTAL
+                   MOVE 'N' TO VALID-CTRL-TOTAL-SW
+                   MOVE 'N' TO VALID-POST-FILE-SW
+               END-IF
            ELSE
                MOVE 'N' TO VALID-POST-FILE-SW
-               DISPLAY ' SLUTT-POST �r dubbel'.
+               DISPLAY ' SLUTT-POST �r dubbel'
+               MOVE 'SLUT-POST DUBBEL' TO WS-FEL-REASON
+               PERFORM WRITE-BAD-FILE.
+      ****************************
+
+      ****************************
+      **> Moves a successfully imported indata file out of data/
+      **> and into a dated archive folder, so a processed file is
+      **> never picked up by mistake on a later import run.
+       195-ARCHIVE-INDATA-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE
+
+           MOVE SPACE TO WS-ARCHIVE-DIR
+           STRING 'data/archive/' DELIMITED BY SIZE
+                   WS-ARCHIVE-DATE DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-DIR
+           END-STRING
+
+           CALL 'CBL_CREATE_DIR' USING WS-ARCHIVE-DIR
+               RETURNING WS-ARCHIVE-RC
+
+           UNSTRING WS-IMPORT-FILENAME DELIMITED BY '/'
+               INTO WS-ARCHIVE-PATH-PART WS-ARCHIVE-BASENAME
+           END-UNSTRING
+
+           MOVE SPACE TO WS-ARCHIVE-PATH
+           STRING WS-ARCHIVE-DIR DELIMITED BY SPACE
+                   '/' DELIMITED BY SIZE
+                   WS-ARCHIVE-BASENAME DELIMITED BY SPACE
+                   INTO WS-ARCHIVE-PATH
+           END-STRING
+
+           CALL 'CBL_RENAME_FILE' USING WS-IMPORT-FILENAME
+                                         WS-ARCHIVE-PATH
+               RETURNING WS-ARCHIVE-RC
+
+           IF WS-ARCHIVE-RC NOT = ZERO
+               DISPLAY ' Kunde inte arkivera indatafilen: '
+                   WS-IMPORT-FILENAME
+           ELSE
+               DISPLAY ' Indatafil arkiverad till: ' WS-ARCHIVE-PATH
+           END-IF.
+      ****************************
+
+      **> Prints a short end-of-run summary so the operator can see
+      **> at a glance how the import went, without having to open
+      **> feldata.txt or the database.
+       196-DISPLAY-RUN-SUMMARY.
+
+           DISPLAY '============================================'
+           DISPLAY ' PbsRead - k�rningssammanfattning'
+           DISPLAY ' Fil:                     ' WS-IMPORT-FILENAME
+           DISPLAY ' Fakturaposter l�sta:      ' WS-SUM-FAKTURA-COUNT
+           DISPLAY ' Artikelposter l�sta:      ' WS-SUM-ARTIKEL-COUNT
+           DISPLAY ' Nya fakturor skapade:     ' WS-SUM-INVOICE-COUNT
+           DISPLAY ' Avvisade poster:          ' WS-SUM-REJECT-COUNT
+           DISPLAY ' Dubbletter (redan inl�sta): '
+               WS-SUM-DUPLICATE-COUNT
+           IF VALID-POST-FILE
+               DISPLAY ' Resultat:                 OK'
+           ELSE
+               DISPLAY ' Resultat:                 FILEN UNDERK�ND'
+           END-IF
+           DISPLAY '============================================'.
+      ****************************
+
+      **> A file that made it this far completed its second pass
+      **> cleanly, so the restart checkpoint behind it is no longer
+      **> needed - removed so that if this filename is ever reused
+      **> for a later, unrelated file, that file starts from record
+      **> one instead of inheriting today's checkpoint by mistake.
+       197-CHECKPOINT-CLEAR.
+
+           CALL 'CBL_DELETE_FILE' USING WS-CKPT-PATH
+               RETURNING WS-CKPT-RC.
+      ****************************
+
+      **> A file that failed validation leaves data/alert.txt behind
+      **> for the on-call paging tool to pick up, in addition to the
+      **> console DISPLAY and feldata.txt - an operator who is not
+      **> watching this run's console still gets paged.
+       198-ALERT-ONCALL.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-ALERT-NOW
+           MOVE SPACE TO WS-ALERT-TIMESTAMP
+           STRING WS-ALERT-NOW(1:4)  DELIMITED BY SIZE
+                   '-'               DELIMITED BY SIZE
+                   WS-ALERT-NOW(5:2) DELIMITED BY SIZE
+                   '-'               DELIMITED BY SIZE
+                   WS-ALERT-NOW(7:2) DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   WS-ALERT-NOW(9:2) DELIMITED BY SIZE
+                   ':'               DELIMITED BY SIZE
+                   WS-ALERT-NOW(11:2) DELIMITED BY SIZE
+                   ':'               DELIMITED BY SIZE
+                   WS-ALERT-NOW(13:2) DELIMITED BY SIZE
+                   INTO WS-ALERT-TIMESTAMP
+           END-STRING
+
+           OPEN OUTPUT ALERTDATA
+           MOVE WS-ALERT-TIMESTAMP TO ALERT-TIMESTAMP
+           MOVE WS-IMPORT-FILENAME TO ALERT-FILENAME
+           MOVE WS-FEL-REASON TO ALERT-REASON
+           WRITE ALERT-POST
+           CLOSE ALERTDATA
+
+           DISPLAY '*** JOUR-LARM: Indatafilen underk�ndes: '
+               WS-IMPORT-FILENAME
+           DISPLAY '*** Orsak: ' WS-FEL-REASON.
+      ****************************
+
+      **> Hands out the next free primary key for TABLENAME from the
+      **> IDGEN sequence table and reserves it, instead of every
+      **> INSERT computing SELECT MAX(id)+1 FROM table itself - two
+      **> imports running at once can no longer race each other onto
+      **> the same id. Caller moves the target table's name into
+      **> IDGEN-TABLENAME-TEXT before PERFORMing this, then uses
+      **> WS-NEXT-ID+1 exactly where it used to use the old MAX(id)+1.
+       200-GET-NEXT-ID.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(IDGEN-TABLENAME-TEXT))
+               TO IDGEN-TABLENAME-LEN
+
+           EXEC SQL
+               SELECT NEXTID
+                   INTO :WS-NEXT-ID
+                   FROM IDGEN
+                   WHERE TABLENAME = :IDGEN-TABLENAME
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' IDGEN sekvens saknas f�r: '
+                   IDGEN-TABLENAME-TEXT
+           END-IF
+
+           EXEC SQL
+               UPDATE IDGEN
+                   SET NEXTID = NEXTID + 1
+                   WHERE TABLENAME = :IDGEN-TABLENAME
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' IDGEN sekvens saknas f�r: '
+                   IDGEN-TABLENAME-TEXT.
       ****************************
 
        220-INVOICE-EXIST.
@@ -448,17 +949,16 @@
       **************************
 
        220-INVOICE-INSERT.
+           ADD 1 TO WS-SUM-INVOICE-COUNT
            MOVE GELNMN-20  TO DEBTOR-NAME
            MOVE GELADD1-20 TO ADDR-STREET
            MOVE GELPNR-20  TO ADDR-POSTNO
            MOVE GELPOR-20  TO ADDR-PLACE
            MOVE SPACE      TO DEBTOR-CONTACT DEBTOR-NOTE
 
-           EXEC SQL
-                   SELECT MAX(ADDR_ID)
-                   INTO :ADDR-ADDR-ID
-                   FROM ADDR
-           END-EXEC
+           MOVE 'ADDR' TO IDGEN-TABLENAME-TEXT
+           PERFORM 200-GET-NEXT-ID
+           MOVE WS-NEXT-ID TO ADDR-ADDR-ID
 
            EXEC SQL
                INSERT INTO ADDR
@@ -480,11 +980,9 @@
       *    IF SQLCODE NOT = ZERO
       *        DISPLAY ' Update SQL sats in CUSTOMER table �r felt'.
 
-           EXEC SQL
-                   SELECT MAX(DEBT_ID)
-                   INTO :DEBTOR-DEBT-ID
-                   FROM DEBTOR
-           END-EXEC
+           MOVE 'DEBTOR' TO IDGEN-TABLENAME-TEXT
+           PERFORM 200-GET-NEXT-ID
+           MOVE WS-NEXT-ID TO DEBTOR-DEBT-ID
 
            EXEC SQL
                INSERT INTO DEBTOR
@@ -498,11 +996,9 @@
            IF SQLCODE NOT = ZERO
                DISPLAY ' Insert SQL sats in DEBTOR table �r felt'.
 
-           EXEC SQL
-                   SELECT MAX(INV_ID)
-                   INTO :INVOICE-INV-ID
-                   FROM INVOICE
-           END-EXEC
+           MOVE 'INVOICE' TO IDGEN-TABLENAME-TEXT
+           PERFORM 200-GET-NEXT-ID
+           MOVE WS-NEXT-ID TO INVOICE-INV-ID
 
            MOVE 0 TO INVOICE-INVSTATE
            COMPUTE MOMS-T = 0.01 * FUNCTION NUMVAL(MOMS-20)
@@ -514,6 +1010,18 @@
            MOVE ORDDAT-20(7:2) TO INVOICE-INVDATE(9:2)
            MOVE '-'    TO INVOICE-INVDATE(5:1) INVOICE-INVDATE(8:1)
 
+           COMPUTE WS-INVDATE-INT =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(ORDDAT-20))
+           COMPUTE WS-DUEDATE-INT = WS-INVDATE-INT + CUSTOMER-DUEDAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DUEDATE-INT)
+               TO WS-DUEDATE-YMD
+           MOVE WS-DUEDATE-YMD(1:4) TO INVOICE-DUEDATE(1:4)
+           MOVE WS-DUEDATE-YMD(5:2) TO INVOICE-DUEDATE(6:2)
+           MOVE WS-DUEDATE-YMD(7:2) TO INVOICE-DUEDATE(9:2)
+           MOVE '-'    TO INVOICE-DUEDATE(5:1) INVOICE-DUEDATE(8:1)
+
+           MOVE ZERO TO INVOICE-CREDITOF
+
            EXEC SQL
                INSERT INTO INVOICE
                VALUES ( (:INVOICE-INV-ID+1),
@@ -523,11 +1031,53 @@
                          :INVOICE-INVNO,
                          :INVOICE-CUSTNO,
                          :INVOICE-INVDATE,
-                         :INVOICE-VAT)
+                         :INVOICE-VAT,
+                         :INVOICE-DUEDATE,
+                         :INVOICE-CREDITOF)
            END-EXEC
 
            IF SQLCODE NOT = ZERO
-               DISPLAY ' Insert SQL sats in INVOICE table �r felt'.
+               DISPLAY ' Insert SQL sats in INVOICE table �r felt'
+           ELSE
+               PERFORM 226-NOTIFY-CUSTOMER.
+      ****************************
+
+      **> Leaves a row in data/notify.txt for every invoice just
+      **> recorded, for a mail tool watching data/ to pick up and
+      **> send on to the customer's own contact address - the
+      **> customer's account manager learns of the new invoice right
+      **> away instead of only finding out at the next print run. A
+      **> customer with no EMAIL on file is skipped; there is nowhere
+      **> to send the notification.
+       226-NOTIFY-CUSTOMER.
+
+           IF CUSTOMER-EMAIL-LEN NOT = ZERO
+               MOVE FUNCTION CURRENT-DATE TO WS-NOTIFY-NOW
+               MOVE SPACE TO WS-NOTIFY-TIMESTAMP
+               STRING WS-NOTIFY-NOW(1:4)  DELIMITED BY SIZE
+                       '-'                 DELIMITED BY SIZE
+                       WS-NOTIFY-NOW(5:2)  DELIMITED BY SIZE
+                       '-'                 DELIMITED BY SIZE
+                       WS-NOTIFY-NOW(7:2)  DELIMITED BY SIZE
+                       ' '                 DELIMITED BY SIZE
+                       WS-NOTIFY-NOW(9:2)  DELIMITED BY SIZE
+                       ':'                 DELIMITED BY SIZE
+                       WS-NOTIFY-NOW(11:2) DELIMITED BY SIZE
+                       ':'                 DELIMITED BY SIZE
+                       WS-NOTIFY-NOW(13:2) DELIMITED BY SIZE
+                       INTO WS-NOTIFY-TIMESTAMP
+               END-STRING
+
+               MOVE WS-NOTIFY-TIMESTAMP TO NOTIFY-TIMESTAMP
+               MOVE FUNCTION TRIM(CUSTOMER-CUSTNO-TEXT)
+                   TO NOTIFY-CUSTNO
+               MOVE FAKTNR-20 TO NOTIFY-INVNO
+               MOVE FUNCTION TRIM(CUSTOMER-EMAIL-TEXT) TO NOTIFY-EMAIL
+               WRITE NOTIFY-POST
+
+               DISPLAY ' Avisering om ny faktura skickad till: '
+                   FUNCTION TRIM(CUSTOMER-EMAIL-TEXT)
+           END-IF.
       ****************************
 
        230-ITEM-INSERT.
@@ -536,15 +1086,11 @@
            MOVE FUNCTION NUMVAL(ARTPRS-30) TO ITEM-PRICE
            MOVE FUNCTION NUMVAL(ARTANT-30) TO ITEM-QTY
            MOVE BESKRIV-30 TO ITEM-DESCRIPTION
+           MOVE MOMS-T TO ITEM-VAT
 
-           EXEC SQL
-                   SELECT MAX(ITEM_ID)
-                   INTO :ITEM-ITEM-ID
-                   FROM ITEM
-           END-EXEC
-
-           IF SQLCODE NOT = ZERO
-               DISPLAY ' MAX(ITEM_ID) p� ITEM tabel �r felt'.
+           MOVE 'ITEM' TO IDGEN-TABLENAME-TEXT
+           PERFORM 200-GET-NEXT-ID
+           MOVE WS-NEXT-ID TO ITEM-ITEM-ID
 
            EXEC SQL
                INSERT INTO ITEM
@@ -553,7 +1099,8 @@
                          :ITEM-ARTNO,
                          :ITEM-UNITDESC,
                          :ITEM-QTY,
-                         :ITEM-PRICE
+                         :ITEM-PRICE,
+                         :ITEM-VAT
                          )
            END-EXEC
 
@@ -572,7 +1119,10 @@
       ****************************
 
        WRITE-BAD-FILE.
-           MOVE INDATA-POST TO FELDATA-POST
+           MOVE WS-FEL-REASON TO FELDATA-REASON
+           MOVE INDATA-POST TO FELDATA-ROW
            WRITE FELDATA-POST
-           DISPLAY ' *** See Bad transactions file !!! '.
+           ADD 1 TO WS-SUM-REJECT-COUNT
+           DISPLAY ' *** Post avvisad (' WS-FEL-REASON
+               '), se feldatafilen !!! '.
 
