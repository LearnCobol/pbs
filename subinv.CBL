@@ -13,9 +13,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           select output-file assign to 'output.tex'
+           select output-file assign to wn-output-filename
                organization is line sequential.
 
+           select ckpt-file assign to wc-ckpt-path
+               organization is line sequential
+               file status is wc-ckpt-fs.
+
        *>*******************************************************
        DATA DIVISION.
        *>-------------------------------------------------------
@@ -25,6 +29,20 @@
        01  output-rec.
            05 filler                       pic x(120).
 
+      *> Records the cust_id of the last customer whose invoices were
+      *> all fully printed and renamed, so a re-run of menu 21 after a
+      *> crash or a failed rename resumes right after that customer
+      *> instead of walking cur-customers from the very first customer
+      *> again. Keyed on the customer, not on any one invoice - inv_id
+      *> comes from the shared IDGEN sequence (see X0500-get-next-id)
+      *> and has no relation to customer-processing order, so a
+      *> checkpoint keyed on inv_id would wrongly exclude a later
+      *> customer's still-pending invoices whenever they happened to
+      *> be numbered below an earlier customer's in the same run.
+       FD ckpt-file.
+       01  ckpt-rec.
+           05 ckpt-last-customer-no         pic 9(9).
+
        *>*******************************************************
        WORKING-STORAGE SECTION.
        *> switches
@@ -48,6 +66,13 @@
 
            exec sql include FINDATA end-exec.
 
+           exec sql include OUTLOG end-exec.
+
+           exec sql include ADDRCORR end-exec.
+
+      *> shared surrogate-key sequence - see X0500-get-next-id.
+           exec sql include IDGEN end-exec.
+
        *>-------------------------------------------------------
        *> Counters etc.
        01 wn-current-customer-no             pic s9(9) comp.
@@ -58,21 +83,82 @@
        01 wn-invoice-decimal                 pic 9(2)  value zero.
        01 wn-invoice-sum-ed                  pic z(8)9v99 value zero.
        01 wn-vat                             pic 9(8)v99  value zero.
-       01 wn-intrest-rate                    pic z9    value zero.
+       01 wn-intrest-rate                    pic z9v99 value zero.
        01 wn-even-sum                        pic 9v99  value zero.
+       01 wn-invoice-roundamt                pic 9v99  value zero.
+       01 wn-item-qty-ed                     pic z(4)9v99 value zero.
+       01 wn-item-price-ed                   pic z(6)9v99 value zero.
+
+       *> B0100-submit-invoices run summary
+       01 wn-run-invoice-count               pic 9(9) value zero.
+       01 wn-run-sum-total                   pic 9(9)v99 value zero.
+       01 wn-run-sum-total-ed                pic z(8)9v99 value zero.
+       01 wn-run-rename-fail-count           pic 9(9) value zero.
+       01 wn-next-id                         pic s9(9) comp value zero.
+
+       01 wc-output-line                     pic x(120) value space.
+       01 wc-credited-invno                  pic x(254) value space.
+       01 wc-first-invoice-flag              pic x      value 'Y'.
+
+       01 wr-latex-escape-work.
+           05 wc-escape-in                   pic x(254) value space.
+           05 wc-escape-out                  pic x(254) value space.
+           05 wc-escape-char                 pic x(1)   value space.
+           05 wn-escape-len                  pic s9(4) comp value zero.
+           05 wn-escape-idx                  pic s9(4) comp value zero.
+           05 wn-escape-out-idx              pic s9(4) comp value zero.
 
        01 wr-ind-variables.
            05 wn-ind-cust-ournote            pic s9(4) comp.
            05 wn-ind-cust-web                pic s9(4) comp.
 
+       *> Invoice text, set once per invoice by
+       *> X0400-set-invoice-labels from the customer's language -
+       *> Swedish unless customer-language says otherwise.
+       01 wr-invoice-labels.
+           05 wc-lbl-faktura-banner          pic x(30) value space.
+           05 wc-lbl-kredit-banner           pic x(30) value space.
+           05 wc-lbl-fakturanr               pic x(15) value space.
+           05 wc-lbl-kundnr                  pic x(18) value space.
+           05 wc-lbl-kreditering             pic x(25) value space.
+           05 wc-lbl-er-ref                  pic x(12) value space.
+           05 wc-lbl-netto                   pic x(18) value space.
+           05 wc-lbl-moms                    pic x(18) value space.
+           05 wc-lbl-oresutjamning           pic x(18) value space.
+           05 wc-lbl-summa                   pic x(18) value space.
+           05 wc-lbl-forfallo-1              pic x(20) value space.
+           05 wc-lbl-forfallo-2              pic x(32) value space.
+           05 wc-lbl-orgnr                   pic x(8)  value space.
+           05 wc-lbl-momsnr                  pic x(8)  value space.
+           05 wc-lbl-sate                    pic x(20) value space.
+           05 wc-lbl-fskatt                  pic x(24) value space.
+           05 wc-lbl-currency                pic x(3)  value space.
+
        *>-------------------------------------------------------
        *> Filenames
+       01 wn-output-filename                 pic x(60) value
+      -                                              'output.tex'.
        01 old-filename                       pic x(30) value
       -                                              'output-file.tex'.
        01 new-filename                       pic x(30) value space.
 
        01 file-status                        pic xx comp-x.
 
+       *>-------------------------------------------------------
+       *> Restart checkpoint
+       01 wc-ckpt-path                       pic x(60) value
+      -                                              'data/subinv.ckpt'.
+       01 wc-ckpt-fs                         pic xx.
+           88  wc-ckpt-fs-successful              value '00'.
+       01 wn-ckpt-last-customer-no           pic 9(9) value zero.
+       01 wn-ckpt-rc                         pic s9(9) comp value zero.
+
+      *> 'Y' while every invoice rename has succeeded so far for the
+      *> customer currently being processed by B0200-create-invoices -
+      *> flipped to 'N' by a failed rename so the checkpoint is not
+      *> advanced past a customer that still has unprinted invoices.
+       01 wc-customer-rename-ok              pic x value 'Y'.
+
 
 
        *>-------------------------------------------------------
@@ -80,8 +166,12 @@
        *>  for customers
            exec sql
                declare cur-customers cursor for
-                   select  cust_id, custno, addr_id
+                   select  cust_id, custno, addr_id, language,
+                           currency, bundleinvoices
                        from customer
+                       where status = 1
+                         and test_customer = 0
+                         and cust_id > :wn-ckpt-last-customer-no
            end-exec.
 
        *>  for customer adresses
@@ -101,10 +191,12 @@
                           invno,
                           custno,
                           invdate,
-                          vat
+                          vat,
+                          creditof
                        from invoice
                        where cust_id =
                                    :wn-current-customer-no
+                         and invstate = 0
            end-exec.
 
        *>  for invoice items
@@ -130,23 +222,207 @@
        *>  Various generic variables
 
 
-       *>-------------------------------------------------------
-       *> display (for test) variables
-       01 wr-invoice-header.
-           05 wc-header-pad                  pic x(30) value all ' '.
 
 
+       *>*******************************************************
+       LINKAGE SECTION.
+       01 lk-run-mode                        pic x(3).
+       01 lk-invno                           pic x(254).
+       01 lk-custno                          pic x(254).
 
        *>*******************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING lk-run-mode lk-invno lk-custno.
        0000-main.
 
-           perform A0100-init
-           perform B0100-submit-invoices
+           if lk-run-mode = 'ONE'
+               perform B0150-submit-one-invoice
+           else
+               if lk-run-mode = 'PRV'
+                   perform B0160-preview-invoice
+               else
+                   perform A0050-checkpoint-init
+                   perform A0100-init
+                   perform B0100-submit-invoices
+               end-if
+           end-if
            perform Z0100-exit-application
 
            goback
        .
+       *>-------------------------------------------------------
+       B0150-submit-one-invoice.
+       *> Reissue a single customer's invoice, identified by
+       *> custno/invno, without disturbing the production
+       *> cur-customers/cur-invoices batch loop.
+           exec sql
+               select cust_id, addr_id, language, currency
+                   into :wn-current-customer-no, :customer-addr-id,
+                       :customer-language, :customer-currency
+                   from customer
+                   where custno = :lk-custno
+           end-exec
+
+           move customer-addr-id to wn-current-adress-no
+           move wn-current-customer-no to customer-cust-id
+           move lk-custno to customer-custno
+
+           exec sql
+               select street, postno, place
+                   into :addr-street, :addr-postno, :addr-place
+                   from addr
+                   where addr_id = :wn-current-adress-no
+           end-exec
+
+           exec sql
+               select inv_id, cust_id, debt_id, invno, custno,
+                      invdate, vat, creditof
+                   into :invoice-inv-id, :invoice-cust-id,
+                        :invoice-debt-id, :invoice-invno,
+                        :invoice-custno, :invoice-invdate,
+                        :invoice-vat, :invoice-creditof
+                   from invoice
+                   where cust_id = :wn-current-customer-no
+                     and invno = :lk-invno
+           end-exec
+
+           if sqlcode not = zero
+               display 'Fakturan hittades inte: ' lk-custno
+                   '/' lk-invno
+           else
+               move invoice-inv-id to wn-current-invoice-no
+               move zero to wn-invoice-sum
+
+               exec sql
+                   open cur-invoice-items
+               end-exec
+
+               exec sql
+                   fetch cur-invoice-items into
+                       :invitem-item-id
+               end-exec
+
+               exec sql
+                   select description, artno, unitdesc, qty, price, vat
+                       into :item-description,
+                           :item-artno,
+                           :item-unitdesc,
+                           :item-qty,
+                           :item-price,
+                           :item-vat
+                       from item
+                       where item_id = :invitem-item-id
+               end-exec
+
+               perform X0200-get-debtor-details
+
+               open output output-file
+               perform B0210-write-invoice
+               close output-file
+
+               exec sql
+                   close cur-invoice-items
+               end-exec
+
+               perform B0270-rename-output-file
+           end-if
+       .
+       *>-------------------------------------------------------
+       B0160-preview-invoice.
+       *> Render one customer's invoice, identified by custno/invno,
+       *> to a scratch file for sanity-checking a newly onboarded
+       *> customer's layout - never touches output.tex, invstate or
+       *> the production rename/cursor loop.
+           exec sql
+               select cust_id, addr_id, language, currency
+                   into :wn-current-customer-no, :customer-addr-id,
+                       :customer-language, :customer-currency
+                   from customer
+                   where custno = :lk-custno
+           end-exec
+
+           move customer-addr-id to wn-current-adress-no
+           move wn-current-customer-no to customer-cust-id
+           move lk-custno to customer-custno
+
+           exec sql
+               select street, postno, place
+                   into :addr-street, :addr-postno, :addr-place
+                   from addr
+                   where addr_id = :wn-current-adress-no
+           end-exec
+
+           exec sql
+               select inv_id, cust_id, debt_id, invno, custno,
+                      invdate, vat, creditof
+                   into :invoice-inv-id, :invoice-cust-id,
+                        :invoice-debt-id, :invoice-invno,
+                        :invoice-custno, :invoice-invdate,
+                        :invoice-vat, :invoice-creditof
+                   from invoice
+                   where cust_id = :wn-current-customer-no
+                     and invno = :lk-invno
+           end-exec
+
+           if sqlcode not = zero
+               display 'Fakturan hittades inte: ' lk-custno
+                   '/' lk-invno
+           else
+               move invoice-inv-id to wn-current-invoice-no
+               move zero to wn-invoice-sum
+
+               exec sql
+                   open cur-invoice-items
+               end-exec
+
+               exec sql
+                   fetch cur-invoice-items into
+                       :invitem-item-id
+               end-exec
+
+               exec sql
+                   select description, artno, unitdesc, qty, price, vat
+                       into :item-description,
+                           :item-artno,
+                           :item-unitdesc,
+                           :item-qty,
+                           :item-price,
+                           :item-vat
+                       from item
+                       where item_id = :invitem-item-id
+               end-exec
+
+               perform X0200-get-debtor-details
+
+               move 'data/preview.tex' to wn-output-filename
+               open output output-file
+               perform B0210-write-invoice
+               close output-file
+               move 'output.tex' to wn-output-filename
+
+               exec sql
+                   close cur-invoice-items
+               end-exec
+           end-if
+       .
+       *>*******************************************************
+       A0050-checkpoint-init.
+      *> Resume point for the batch run - defaults to zero (no
+      *> customer fully printed yet) the first time subinv runs, or
+      *> after a clean run has cleared the checkpoint below.
+           move zero to wn-ckpt-last-customer-no
+
+           open input ckpt-file
+           if wc-ckpt-fs-successful
+               read ckpt-file
+                   at end continue
+               end-read
+               if wc-ckpt-fs-successful
+                   move ckpt-last-customer-no
+                       to wn-ckpt-last-customer-no
+               end-if
+               close ckpt-file
+           end-if
+       .
        *>*******************************************************
        A0100-init.
 
@@ -160,7 +436,10 @@
                fetch cur-customers into
                    :customer-cust-id,
                    :customer-custno,
-                   :customer-addr-id
+                   :customer-addr-id,
+                   :customer-language,
+                   :customer-currency,
+                   :customer-bundleinvoices
            end-exec
 
            perform X0100-get-customer-data
@@ -179,12 +458,13 @@
            end-exec
 
            exec sql
-               select description, artno, unitdesc, qty, price
+               select description, artno, unitdesc, qty, price, vat
                    into :item-description,
                         :item-artno,
                         :item-unitdesc,
                         :item-qty,
-                        :item-price
+                        :item-price,
+                        :item-vat
                    from item
                    where item_id = :invitem-item-id
            end-exec
@@ -194,19 +474,57 @@
        *>*******************************************************
        B0100-submit-invoices.
            move zero to sqlcode
+           move zero to wn-run-invoice-count
+           move zero to wn-run-sum-total
+           move zero to wn-run-rename-fail-count
+
            perform B0200-create-invoices until sqlcode not = zero
+
+           perform B0273-checkpoint-clear
+
+           move wn-run-sum-total to wn-run-sum-total-ed
+
+           display 'Utskriftskörning klar.'
+           display 'Fakturor skrivna:     ' wn-run-invoice-count
+           display 'Summa fakturerat:     ' wn-run-sum-total-ed
+           display 'Byten av filnamn som misslyckades: '
+               wn-run-rename-fail-count
        .
        *>-------------------------------------------------------
        B0200-create-invoices.
-       *>  Outermost loop: loop thru all customers
+       *>  Outermost loop: loop thru all customers. A customer with
+       *>  CUSTOMER-BUNDLE-YES gets one combined output.tex for the
+       *>  whole run; every other customer keeps the original one
+       *>  file per invoice behaviour.
            perform until sqlcode = 100
+
+               move 'Y' to wc-customer-rename-ok
+
+               if CUSTOMER-BUNDLE-YES
+                   perform B0262-start-customer-output
+               end-if
+
        *>      middle loop: loop thru a customers invoices
                perform until sqlcode = 100
 
-                   open output output-file
+                   if CUSTOMER-BUNDLE-YES
+                       if wc-first-invoice-flag not = 'Y'
+                           perform B0264-write-page-break
+                       end-if
+                       move 'N' to wc-first-invoice-flag
+                   else
+                       open output output-file
+                   end-if
 
                    perform B0210-write-invoice
 
+                   if CUSTOMER-BUNDLE-YES
+                       perform B0266-mark-invoice-printed
+                   else
+                       close output-file
+                       perform B0274-rename-invoice-output
+                   end-if
+
                    *> close cursors
                    exec sql
                        close cur-invoice-items
@@ -222,11 +540,10 @@
                            :invoice-invno,
                            :invoice-custno,
                            :invoice-invdate,
-                           :invoice-vat
+                           :invoice-vat,
+                           :invoice-creditof
                    end-exec
 
-                   close output-file
-
                    if not sqlcode = 100 then
                        move invoice-inv-id to wn-current-invoice-no
 
@@ -244,36 +561,44 @@
                                artno,
                                unitdesc,
                                qty,
-                               price
+                               price,
+                               vat
                                into :item-description,
                                    :item-artno,
                                    :item-unitdesc,
                                    :item-qty,
-                                   :item-price
+                                   :item-price,
+                                   :item-vat
                                from item
                                where item_id = :invitem-item-id
                        end-exec
 
                        *> get debtor details
                        perform X0200-get-debtor-details
-
-                       *> create new filename and rename output.tex
-                       string customer-custno delimited by ' '
-                           '-' delimited by size
-                           invoice-invno delimited by ' '
-                           '.tex' delimited by size
-                           into new-filename
-
-                       call "CBL_RENAME_FILE" using  old-filename
-                                                   new-filename
-                                           returning return-code
-
-                       if return-code not = 0
-                           move return-code to file-status
-                       end-if
                    end-if
                end-perform *> middle loop
 
+               if CUSTOMER-BUNDLE-YES
+                   close output-file
+      *            wc-first-invoice-flag is still 'Y' when the middle
+      *            loop above never wrote a single invoice for this
+      *            customer - skip the rename so an empty file isn't
+      *            delivered (and isn't spuriously "renamed") every
+      *            run for a customer with nothing pending
+                   if wc-first-invoice-flag not = 'Y'
+                       perform B0267-rename-customer-output
+                   end-if
+               end-if
+
+      *>      Advance the restart checkpoint past this customer only
+      *>      if none of its invoice renames failed above - a failure
+      *>      leaves the checkpoint where it was so the next run picks
+      *>      this customer, and its still-unprinted invoices, back up.
+               if wc-customer-rename-ok = 'Y'
+                   move customer-cust-id to wn-ckpt-last-customer-no
+                   perform B0269-checkpoint-save
+               end-if
+
                *> close cursors and re-open
                exec sql
                    close cur-invoices
@@ -297,7 +622,217 @@
            end-exec
        .
        *>-------------------------------------------------------
+       *> Open this customer's combined output.tex and work out
+       *> its final filename up front, since the rename no longer
+       *> waits for any one invoice - it happens once the whole
+       *> customer's invoices have been written.
+       B0262-start-customer-output.
+           open output output-file
+
+           string function trim(customer-custno-text) delimited by size
+               '.tex' delimited by size
+               into new-filename
+
+           move 'Y' to wc-first-invoice-flag
+       .
+       *>-------------------------------------------------------
+       *> Separate one invoice from the next inside the combined
+       *> file with a page break, the traditional batch print way
+       *> of saying "start a new page" - the file carries no LaTeX
+       *> markup of its own for the pdf creator to key off instead.
+       B0264-write-page-break.
+           move space to wc-output-line
+           move x'0C' to wc-output-line(1:1)
+           perform B0230-write-output-line
+       .
+       *>-------------------------------------------------------
+       *> Log an invoice to OUTLOG as soon as it has been written
+       *> into the customer's combined file. The invoice isn't
+       *> marked printed here any more - that now waits for
+       *> B0267-rename-customer-output to confirm the customer's
+       *> combined file actually made it to its final name, so a
+       *> rename failure midway doesn't leave an invoice flagged
+       *> printed when its file was never delivered.
+       B0266-mark-invoice-printed.
+           perform B0268-log-invoice-output
+       .
+       *>-------------------------------------------------------
+       *> One OUTLOG row per invoice, logged at spool time against
+       *> the customer's combined filename worked out in
+       *> B0262-start-customer-output.
+       B0268-log-invoice-output.
+           move 'OUTLOG' to idgen-tablename-text
+           perform X0500-get-next-id
+           move wn-next-id to outlog-outlog-id
+
+           move customer-cust-id to outlog-cust-id
+           move invoice-inv-id to outlog-inv-id
+           move function length(function trim(new-filename))
+               to outlog-filename-len
+           move new-filename to outlog-filename-text
+           move function current-date(1:10) to outlog-printdate
+           move 1 to outlog-success
+           move wn-invoice-roundamt to outlog-roundamt
+
+           exec sql
+               insert into outlog
+               values ( (:outlog-outlog-id + 1),
+                         :outlog-cust-id,
+                         :outlog-inv-id,
+                         :outlog-filename,
+                         :outlog-printdate,
+                         :outlog-success,
+                         :outlog-roundamt)
+           end-exec
+       .
+       *>-------------------------------------------------------
+       *> Rename the customer's combined output.tex once all of
+       *> that customer's invoices have been written into it. Only
+       *> once the rename has actually succeeded are this customer's
+       *> invoices marked printed - if the rename fails they stay at
+       *> invstate 0, wc-customer-rename-ok is dropped to 'N' so
+       *> B0200-create-invoices leaves the restart checkpoint where it
+       *> was, and a re-run picks this customer's invoices straight
+       *> back up.
+       B0267-rename-customer-output.
+           call "CBL_RENAME_FILE" using  old-filename
+                                       new-filename
+                               returning return-code
+
+           if return-code not = 0
+               move return-code to file-status
+               add 1 to wn-run-rename-fail-count
+               move 'N' to wc-customer-rename-ok
+           else
+               exec sql
+                   update invoice
+                       set invstate = 1
+                       where cust_id = :customer-cust-id
+                         and invstate = 0
+               end-exec
+           end-if
+       .
+       *>-------------------------------------------------------
+       *> Persist the restart checkpoint - the cust_id of the last
+       *> customer (set by the caller into wn-ckpt-last-customer-no)
+       *> whose invoices have all been printed and renamed.
+       B0269-checkpoint-save.
+           move wn-ckpt-last-customer-no to ckpt-last-customer-no
+
+           open output ckpt-file
+           write ckpt-rec
+           close ckpt-file
+       .
+       *>-------------------------------------------------------
+       *> Production per-invoice rename for a customer whose
+       *> CUSTOMER-BUNDLEINVOICES is off - the original one file
+       *> per invoice behaviour, kept exactly as it was before
+       *> invoices were ever bundled. Only once the rename has
+       *> actually succeeded is the invoice marked printed;
+       *> B0200-create-invoices advances the restart checkpoint past
+       *> the whole customer once its invoices are exhausted, provided
+       *> none of them failed to rename.
+       B0274-rename-invoice-output.
+           string function trim(customer-custno-text) delimited by size
+               '-' delimited by size
+               function trim(invoice-invno-text) delimited by size
+               '.tex' delimited by size
+               into new-filename
+
+           call "CBL_RENAME_FILE" using  old-filename
+                                       new-filename
+                               returning return-code
+
+           if return-code not = 0
+               move return-code to file-status
+               add 1 to wn-run-rename-fail-count
+               move 'N' to wc-customer-rename-ok
+           else
+               exec sql
+                   update invoice
+                       set invstate = 1
+                       where inv_id = :invoice-inv-id
+               end-exec
+           end-if
+
+           perform B0272-log-output-run
+       .
+       *>-------------------------------------------------------
+       *> A run that made it through every customer needs no
+       *> restart point any more - clear it so it doesn't linger
+       *> and so the next run's A0050-checkpoint-init starts from
+       *> zero again.
+       B0273-checkpoint-clear.
+           call "CBL_DELETE_FILE" using wc-ckpt-path
+               returning wn-ckpt-rc
+       .
+       *>-------------------------------------------------------
+       B0270-rename-output-file.
+       *> create new filename and rename output.tex
+           string function trim(customer-custno-text) delimited by size
+               '-' delimited by size
+               function trim(invoice-invno-text) delimited by size
+               '.tex' delimited by size
+               into new-filename
+
+           call "CBL_RENAME_FILE" using  old-filename
+                                       new-filename
+                               returning return-code
+
+           if return-code not = 0
+               move return-code to file-status
+               add 1 to wn-run-rename-fail-count
+           end-if
+
+      *    B0270 is only reached from the single-invoice paths -
+      *    B0150-submit-one-invoice (menu 22 reissue) and
+      *    X0140-print-copy-of-invoice (menu 73, via the same path) -
+      *    never from the production B0200-create-invoices batch loop,
+      *    which marks invoices printed itself (B0266/B0267). A "print
+      *    a copy" action must not mutate invoice lifecycle state, so
+      *    invstate is deliberately left untouched here regardless of
+      *    the invoice's current state.
+
+           perform B0272-log-output-run
+       .
+       *>-------------------------------------------------------
+       *> Record the print run in OUTLOG so "Rapport utprocess av
+       *> g�ldenarsfakturor" (pbs.cbl menu 32) can show it.
+       B0272-log-output-run.
+           move 'OUTLOG' to idgen-tablename-text
+           perform X0500-get-next-id
+           move wn-next-id to outlog-outlog-id
+
+           move customer-cust-id to outlog-cust-id
+           move invoice-inv-id to outlog-inv-id
+           move function length(function trim(new-filename))
+               to outlog-filename-len
+           move new-filename to outlog-filename-text
+           move function current-date(1:10) to outlog-printdate
+
+           if return-code = 0
+               move 1 to outlog-success
+           else
+               move 0 to outlog-success
+           end-if
+
+           move wn-invoice-roundamt to outlog-roundamt
+
+           exec sql
+               insert into outlog
+               values ( (:outlog-outlog-id + 1),
+                         :outlog-cust-id,
+                         :outlog-inv-id,
+                         :outlog-filename,
+                         :outlog-printdate,
+                         :outlog-success,
+                         :outlog-roundamt)
+           end-exec
+       .
+       *>-------------------------------------------------------
        B0210-write-invoice.
+           perform X0400-set-invoice-labels
+
            perform B0220-write-invoice-header
 
            *> innermost loop: loop thru an invoice's invoice
@@ -315,61 +850,132 @@
        .
        *>-------------------------------------------------------
        B0220-write-invoice-header.
-           display 'PBS' with no advancing
-           display wc-header-pad with no advancing
-           display 'Faktura' with no advancing
-           display wc-header-pad with no advancing
-           display 'Sida 1 av 1'
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display invoice-invno
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display invoice-custno
-           display ' '
-           display ' '
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display wc-debtor-name
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Er ref.: ' wc-debtor-contact
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display wc-debtor-street
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display wc-debtor-postnr with no advancing
-           display '  ' with no advancing
-           display wc-debtor-place
-
-           display 'Description' with no advancing
-           display '    ' with no advancing
-           display 'Art number' with no advancing
-           display '    ' with no advancing
-           display 'Unit desc' with no advancing
-           display '    ' with no advancing
-           display 'Qantity' with no advancing
-           display '    ' with no advancing
-           display 'Price'
-           display '------------------------------------------'
+           if invoice-is-credit-note
+               string 'PBS' delimited by size
+                   wc-lbl-kredit-banner delimited by size
+                   into wc-output-line
+               end-string
+           else
+               string 'PBS' delimited by size
+                   wc-lbl-faktura-banner delimited by size
+                   into wc-output-line
+               end-string
+           end-if
+           perform B0230-write-output-line
+
+           string wc-lbl-fakturanr delimited by size
+               function trim(invoice-invno-text) delimited by size
+               wc-lbl-kundnr delimited by size
+               function trim(invoice-custno-text) delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           if invoice-is-credit-note
+               perform B0225-get-credited-invno
+               string wc-lbl-kreditering delimited by size
+                   function trim(wc-credited-invno) delimited by size
+                   into wc-output-line
+               end-string
+               perform B0230-write-output-line
+           end-if
+
+           move space to wc-output-line
+           perform B0230-write-output-line
+
+           move wc-debtor-name to wc-escape-in
+           perform X0300-escape-latex-text
+           move wc-escape-out to wc-output-line
+           perform B0230-write-output-line
+
+           move wc-debtor-contact to wc-escape-in
+           perform X0300-escape-latex-text
+           string wc-lbl-er-ref delimited by size
+               wc-escape-out delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move wc-debtor-street to wc-escape-in
+           perform X0300-escape-latex-text
+           move wc-escape-out to wc-output-line
+           perform B0230-write-output-line
+
+           move wc-debtor-place to wc-escape-in
+           perform X0300-escape-latex-text
+           string wc-debtor-postnr delimited by size
+               '  ' delimited by size
+               wc-escape-out delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move space to wc-output-line
+           perform B0230-write-output-line
+
+           string 'Description' delimited by size
+               '    Art number' delimited by size
+               '    Unit desc' delimited by size
+               '    Quantity' delimited by size
+               '    Price' delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move '------------------------------------------'
+               to wc-output-line
+           perform B0230-write-output-line
+       .
+       *>-------------------------------------------------------
+       *> Looks up the invno of the invoice this credit note
+       *> (invoice-creditof) was issued against.
+       B0225-get-credited-invno.
+           move space to wc-credited-invno
+
+           exec sql
+               select invno
+                   into :wc-credited-invno
+                   from invoice
+                   where inv_id = :invoice-creditof
+           end-exec
+       .
+       *>-------------------------------------------------------
+       *> Write one assembled line to output-file and clear the
+       *> line buffer for the next line.
+       B0230-write-output-line.
+           move wc-output-line to output-rec
+           write output-rec
+
+           move space to wc-output-line
        .
        *>-------------------------------------------------------
        *> innermost loop: loop thru an invoice's invoice items.
        B0240-write-invoice-items.
-           display item-description with no advancing
-           display '    ' with no advancing
-           display item-artno with no advancing
-           display '    ' with no advancing
-           display item-unitdesc with no advancing
-           display '    ' with no advancing
-           display item-qty with no advancing
-           display '    ' with no advancing
-           display item-price
+           move item-description-text to wc-escape-in
+           perform X0300-escape-latex-text
+
+           move item-qty to wn-item-qty-ed
+           move item-price to wn-item-price-ed
+
+           string wc-escape-out delimited by size
+               '    ' delimited by size
+               function trim(item-artno-text) delimited by size
+               '    ' delimited by size
+               function trim(item-unitdesc-text) delimited by size
+               '    ' delimited by size
+               wn-item-qty-ed delimited by size
+               '    ' delimited by size
+               wn-item-price-ed delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
 
            compute wn-invoice-sum = wn-invoice-sum +
                                     (item-price * item-qty)
 
+           compute wn-vat = wn-vat +
+                             (item-price * item-qty * item-vat / 100)
+
            exec sql
                fetch cur-invoice-items into
                    :invitem-item-id
@@ -381,12 +987,14 @@
                        artno,
                        unitdesc,
                        qty,
-                       price
+                       price,
+                       vat
                        into :item-description,
                            :item-artno,
                            :item-unitdesc,
                            :item-qty,
-                           :item-price
+                           :item-price,
+                           :item-vat
                        from item
                        where item_id = :invitem-item-id
                end-exec
@@ -427,23 +1035,31 @@
            exec sql
                select vatregno,
                        bankgiro,
-                       postgiro
+                       postgiro,
+                       interestrate
                into    :findata-vatregno,
                        :findata-bankgiro,
-                       :findata-postgiro
+                       :findata-postgiro,
+                       :findata-interestrate
                from findata
                where fin_id = :customer-fin-id
            end-exec
+
+           move findata-interestrate to wn-intrest-rate
        .
        *>-------------------------------------------------------
        B0260-write-invoice-sum.
-           compute wn-vat = wn-invoice-sum * (invoice-vat / 100)
+       *> wn-vat is already the sum of each line item's own
+       *> qty * price * vat / 100, accumulated by
+       *> B0240-write-invoice-items, so mixed-rate invoices are
+       *> taxed line by line instead of one blended invoice rate.
            move wn-invoice-sum to wn-invoice-sum-ed
            compute wn-invoice-sum = wn-invoice-sum + wn-vat
 
            move wn-invoice-sum (10:2) to wn-invoice-decimal
 
            *> beräkna öresutjämning
+           move zero to wn-even-sum
            if wn-invoice-decimal is greater than zero then
                if wn-invoice-decimal is greater than 50
                    compute wn-even-sum =
@@ -456,30 +1072,48 @@
                end-if
            end-if
 
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Netto             ' with no advancing
-           display wn-invoice-sum-ed
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Moms ' with no advancing
-           display invoice-vat with no advancing
-           display '%         ' with no advancing
-           display wn-vat
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Öresutjämning     ' with no advancing
-           display wn-even-sum
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Summa att betala  ' with no advancing
+       *> keep the rounding amount around past this paragraph's own
+       *> reset, so B0272-log-output-run can persist it to OUTLOG
+           move wn-even-sum to wn-invoice-roundamt
+
+           string wc-lbl-netto delimited by size
+               wn-invoice-sum-ed delimited by size
+               ' ' delimited by size
+               wc-lbl-currency delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           string wc-lbl-moms delimited by size
+               wn-vat delimited by size
+               ' ' delimited by size
+               wc-lbl-currency delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           string wc-lbl-oresutjamning delimited by size
+               wn-even-sum delimited by size
+               ' ' delimited by size
+               wc-lbl-currency delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
            move wn-invoice-sum to wn-invoice-sum-ed
-           display wn-invoice-sum-ed
+           string wc-lbl-summa delimited by size
+               wn-invoice-sum-ed delimited by size
+               ' ' delimited by size
+               wc-lbl-currency delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move space to wc-output-line
+           perform B0230-write-output-line
 
-           display ' ' with no advancing
-           display ' ' with no advancing
-           display ' ' with no advancing
-           display ' ' with no advancing
+           add 1 to wn-run-invoice-count
+           add wn-invoice-sum to wn-run-sum-total
 
            move zero to wn-invoice-sum
            move zero to wn-even-sum
@@ -487,37 +1121,77 @@
        .
        *>-------------------------------------------------------
        B0280-write-invoice-footer.
-           display 'Efter förfallodag ' with no advancing
-           display 'debiteras dröjsmålsränta' with no advancing
-           display 'med ' wn-intrest-rate with no advancing
-           display '%'
-           display '________________________________________________'
-           display customer-name
-           display wc-header-pad with no advancing
-           display wc-header-pad with no advancing
-           display 'Bankgiro ' findata-bankgiro
-           display addr-street with no advancing
-           display wc-header-pad with no advancing
-           display 'Tel ' customer-tel
-           display wc-header-pad with no advancing
-           display 'Org nr ' customer-orgno
-           display addr-postno with no advancing
-           display ' ' with no advancing
-           display addr-place with no advancing
-           display wc-header-pad with no advancing
-           display customer-email with no advancing
-           display wc-header-pad with no advancing
-           display 'Momsnr ' findata-vatregno
-           display 'Styrelsens säte ' customer-boardplace with
-                   no advancing
-           display wc-header-pad with no advancing
-           if wn-ind-cust-web = 0 then
-               display customer-web with no advancing
-           else
-               display wc-header-pad with no advancing
+           string wc-lbl-forfallo-1 delimited by size
+               wc-lbl-forfallo-2 delimited by size
+               wn-intrest-rate delimited by size
+               '%' delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move '________________________________________________'
+               to wc-output-line
+           perform B0230-write-output-line
+
+           move customer-name-text to wc-escape-in
+           perform X0300-escape-latex-text
+           move wc-escape-out to wc-output-line
+           perform B0230-write-output-line
+
+           string 'Bankgiro ' delimited by size
+               function trim(findata-bankgiro-text) delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move addr-street to wc-escape-in
+           perform X0300-escape-latex-text
+           move wc-escape-out to wc-output-line
+           perform B0230-write-output-line
+
+           string 'Tel ' delimited by size
+               function trim(customer-tel-text) delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           string wc-lbl-orgnr delimited by size
+               function trim(customer-orgno-text) delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           string addr-postno delimited by size
+               ' ' delimited by size
+               addr-place delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move function trim(customer-email-text) to wc-output-line
+           perform B0230-write-output-line
+
+           string wc-lbl-momsnr delimited by size
+               function trim(findata-vatregno-text) delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           move customer-boardplace-text to wc-escape-in
+           perform X0300-escape-latex-text
+           string wc-lbl-sate delimited by size
+               wc-escape-out delimited by size
+               into wc-output-line
+           end-string
+           perform B0230-write-output-line
+
+           if wn-ind-cust-web = 0
+               move function trim(customer-web-text) to wc-output-line
+               perform B0230-write-output-line
            end-if
-           display wc-header-pad with no advancing
-           display 'Innehar F-skattsedel'
+
+           move wc-lbl-fskatt to wc-output-line
+           perform B0230-write-output-line
        .
        *>*******************************************************
        *> Utility procedures usable by all procedures in the
@@ -528,7 +1202,10 @@
                fetch cur-customers into
                    :customer-cust-id,
                    :customer-custno,
-                   :customer-addr-id
+                   :customer-addr-id,
+                   :customer-language,
+                   :customer-currency,
+                   :customer-bundleinvoices
            end-exec
 
            if not sqlcode = 100 then
@@ -557,7 +1234,8 @@
                        :invoice-invno,
                        :invoice-custno,
                        :invoice-invdate,
-                       :invoice-vat
+                       :invoice-vat,
+                       :invoice-creditof
                end-exec
 
                move invoice-inv-id to wn-current-invoice-no
@@ -572,12 +1250,13 @@
                end-exec
 
                exec sql
-                   select description, artno, unitdesc, qty, price
+                   select description, artno, unitdesc, qty, price, vat
                        into :item-description,
                            :item-artno,
                            :item-unitdesc,
                            :item-qty,
-                           :item-price
+                           :item-price,
+                           :item-vat
                        from item
                        where item_id = :invitem-item-id
                end-exec
@@ -610,6 +1289,143 @@
                                    invoice.inv_id
                                    = :wn-current-invoice-no)
            end-exec
+
+      *> a corrected debtor address for this one invoice, if one was
+      *> recorded, takes over without ever touching the DEBTOR/ADDR
+      *> rows behind the original invoice
+           move wn-current-invoice-no to addrcorr-inv-id
+           exec sql
+               select street, postno, place
+                   into :addrcorr-street, :addrcorr-postno,
+                       :addrcorr-place
+                   from addrcorr
+                   where inv_id = :addrcorr-inv-id
+           end-exec
+
+           if sqlcode = zero
+               move addrcorr-street to wc-debtor-street
+               move addrcorr-postno to wc-debtor-postnr
+               move addrcorr-place to wc-debtor-place
+           end-if
+       .
+       *>-------------------------------------------------------
+       *> Escape LaTeX special characters in wc-escape-in, one
+       *> character at a time, leaving the result in wc-escape-out.
+       X0300-escape-latex-text.
+           move space to wc-escape-out
+           move zero to wn-escape-out-idx
+           move function length(function trim(wc-escape-in))
+               to wn-escape-len
+
+           perform varying wn-escape-idx from 1 by 1
+               until wn-escape-idx > wn-escape-len
+
+               move wc-escape-in (wn-escape-idx:1) to wc-escape-char
+
+               if wc-escape-char = '&' or '%' or '$' or '#' or
+                       '_' or '{' or '}'
+                   add 1 to wn-escape-out-idx
+                   move '\' to wc-escape-out (wn-escape-out-idx:1)
+               end-if
+
+               add 1 to wn-escape-out-idx
+               move wc-escape-char
+                   to wc-escape-out (wn-escape-out-idx:1)
+           end-perform
+       .
+       *>-------------------------------------------------------
+       *> Set the invoice's label text from customer-language -
+       *> anything other than English falls back to Swedish, so
+       *> existing customers with no language recorded yet print
+       *> exactly as before.
+       X0400-set-invoice-labels.
+           if customer-language-english
+               move '  Invoice  Page 1 of 1' to wc-lbl-faktura-banner
+               move '  CREDIT INVOICE  Page 1 of 1'
+                   to wc-lbl-kredit-banner
+               move 'Invoice no: '          to wc-lbl-fakturanr
+               move '   Customer no: '      to wc-lbl-kundnr
+               move 'Credit note for invoice: '
+                   to wc-lbl-kreditering
+               move 'Your ref.: '           to wc-lbl-er-ref
+               move 'Net               '    to wc-lbl-netto
+               move 'VAT               '    to wc-lbl-moms
+               move 'Rounding          '    to wc-lbl-oresutjamning
+               move 'Total to pay      '    to wc-lbl-summa
+               move 'After the due date '   to wc-lbl-forfallo-1
+               move 'interest is charged at '
+                   to wc-lbl-forfallo-2
+               move 'Org no '               to wc-lbl-orgnr
+               move 'VAT no '               to wc-lbl-momsnr
+               move 'Registered office '    to wc-lbl-sate
+               move 'Approved for F-tax'    to wc-lbl-fskatt
+           else
+               move '  Faktura  Sida 1 av 1' to wc-lbl-faktura-banner
+               move '  KREDITFAKTURA  Sida 1 av 1'
+                   to wc-lbl-kredit-banner
+               move 'Fakturanr: '           to wc-lbl-fakturanr
+               move '   Kundnr: '           to wc-lbl-kundnr
+               move 'Kreditering av faktura: '
+                   to wc-lbl-kreditering
+               move 'Er ref.: '             to wc-lbl-er-ref
+               move 'Netto             '    to wc-lbl-netto
+               move 'Moms              '    to wc-lbl-moms
+               move 'Öresutjämning     '    to wc-lbl-oresutjamning
+               move 'Summa att betala  '    to wc-lbl-summa
+               move 'Efter förfallodag '    to wc-lbl-forfallo-1
+               move 'debiteras dröjsmålsränta med '
+                   to wc-lbl-forfallo-2
+               move 'Org nr '               to wc-lbl-orgnr
+               move 'Momsnr '               to wc-lbl-momsnr
+               move 'Styrelsens säte '      to wc-lbl-sate
+               move 'Innehar F-skattsedel'  to wc-lbl-fskatt
+           end-if
+
+       *> customers set up before currency was recorded print in
+       *> SEK, same as every invoice always has
+           if customer-currency = space
+               move 'SEK' to wc-lbl-currency
+           else
+               move customer-currency to wc-lbl-currency
+           end-if
+       .
+       *>-------------------------------------------------------
+       *> Hands out the next free primary key for the table named
+       *> in idgen-tablename-text from the shared IDGEN sequence
+       *> table - see pbs.cbl's Y0200-get-next-id and
+       *> data/Readfile.CBL's 200-GET-NEXT-ID, the same mechanism
+       *> under two other programs' naming conventions. Keeps
+       *> subinv's own surrogate keys from racing a concurrent
+       *> PbsRead import or pbs.cbl menu operation onto the same
+       *> id. Caller moves the target table's name into
+       *> idgen-tablename-text before performing this, then uses
+       *> wn-next-id+1 exactly where it used to use max(id)+1.
+       X0500-get-next-id.
+           move function length(function trim(idgen-tablename-text))
+               to idgen-tablename-len
+
+           exec sql
+               select nextid
+                   into :wn-next-id
+                   from idgen
+                   where tablename = :idgen-tablename
+           end-exec
+
+           if sqlcode not = zero
+               display ' IDGEN sekvens saknas för: '
+                   idgen-tablename-text
+           end-if
+
+           exec sql
+               update idgen
+                   set nextid = nextid + 1
+                   where tablename = :idgen-tablename
+           end-exec
+
+           if sqlcode not = zero
+               display ' IDGEN sekvens saknas för: '
+                   idgen-tablename-text
+           end-if
        .
        *>*******************************************************
        Z0100-exit-application.
