@@ -11,10 +11,31 @@
       *---------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+
+      *    flag file that stops PbsRead and subinv from running at
+      *    the same time against the shared INVOICE/INLOG/OUTLOG
+      *    rows - see Y0100-acquire-run-lock.
+           SELECT RUNLOCK ASSIGN TO 'data/pbsrun.lck'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUNLOCK-FS.
+
+      *    per-customer invoice-history extract, one file per
+      *    customer - see X0180-export-customer-history.
+           SELECT EXPORTDATA ASSIGN TO WC-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPORTDATA-FS.
       **********************************************************
        DATA DIVISION.
       *---------------------------------------------------------
        FILE SECTION.
+
+       FD  RUNLOCK.
+       01  RUNLOCK-POST.
+           05  FILLER                   PIC X(20).
+
+       FD  EXPORTDATA.
+       01  EXPORTDATA-POST.
+           05  FILLER                   PIC X(200).
       **********************************************************
        WORKING-STORAGE SECTION.
 
@@ -34,10 +55,23 @@
 
            EXEC SQL INCLUDE INLOG END-EXEC.
 
+           EXEC SQL INCLUDE INERROR END-EXEC.
+
            EXEC SQL INCLUDE SRV END-EXEC.
 
+           EXEC SQL INCLUDE SRVCUST END-EXEC.
+
            EXEC SQL INCLUDE FINDATA END-EXEC.
 
+           EXEC SQL INCLUDE OUTLOG END-EXEC.
+
+           EXEC SQL INCLUDE ADDRCORR END-EXEC.
+
+           EXEC SQL INCLUDE PAYMENT END-EXEC.
+
+      *    shared surrogate-key sequence - see Y0200-get-next-id.
+           EXEC SQL INCLUDE IDGEN END-EXEC.
+
 
       *    switches
        01  menu-switches.
@@ -60,7 +94,103 @@
 
       *    Various generic variables
        01  wc-accept                    PIC X(2)    VALUE SPACE.
-       
+       01  wc-import-filename           PIC X(40)   VALUE SPACE.
+       01  wc-import-path               PIC X(60)   VALUE SPACE.
+       01  wn-import-file-count         PIC S9(9)   COMP VALUE ZERO.
+       01  wc-import-continue-switch    PIC X(1)    VALUE 'N'.
+           88  is-done-importing                VALUE 'Y'.
+       01  wc-subinv-mode               PIC X(3)    VALUE SPACE.
+       01  wc-subinv-invno              PIC X(254)  VALUE SPACE.
+       01  wc-subinv-custno             PIC X(254)  VALUE SPACE.
+       01  wc-ind-error                 PIC S9(4)   COMP.
+       01  wn-next-id                   PIC S9(9)   COMP VALUE ZERO.
+       01  wn-revenue-sum                PIC S9(9)V99 COMP-3.
+       01  wn-report-month                PIC S9(4)   COMP.
+       01  wc-custid-in                 PIC 9(9)    VALUE ZERO.
+       01  wc-edit-buffer               PIC X(254)  VALUE SPACE.
+       01  wc-srvid-in                  PIC 9(9)    VALUE ZERO.
+       01  wc-finid-in                  PIC 9(9)    VALUE ZERO.
+       01  wc-search-pattern            PIC X(60)   VALUE SPACE.
+       01  wn-list-row-count            PIC S9(4)   COMP.
+       01  wc-list-continue-switch      PIC X(1)    VALUE 'Y'.
+           88  is-list-continue                 VALUE 'Y'.
+       01  wn-invdate-int               PIC 9(9)    COMP VALUE ZERO.
+       01  wn-duedate-int               PIC 9(9)    COMP VALUE ZERO.
+       01  wc-duedate-ymd               PIC 9(8)    VALUE ZERO.
+       01  wc-srvinv-invno-ed           PIC 9(9)    VALUE ZERO.
+       01  wc-duedays-in                PIC 9(4)    VALUE ZERO.
+      *    service-subscription proration (E0142)
+       01  wn-period-start-int          PIC 9(9)    COMP VALUE ZERO.
+       01  wn-period-end-int            PIC 9(9)    COMP VALUE ZERO.
+       01  wn-srv-start-int             PIC 9(9)    COMP VALUE ZERO.
+       01  wn-srv-end-int               PIC 9(9)    COMP VALUE ZERO.
+       01  wn-eff-start-int             PIC 9(9)    COMP VALUE ZERO.
+       01  wn-eff-end-int               PIC 9(9)    COMP VALUE ZERO.
+       01  wn-days-in-period            PIC S9(9)   COMP VALUE ZERO.
+       01  wn-billed-days               PIC S9(9)   COMP VALUE ZERO.
+       01  wc-period-buffer             PIC X(8)    VALUE SPACE.
+       01  wc-period-next-buffer        PIC X(8)    VALUE SPACE.
+       01  wn-period-next-month         PIC 9(2)    VALUE ZERO.
+       01  wc-srvcust-skip-switch       PIC X(1)    VALUE 'N'.
+           88  is-srvcust-skip                VALUE 'Y'.
+       01  wn-aging-bucket-1            PIC S9(9)V99 COMP-3.
+       01  wn-aging-bucket-2            PIC S9(9)V99 COMP-3.
+       01  wn-aging-bucket-3            PIC S9(9)V99 COMP-3.
+       01  wn-aging-bucket-4            PIC S9(9)V99 COMP-3.
+       01  wn-aging-amount              PIC S9(9)V99 COMP-3.
+       01  wn-aging-vat-amount          PIC S9(9)V99 COMP-3.
+       01  wn-aging-total               PIC S9(9)V99 COMP-3.
+       01  wn-aging-days-overdue       PIC S9(9)    COMP.
+       01  wn-today-int                 PIC 9(9)    COMP VALUE ZERO.
+       01  wc-ymd-buffer                 PIC X(8)    VALUE SPACE.
+       01  wn-dunning-sum               PIC S9(9)V99 COMP-3.
+       01  wn-dunning-vat-sum           PIC S9(9)V99 COMP-3.
+       01  wn-dunning-total             PIC S9(9)V99 COMP-3.
+       01  wn-dunning-interest          PIC S9(9)V99 COMP-3.
+       01  wn-dunning-days              PIC S9(9)   COMP.
+       01  wn-dunning-count             PIC S9(9)   COMP VALUE ZERO.
+       01  wc-dunning-invno             PIC X(254)  VALUE SPACE.
+       01  wc-pay-custno                PIC X(254)  VALUE SPACE.
+       01  wc-pay-invno                 PIC X(254)  VALUE SPACE.
+       01  wn-pay-amount                PIC S9(7)V9(2) COMP-3.
+       01  wc-credit-custno              PIC X(254)  VALUE SPACE.
+       01  wc-credit-invno               PIC X(254)  VALUE SPACE.
+       01  wn-credit-orig-inv-id        PIC S9(9)   COMP VALUE ZERO.
+       01  wn-credit-orig-debt-id       PIC S9(9)   COMP VALUE ZERO.
+       01  wc-recon-date                PIC X(10)   VALUE SPACE.
+       01  wn-recon-bg-sum              PIC S9(9)V99 COMP-3.
+       01  wn-recon-pg-sum              PIC S9(9)V99 COMP-3.
+       01  wn-recon-kort-sum            PIC S9(9)V99 COMP-3.
+       01  wn-recon-ovr-sum             PIC S9(9)V99 COMP-3.
+       01  wn-recon-book-total          PIC S9(9)V99 COMP-3.
+       01  wn-recon-bank-total          PIC S9(9)V99 COMP-3.
+       01  wn-recon-diff                PIC S9(9)V99 COMP-3.
+       01  wc-archive-cutoff            PIC X(10)   VALUE SPACE.
+       01  wn-archive-inlog-count       PIC S9(9)   COMP VALUE ZERO.
+       01  wn-archive-inerror-count     PIC S9(9)   COMP VALUE ZERO.
+       01  wn-archive-invoice-count     PIC S9(9)   COMP VALUE ZERO.
+       01  wc-triage-inerr-id           PIC 9(9)    VALUE ZERO.
+       01  is-run-lock-busy-switch      PIC X(1)    VALUE 'N'.
+           88  is-run-lock-busy                 VALUE 'Y'.
+       01  RUNLOCK-FS                   PIC XX.
+           88  RUNLOCK-FILE-FOUND               VALUE '00'.
+
+      *    customer invoice-history export (X0180)
+       01  EXPORTDATA-FS                PIC XX.
+       01  WC-EXPORT-DIR                PIC X(30)   VALUE
+                                                     'data/export'.
+       01  WC-EXPORT-FILENAME           PIC X(60)   VALUE SPACE.
+       01  WC-EXPORT-RC                 PIC S9(9)   COMP VALUE ZERO.
+       01  WC-EXPORT-CUST-COUNT         PIC S9(9)   COMP VALUE ZERO.
+       01  WC-EXPORT-INV-COUNT          PIC S9(9)   COMP VALUE ZERO.
+       01  WC-EXPORT-LINE               PIC X(200)  VALUE SPACE.
+       01  WC-EXPORT-INVSTATE-ED        PIC 9.
+       01  WC-EXPORT-VAT-ED             PIC 9.99.
+       01  WC-EXPORT-CREDITOF-ED        PIC 9(9).
+       01  WC-EXPORT-QTY-ED             PIC 9(5).99.
+       01  WC-EXPORT-PRICE-ED           PIC 9(7).99.
+       01  WC-EXPORT-ITEMVAT-ED         PIC 9.99.
+
       *    Various constants
        01  HEADLINE                     PIC X(72)   VALUE ALL '-'.
        
@@ -144,7 +274,7 @@
                EVALUATE wc-accept
 
                    WHEN '11'
-      *                PERFORM C0120-process-import-file
+                       PERFORM C0120-process-import-file
                        MOVE SPACE TO wc-accept
                    WHEN '99'
                        SET is-exit-load-file-menu TO TRUE
@@ -170,6 +300,52 @@
            ACCEPT wc-accept
            .
 
+      **********************************************************
+      *    Loops, prompting for one inbound filename at a time and
+      *    calling PbsRead against it, until the operator leaves the
+      *    filename blank - so a whole day's batch of files can be
+      *    imported in one pass through the menu instead of one call
+      *    per trip through C110-diplay-load-invoices-menu.
+       C0120-process-import-file.
+
+           MOVE ZERO TO wn-import-file-count
+           MOVE 'N' TO wc-import-continue-switch
+
+           PERFORM UNTIL is-done-importing
+
+               MOVE SPACE TO wc-import-filename
+               DISPLAY 'Ange filnamn i data/ katalogen att importera'
+                   ' (blankt f�r att avsluta): ' WITH NO ADVANCING
+               ACCEPT wc-import-filename
+
+               IF wc-import-filename = SPACE
+                   SET is-done-importing TO TRUE
+               ELSE
+                   MOVE SPACE TO wc-import-path
+                   STRING 'data/' DELIMITED BY SIZE
+                           wc-import-filename DELIMITED BY SPACE
+                           INTO wc-import-path
+
+                   PERFORM Y0100-acquire-run-lock
+                   IF NOT is-run-lock-busy
+                       DISPLAY 'Startar PbsRead mot: ' wc-import-path
+                       CALL 'PbsRead' USING wc-import-path
+                       PERFORM Y0110-release-run-lock
+                       DISPLAY 'PbsRead k�rningen �r klar.'
+                       ADD 1 TO wn-import-file-count
+                   END-IF
+               END-IF
+
+           END-PERFORM
+
+           IF wn-import-file-count = ZERO
+               DISPLAY 'Inget filnamn angivet, avbryter.'
+           ELSE
+               DISPLAY wn-import-file-count
+                   ' fil(er) importerade.'
+           END-IF
+           .
+
       **********************************************************
        E0100-submit-invoices.
 
@@ -180,13 +356,25 @@
                EVALUATE wc-accept
 
                    WHEN '21'
-      *                PERFORM E0120-process-all-out-invoices
+                       PERFORM E0120-process-all-out-invoices
                        MOVE SPACE TO wc-accept
                    WHEN '22'
-      *                PERFORM E0130-process-one-out-invoice
+                       PERFORM E0130-process-one-out-invoice
+                       MOVE SPACE TO wc-accept
+                   WHEN '23'
+                       PERFORM E0135-preview-invoice
                        MOVE SPACE TO wc-accept
                    WHEN '27'
-      *                PERFORM E0140-submit-customer-invoice
+                       PERFORM E0140-submit-customer-invoice
+                       MOVE SPACE TO wc-accept
+                   WHEN '24'
+                       PERFORM E0170-issue-credit-note
+                       MOVE SPACE TO wc-accept
+                   WHEN '28'
+                       PERFORM E0150-generate-dunning-reminders
+                       MOVE SPACE TO wc-accept
+                   WHEN '29'
+                       PERFORM E0160-record-invoice-payment
                        MOVE SPACE TO wc-accept
                    WHEN '99'
                        SET is-exit-print-menu TO TRUE
@@ -206,8 +394,12 @@
            DISPLAY HEADLINE
            DISPLAY '(21) Skriv ut alla v�ntande g�lden�rsfakturor'
            DISPLAY '(22) Skriv ut enskild g�lden�rsfakturor'
+           DISPLAY '(23) F�rhandsgranska faktura (testutskrift)'
+           DISPLAY '(24) Kreditera faktura'
            DISPLAY SPACE
            DISPLAY '(27) Processa och skicka kundfaktura'
+           DISPLAY '(28) Skapa p�minnelsefakturor'
+           DISPLAY '(29) Registrera betalning p� faktura'
            DISPLAY SPACE
            DISPLAY '(99) Tillbaka till huvudmenyn'
            DISPLAY HEADLINE
@@ -215,206 +407,821 @@
            ACCEPT wc-accept
            .
 
-
       **********************************************************
-       G0100-statistics.
+       E0120-process-all-out-invoices.
 
-           MOVE 'N' TO is-exit-statistics-menu-switch
-           PERFORM UNTIL is-exit-statistics-menu
+           MOVE SPACE TO wc-subinv-mode wc-subinv-invno
+                                                    wc-subinv-custno
+           DISPLAY 'Startar subinv...'
+           PERFORM Y0120-call-subinv-locked
+           DISPLAY 'subinv k�rningen �r klar.'
+           .
 
-               PERFORM G110-diplay-statistics-menu
-               EVALUATE wc-accept
+      **********************************************************
+       E0130-process-one-out-invoice.
 
-                   WHEN '31'
-      *                PERFORM G0120-display-in-process-logs
-                       MOVE SPACE TO wc-accept
-                   WHEN '32'
-      *                PERFORM G0130-display-out-process-logs
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-statistics-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           MOVE SPACE TO wc-subinv-invno wc-subinv-custno
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-invno
 
-           END-PERFORM
+           MOVE 'ONE' TO wc-subinv-mode
+           PERFORM Y0120-call-subinv-locked
+           DISPLAY 'subinv k�rningen �r klar.'
            .
 
       **********************************************************
-       G110-diplay-statistics-menu.
-
-           DISPLAY HEADLINE
-           DISPLAY '*** PROCESS RAPPORTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(31) Rapport inkontroll av fakturafiler'
-           DISPLAY '(32) Rapport utprocess av g�lden�rsfakturor'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
+       E0135-preview-invoice.
+
+      *    Renders one invoice to data/preview.tex without touching
+      *    output.tex, INVSTATE or the production rename/cursor loop -
+      *    for sanity-checking a newly onboarded customer's very first
+      *    invoice before it goes anywhere near the live run.
+           MOVE SPACE TO wc-subinv-invno wc-subinv-custno
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-invno
+
+           MOVE 'PRV' TO wc-subinv-mode
+           PERFORM Y0120-call-subinv-locked
+           DISPLAY 'F�rhandsgranskning skriven till data/preview.tex'
            .
 
       **********************************************************
-       I0100-company-reports.
+       E0140-submit-customer-invoice.
 
-           MOVE 'N' TO is-exit-pbs-rpt-menu-switch
-           PERFORM UNTIL is-exit-pbs-rpt-menu
+      *    Recurring billing run: turn every SRVCUST subscription
+      *    into an INVOICE/INVITEM pair, then hand the batch to
+      *    subinv the same way debtor invoices are handled.
+           DISPLAY 'Genererar kundfakturor f�r PBS tj�nster...'
 
-               PERFORM I110-diplay-cmp-report-menu
-               EVALUATE wc-accept
+           EXEC SQL
+               DECLARE CURS-SRVCUST CURSOR FOR
+               SELECT S.CUST_ID, S.SRV_ID, S.START_DATE, S.END_DATE
+               FROM TUTORIAL.SRVCUST S, TUTORIAL.CUSTOMER C
+               WHERE S.CUST_ID = C.CUST_ID
+                 AND C.TEST_CUSTOMER = 0
+           END-EXEC
 
-                   WHEN '41'
-      *                PERFORM I0120-display-monthly-rpt
-                       MOVE SPACE TO wc-accept
-                   WHEN '42'
-      *                PERFORM I0130-display-accumulated-rpt
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-pbs-rpt-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           EXEC SQL
+               OPEN CURS-SRVCUST
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-SRVCUST
+                   INTO :SRVCUST-CUST-ID, :SRVCUST-SRV-ID,
+                        :SRVCUST-START-DATE, :SRVCUST-END-DATE
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               PERFORM E0142-create-service-invoice
+
+               EXEC SQL
+                   FETCH CURS-SRVCUST
+                       INTO :SRVCUST-CUST-ID, :SRVCUST-SRV-ID,
+                            :SRVCUST-START-DATE, :SRVCUST-END-DATE
+               END-EXEC
 
            END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-SRVCUST
+           END-EXEC
+
+           DISPLAY 'Skickar kundfakturor till subinv...'
+           MOVE SPACE TO wc-subinv-mode wc-subinv-invno
+                                                    wc-subinv-custno
+           PERFORM Y0120-call-subinv-locked
+           DISPLAY 'subinv k�rningen �r klar.'
            .
 
       **********************************************************
-       I110-diplay-cmp-report-menu.
+       E0142-create-service-invoice.
+
+           MOVE 'N' TO wc-srvcust-skip-switch
+
+      *    this billing period is the calendar month the run falls
+      *    in; a subscription whose START-DATE/END-DATE only covers
+      *    part of the period is prorated, and one that does not
+      *    overlap the period at all (not yet started, or already
+      *    ended) is skipped
+           MOVE FUNCTION CURRENT-DATE(1:4) TO wc-period-buffer(1:4)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO wc-period-buffer(5:2)
+           MOVE '01' TO wc-period-buffer(7:2)
+           COMPUTE wn-period-start-int =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(wc-period-buffer))
+
+           IF FUNCTION CURRENT-DATE(5:2) = '12'
+               COMPUTE wn-period-end-int =
+                   FUNCTION INTEGER-OF-DATE(
+                       (FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:4))
+                           + 1) * 10000 + 0101) - 1
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:4)
+                   TO wc-period-next-buffer(1:4)
+               COMPUTE wn-period-next-month =
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(5:2)) + 1
+               MOVE wn-period-next-month TO wc-period-next-buffer(5:2)
+               MOVE '01' TO wc-period-next-buffer(7:2)
+               COMPUTE wn-period-end-int =
+                   FUNCTION INTEGER-OF-DATE(
+                       FUNCTION NUMVAL(wc-period-next-buffer)) - 1
+           END-IF
 
-           DISPLAY HEADLINE
-           DISPLAY '*** PBS INTERNA RAPPORTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(41) Rapport int�kter denna m�nad'
-           DISPLAY '(42) Rapport int�kter ackumulerat i �r'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
+           COMPUTE wn-days-in-period =
+               wn-period-end-int - wn-period-start-int + 1
+
+           MOVE SRVCUST-START-DATE(1:4) TO wc-ymd-buffer(1:4)
+           MOVE SRVCUST-START-DATE(6:2) TO wc-ymd-buffer(5:2)
+           MOVE SRVCUST-START-DATE(9:2) TO wc-ymd-buffer(7:2)
+           COMPUTE wn-srv-start-int =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(wc-ymd-buffer))
+
+           MOVE SRVCUST-END-DATE(1:4) TO wc-ymd-buffer(1:4)
+           MOVE SRVCUST-END-DATE(6:2) TO wc-ymd-buffer(5:2)
+           MOVE SRVCUST-END-DATE(9:2) TO wc-ymd-buffer(7:2)
+           COMPUTE wn-srv-end-int =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(wc-ymd-buffer))
+
+           IF wn-srv-start-int > wn-period-start-int
+               MOVE wn-srv-start-int TO wn-eff-start-int
+           ELSE
+               MOVE wn-period-start-int TO wn-eff-start-int
+           END-IF
+
+           IF wn-srv-end-int < wn-period-end-int
+               MOVE wn-srv-end-int TO wn-eff-end-int
+           ELSE
+               MOVE wn-period-end-int TO wn-eff-end-int
+           END-IF
+
+           IF wn-eff-start-int > wn-eff-end-int
+               MOVE 'Y' TO wc-srvcust-skip-switch
+           ELSE
+               COMPUTE wn-billed-days =
+                   wn-eff-end-int - wn-eff-start-int + 1
+           END-IF
+
+           IF NOT is-srvcust-skip
+               PERFORM E0144-create-service-invoice-rows
+           END-IF
            .
 
       **********************************************************
-       K0100-update-customers.
+       E0144-create-service-invoice-rows.
 
-           MOVE 'N' TO is-exit-customer-menu-switch
-           PERFORM UNTIL is-exit-customer-menu
+           MOVE SRVCUST-CUST-ID TO CUSTOMER-CUST-ID
+           EXEC SQL
+               SELECT CUSTNO, NAME, ADDR_ID, DUEDAYS
+                   INTO :CUSTOMER-CUSTNO, :CUSTOMER-NAME,
+                        :CUSTOMER-ADDR-ID, :CUSTOMER-DUEDAYS
+                   FROM CUSTOMER
+                   WHERE CUST_ID = :CUSTOMER-CUST-ID
+           END-EXEC
 
-               PERFORM K110-diplay-customer-menu
-               EVALUATE wc-accept
+           EXEC SQL
+               SELECT CHARGE, DESCRIPTION, ARTNO, DELRATE, VAT
+                   INTO :SRV-CHARGE, :SRV-DESCRIPTION, :SRV-ARTNO,
+                        :SRV-DELRATE, :SRV-VAT
+                   FROM SRV
+                   WHERE SRV_ID = :SRVCUST-SRV-ID
+           END-EXEC
 
-                   WHEN '51'
-                       PERFORM K0120-display-customer-list
-                       MOVE SPACE TO wc-accept
-                   WHEN '52'
-      *                PERFORM K0130-update-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '53'
-      *                PERFORM K0140-add-new-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '54'
-      *                PERFORM K0150-inactivate-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-customer-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+      *    find or create a debtor row for this PBS customer
+           MOVE CUSTOMER-NAME TO DEBTOR-NAME
+           EXEC SQL
+               SELECT DEBT_ID
+                   INTO :DEBTOR-DEBT-ID
+                   FROM DEBTOR
+                   WHERE NAME = :DEBTOR-NAME
+           END-EXEC
 
-           END-PERFORM
+           IF SQLCODE NOT = ZERO
+               MOVE 'DEBTOR' TO IDGEN-TABLENAME-TEXT
+               PERFORM Y0200-get-next-id
+               MOVE wn-next-id TO DEBTOR-DEBT-ID
+               MOVE SPACE TO DEBTOR-CONTACT DEBTOR-NOTE
+               MOVE CUSTOMER-ADDR-ID TO DEBTOR-ADDR-ID
+               EXEC SQL
+                   INSERT INTO DEBTOR
+                   VALUES ( (:DEBTOR-DEBT-ID+1),
+                             :DEBTOR-NAME,
+                             :DEBTOR-CONTACT,
+                             :DEBTOR-NOTE,
+                             :DEBTOR-ADDR-ID)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Insert SQL sats in DEBTOR table �r felt'
+               END-IF
+               ADD 1 TO DEBTOR-DEBT-ID
+           END-IF
+
+      *    create the invoice header for this billing period
+           MOVE 'INVOICE' TO IDGEN-TABLENAME-TEXT
+           PERFORM Y0200-get-next-id
+           MOVE wn-next-id TO INVOICE-INV-ID
+           ADD 1 TO INVOICE-INV-ID
+
+           MOVE ZERO TO INVOICE-INVSTATE
+           MOVE INVOICE-INV-ID TO wc-srvinv-invno-ed
+           STRING FUNCTION TRIM(wc-srvinv-invno-ed) DELIMITED BY SIZE
+               INTO INVOICE-INVNO-TEXT
+           END-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INVOICE-INVNO-TEXT))
+               TO INVOICE-INVNO-LEN
+           MOVE CUSTOMER-CUSTNO TO INVOICE-CUSTNO
+           MOVE FUNCTION CURRENT-DATE(1:10) TO INVOICE-INVDATE
+           MOVE SRV-VAT TO INVOICE-VAT
+
+           COMPUTE wn-invdate-int =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)))
+           COMPUTE wn-duedate-int = wn-invdate-int + CUSTOMER-DUEDAYS
+           MOVE FUNCTION DATE-OF-INTEGER(wn-duedate-int)
+               TO wc-duedate-ymd
+           MOVE wc-duedate-ymd(1:4) TO INVOICE-DUEDATE(1:4)
+           MOVE wc-duedate-ymd(5:2) TO INVOICE-DUEDATE(6:2)
+           MOVE wc-duedate-ymd(7:2) TO INVOICE-DUEDATE(9:2)
+           MOVE '-'    TO INVOICE-DUEDATE(5:1) INVOICE-DUEDATE(8:1)
+
+           MOVE ZERO TO INVOICE-CREDITOF
+
+           EXEC SQL
+               INSERT INTO INVOICE
+               VALUES ( :INVOICE-INV-ID,
+                         :CUSTOMER-CUST-ID,
+                         :DEBTOR-DEBT-ID,
+                         :INVOICE-INVSTATE,
+                         :INVOICE-INVNO,
+                         :INVOICE-CUSTNO,
+                         :INVOICE-INVDATE,
+                         :INVOICE-VAT,
+                         :INVOICE-DUEDATE,
+                         :INVOICE-CREDITOF)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' Insert SQL sats in INVOICE table �r felt'
+           END-IF
+
+      *    one item line: the subscribed service's charge
+           MOVE 'ITEM' TO IDGEN-TABLENAME-TEXT
+           PERFORM Y0200-get-next-id
+           MOVE wn-next-id TO ITEM-ITEM-ID
+           ADD 1 TO ITEM-ITEM-ID
+
+           MOVE SRV-DESCRIPTION-LEN TO ITEM-DESCRIPTION-LEN
+           MOVE SRV-DESCRIPTION-TEXT TO ITEM-DESCRIPTION-TEXT
+           MOVE SRV-ARTNO-LEN TO ITEM-ARTNO-LEN
+           MOVE SRV-ARTNO-TEXT TO ITEM-ARTNO-TEXT
+           MOVE 2 TO ITEM-UNITDESC-LEN
+           MOVE 'ST' TO ITEM-UNITDESC-TEXT
+           MOVE 1 TO ITEM-QTY
+           MOVE SRV-VAT TO ITEM-VAT
+
+      *    a subscription covering the whole period is charged in
+      *    full; one whose START-DATE/END-DATE only overlaps part
+      *    of the period (first or final billing run) is prorated
+      *    by the fraction of the period it actually covered
+           IF wn-billed-days = wn-days-in-period
+               MOVE SRV-CHARGE TO ITEM-PRICE
+           ELSE
+               COMPUTE ITEM-PRICE ROUNDED =
+                   SRV-CHARGE * wn-billed-days / wn-days-in-period
+           END-IF
+
+           EXEC SQL
+               INSERT INTO ITEM
+               VALUES ( :ITEM-ITEM-ID,
+                         :ITEM-DESCRIPTION,
+                         :ITEM-ARTNO,
+                         :ITEM-UNITDESC,
+                         :ITEM-QTY,
+                         :ITEM-PRICE,
+                         :ITEM-VAT)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' Insert SQL sats i ITEM-tabellen �r felaktig.'
+           ELSE
+               EXEC SQL
+                   INSERT INTO INVITEM
+                   VALUES ( :INVOICE-INV-ID, :ITEM-ITEM-ID)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Insert SQL sats in INVITEM table �r felt'
+               END-IF
+           END-IF
            .
 
       **********************************************************
-       K110-diplay-customer-menu.
+       E0170-issue-credit-note.
+
+      *    reverses a billed invoice with a credit note: a new
+      *    INVOICE row (INVNO suffixed "-K") whose CREDITOF points
+      *    back at the original, carrying a copy of every ITEM line
+      *    with QTY negated so its total is negative; the original
+      *    invoice is flagged INVSTATE = CREDITED so it drops out of
+      *    the aging report and dunning run, same as a paid invoice.
+           DISPLAY 'Kundnummer (CUSTNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-credit-custno
+           ACCEPT wc-credit-custno
+
+           DISPLAY 'Fakturanummer att kreditera (INVNO): '
+               WITH NO ADVANCING
+           MOVE SPACE TO wc-credit-invno
+           ACCEPT wc-credit-invno
 
-           DISPLAY HEADLINE
-           DISPLAY '*** KUNDREGISTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(51) Visa kundregister'
-           DISPLAY '(52) Uppdatera kundregistret'
-           DISPLAY '(53) L�gg till ny kund'
-           DISPLAY '(54) Inaktivera kund'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
+           EXEC SQL
+               SELECT INV_ID, CUST_ID, DEBT_ID, INVSTATE, VAT, CREDITOF
+                   INTO :wn-credit-orig-inv-id, :CUSTOMER-CUST-ID,
+                        :wn-credit-orig-debt-id, :INVOICE-INVSTATE,
+                        :INVOICE-VAT, :INVOICE-CREDITOF
+                   FROM INVOICE
+                   WHERE CUSTNO = :wc-credit-custno
+                     AND INVNO = :wc-credit-invno
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Ingen s�dan faktura hittades.'
+           ELSE
+               IF INVOICE-INVSTATE-CREDITED OR INVOICE-IS-CREDIT-NOTE
+                   DISPLAY 'Fakturan �r redan krediterad, eller �r '
+                       'sj�lv en kreditfaktura.'
+               ELSE
+                   MOVE 'INVOICE' TO IDGEN-TABLENAME-TEXT
+                   PERFORM Y0200-get-next-id
+                   MOVE wn-next-id TO INVOICE-INV-ID
+                   ADD 1 TO INVOICE-INV-ID
+
+                   MOVE CUSTOMER-CUST-ID TO INVOICE-CUST-ID
+                   MOVE wn-credit-orig-debt-id TO INVOICE-DEBT-ID
+                   SET INVOICE-INVSTATE-PENDING TO TRUE
+                   STRING FUNCTION TRIM(wc-credit-invno) DELIMITED BY
+                           SIZE
+                       '-K' DELIMITED BY SIZE
+                       INTO INVOICE-INVNO-TEXT
+                   END-STRING
+                   MOVE FUNCTION LENGTH(
+                           FUNCTION TRIM(INVOICE-INVNO-TEXT))
+                       TO INVOICE-INVNO-LEN
+                   MOVE wc-credit-custno TO INVOICE-CUSTNO-TEXT
+                   MOVE FUNCTION LENGTH(
+                           FUNCTION TRIM(wc-credit-custno))
+                       TO INVOICE-CUSTNO-LEN
+                   MOVE FUNCTION CURRENT-DATE(1:10) TO INVOICE-INVDATE
+                   MOVE FUNCTION CURRENT-DATE(1:10) TO INVOICE-DUEDATE
+                   MOVE wn-credit-orig-inv-id TO INVOICE-CREDITOF
+
+                   EXEC SQL
+                       INSERT INTO INVOICE
+                       VALUES ( :INVOICE-INV-ID,
+                                 :INVOICE-CUST-ID,
+                                 :INVOICE-DEBT-ID,
+                                 :INVOICE-INVSTATE,
+                                 :INVOICE-INVNO,
+                                 :INVOICE-CUSTNO,
+                                 :INVOICE-INVDATE,
+                                 :INVOICE-VAT,
+                                 :INVOICE-DUEDATE,
+                                 :INVOICE-CREDITOF)
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Insert SQL sats in INVOICE table �r felt'
+                   END-IF
+
+      *            copy every item line from the original invoice,
+      *            negating QTY so the credit note's total is
+      *            negative
+                   EXEC SQL
+                       DECLARE CURS-CREDIT-ITEMS CURSOR FOR
+                       SELECT ITEM.ITEM_ID, ITEM.DESCRIPTION,
+                              ITEM.ARTNO, ITEM.UNITDESC, ITEM.QTY,
+                              ITEM.PRICE, ITEM.VAT
+                       FROM ITEM, INVITEM
+                       WHERE INVITEM.INV_ID = :wn-credit-orig-inv-id
+                         AND ITEM.ITEM_ID = INVITEM.ITEM_ID
+                   END-EXEC
+
+                   EXEC SQL
+                       OPEN CURS-CREDIT-ITEMS
+                   END-EXEC
+
+                   EXEC SQL
+                       FETCH CURS-CREDIT-ITEMS
+                           INTO :ITEM-ITEM-ID, :ITEM-DESCRIPTION,
+                                :ITEM-ARTNO, :ITEM-UNITDESC,
+                                :ITEM-QTY, :ITEM-PRICE, :ITEM-VAT
+                   END-EXEC
+
+                   PERFORM UNTIL SQLCODE NOT = ZERO
+
+                       COMPUTE ITEM-QTY = ITEM-QTY * -1
+
+                       MOVE 'ITEM' TO IDGEN-TABLENAME-TEXT
+                       PERFORM Y0200-get-next-id
+                       MOVE wn-next-id TO ITEM-ITEM-ID
+                       ADD 1 TO ITEM-ITEM-ID
+
+                       EXEC SQL
+                           INSERT INTO ITEM
+                           VALUES ( :ITEM-ITEM-ID,
+                                     :ITEM-DESCRIPTION,
+                                     :ITEM-ARTNO,
+                                     :ITEM-UNITDESC,
+                                     :ITEM-QTY,
+                                     :ITEM-PRICE,
+                                     :ITEM-VAT)
+                       END-EXEC
+
+                       IF SQLCODE NOT = ZERO
+                           DISPLAY
+                               ' Insert SQL sats i ITEM-tabellen �r '
+                               'felaktig.'
+                       ELSE
+                           EXEC SQL
+                               INSERT INTO INVITEM
+                               VALUES ( :INVOICE-INV-ID, :ITEM-ITEM-ID)
+                           END-EXEC
+
+                           IF SQLCODE NOT = ZERO
+                               DISPLAY
+                                   ' Insert SQL sats in INVITEM table '
+                                   '�r felt'
+                           END-IF
+                       END-IF
+
+                       EXEC SQL
+                           FETCH CURS-CREDIT-ITEMS
+                               INTO :ITEM-ITEM-ID, :ITEM-DESCRIPTION,
+                                    :ITEM-ARTNO, :ITEM-UNITDESC,
+                                    :ITEM-QTY, :ITEM-PRICE, :ITEM-VAT
+                       END-EXEC
+
+                   END-PERFORM
+
+                   EXEC SQL
+                       CLOSE CURS-CREDIT-ITEMS
+                   END-EXEC
+
+                   SET INVOICE-INVSTATE-CREDITED TO TRUE
+                   EXEC SQL
+                       UPDATE INVOICE
+                       SET INVSTATE = :INVOICE-INVSTATE
+                       WHERE INV_ID = :wn-credit-orig-inv-id
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Update SQL sats in INVOICE table �r felt'
+                   END-IF
+
+                   DISPLAY 'Kreditfaktura skapad: '
+                       FUNCTION TRIM(INVOICE-INVNO-TEXT)
+               END-IF
+           END-IF
            .
 
       **********************************************************
-       K0120-display-customer-list.
+       E0150-generate-dunning-reminders.
+
+      *    one reminder invoice per overdue, not-yet-reminded invoice
+      *    (INVSTATE = 1, DUEDATE < today); the reminder carries a
+      *    single item line for accrued dr�jsm�lsr�nta, computed
+      *    the debtor's own FINDATA-INTERESTRATE, and the original
+      *    invoice is flagged INVSTATE = 2 so it is not reminded
+      *    again on the next run.
+           MOVE ZERO TO wn-dunning-count
+           COMPUTE wn-today-int =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)))
 
-      *    list defined customers
            EXEC SQL
-               DECLARE CURS1 CURSOR FOR
-               SELECT C.CUST_ID, C.ORGNO
-               FROM TUTORIAL.CUSTOMER C
-               ORDER BY C.CUST_ID
+               DECLARE CURS-DUNNING CURSOR FOR
+               SELECT V.INV_ID, V.CUST_ID, V.DEBT_ID, V.INVNO,
+                      V.DUEDATE
+               FROM TUTORIAL.INVOICE V, TUTORIAL.CUSTOMER C
+               WHERE V.INVSTATE = 1
+                 AND V.CUST_ID = C.CUST_ID
+                 AND C.TEST_CUSTOMER = 0
+               ORDER BY V.DUEDATE
            END-EXEC
 
-           DISPLAY '-----------------'
-           DISPLAY 'BEFINTLIGA KUNDER'
-           DISPLAY '-----------------'
-
            EXEC SQL
-               OPEN CURS1
+               OPEN CURS-DUNNING
            END-EXEC
 
            EXEC SQL
-               FETCH CURS1
-                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO
+               FETCH CURS-DUNNING
+                   INTO :INVOICE-INV-ID, :INVOICE-CUST-ID,
+                        :INVOICE-DEBT-ID, :INVOICE-INVNO,
+                        :INVOICE-DUEDATE
            END-EXEC
 
            PERFORM UNTIL SQLCODE NOT = ZERO
 
-               DISPLAY CUSTOMER-CUST-ID  '|' CUSTOMER-ORGNO
+               MOVE INVOICE-DUEDATE(1:4) TO wc-ymd-buffer(1:4)
+               MOVE INVOICE-DUEDATE(6:2) TO wc-ymd-buffer(5:2)
+               MOVE INVOICE-DUEDATE(9:2) TO wc-ymd-buffer(7:2)
+               COMPUTE wn-duedate-int =
+                   FUNCTION INTEGER-OF-DATE(
+                       FUNCTION NUMVAL(wc-ymd-buffer))
+               COMPUTE wn-dunning-days = wn-today-int - wn-duedate-int
+
+               IF wn-dunning-days > 0
+
+                   MOVE INVOICE-CUST-ID TO CUSTOMER-CUST-ID
+                   EXEC SQL
+                       SELECT CUSTNO, FIN_ID, DUEDAYS
+                           INTO :CUSTOMER-CUSTNO, :CUSTOMER-FIN-ID,
+                                :CUSTOMER-DUEDAYS
+                           FROM CUSTOMER
+                           WHERE CUST_ID = :CUSTOMER-CUST-ID
+                   END-EXEC
+
+                   MOVE CUSTOMER-FIN-ID TO FINDATA-FIN-ID
+                   EXEC SQL
+                       SELECT INTERESTRATE
+                           INTO :FINDATA-INTERESTRATE
+                           FROM FINDATA
+                           WHERE FIN_ID = :FINDATA-FIN-ID
+                   END-EXEC
+
+                   MOVE ZERO TO wn-dunning-sum wn-dunning-vat-sum
+                   EXEC SQL
+                       SELECT SUM(ITEM.QTY * ITEM.PRICE),
+                              SUM(ITEM.QTY * ITEM.PRICE
+                                  * ITEM.VAT / 100)
+                           INTO :wn-dunning-sum, :wn-dunning-vat-sum
+                           FROM ITEM, INVITEM
+                           WHERE INVITEM.INV_ID = :INVOICE-INV-ID
+                             AND ITEM.ITEM_ID = INVITEM.ITEM_ID
+                   END-EXEC
+
+                   COMPUTE wn-dunning-total =
+                       wn-dunning-sum + wn-dunning-vat-sum
+                   COMPUTE wn-dunning-interest ROUNDED =
+                       wn-dunning-total * (FINDATA-INTERESTRATE / 100)
+                           * (wn-dunning-days / 365)
+
+                   MOVE INVOICE-INVNO-TEXT TO wc-dunning-invno
+                   ADD 1 TO wn-dunning-count
+
+      *            reminder invoice header, due immediately on the
+      *            customer's normal terms
+                   MOVE 'INVOICE' TO IDGEN-TABLENAME-TEXT
+                   PERFORM Y0200-get-next-id
+                   MOVE wn-next-id TO INVOICE-INV-ID
+                   ADD 1 TO INVOICE-INV-ID
+
+                   MOVE ZERO TO INVOICE-INVSTATE
+                   STRING FUNCTION TRIM(wc-dunning-invno) DELIMITED BY
+                           SIZE
+                       '-P' DELIMITED BY SIZE
+                       INTO INVOICE-INVNO-TEXT
+                   END-STRING
+                   MOVE FUNCTION LENGTH(
+                           FUNCTION TRIM(INVOICE-INVNO-TEXT))
+                       TO INVOICE-INVNO-LEN
+                   MOVE CUSTOMER-CUSTNO TO INVOICE-CUSTNO
+                   MOVE FUNCTION CURRENT-DATE(1:10) TO INVOICE-INVDATE
+
+                   COMPUTE wn-invdate-int =
+                       FUNCTION INTEGER-OF-DATE(
+                           FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)))
+                   COMPUTE wn-duedate-int =
+                       wn-invdate-int + CUSTOMER-DUEDAYS
+                   MOVE FUNCTION DATE-OF-INTEGER(wn-duedate-int)
+                       TO wc-duedate-ymd
+                   MOVE wc-duedate-ymd(1:4) TO INVOICE-DUEDATE(1:4)
+                   MOVE wc-duedate-ymd(5:2) TO INVOICE-DUEDATE(6:2)
+                   MOVE wc-duedate-ymd(7:2) TO INVOICE-DUEDATE(9:2)
+                   MOVE '-' TO INVOICE-DUEDATE(5:1) INVOICE-DUEDATE(8:1)
+                   MOVE ZERO TO INVOICE-VAT
+                   MOVE ZERO TO INVOICE-CREDITOF
+
+                   EXEC SQL
+                       INSERT INTO INVOICE
+                       VALUES ( :INVOICE-INV-ID,
+                                 :CUSTOMER-CUST-ID,
+                                 :INVOICE-DEBT-ID,
+                                 :INVOICE-INVSTATE,
+                                 :INVOICE-INVNO,
+                                 :INVOICE-CUSTNO,
+                                 :INVOICE-INVDATE,
+                                 :INVOICE-VAT,
+                                 :INVOICE-DUEDATE,
+                                 :INVOICE-CREDITOF)
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Insert SQL sats in INVOICE table �r felt'
+                   END-IF
+
+                   MOVE 'ITEM' TO IDGEN-TABLENAME-TEXT
+                   PERFORM Y0200-get-next-id
+                   MOVE wn-next-id TO ITEM-ITEM-ID
+                   ADD 1 TO ITEM-ITEM-ID
+
+                   STRING 'P�minnelseavgift och dr�jsm�lsr�nta'
+                           DELIMITED BY SIZE
+                       ' f�r faktura ' DELIMITED BY SIZE
+                       FUNCTION TRIM(wc-dunning-invno) DELIMITED BY SIZE
+                       INTO ITEM-DESCRIPTION-TEXT
+                   END-STRING
+                   MOVE FUNCTION LENGTH(
+                           FUNCTION TRIM(ITEM-DESCRIPTION-TEXT))
+                       TO ITEM-DESCRIPTION-LEN
+                   MOVE SPACE TO ITEM-ARTNO-TEXT
+                   MOVE ZERO TO ITEM-ARTNO-LEN
+                   MOVE 2 TO ITEM-UNITDESC-LEN
+                   MOVE 'ST' TO ITEM-UNITDESC-TEXT
+                   MOVE 1 TO ITEM-QTY
+                   MOVE wn-dunning-interest TO ITEM-PRICE
+                   MOVE ZERO TO ITEM-VAT
+
+                   EXEC SQL
+                       INSERT INTO ITEM
+                       VALUES ( :ITEM-ITEM-ID,
+                                 :ITEM-DESCRIPTION,
+                                 :ITEM-ARTNO,
+                                 :ITEM-UNITDESC,
+                                 :ITEM-QTY,
+                                 :ITEM-PRICE,
+                                 :ITEM-VAT)
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Insert SQL sats i ITEM-tabellen �r '
+                           'felaktig.'
+                   ELSE
+                       EXEC SQL
+                           INSERT INTO INVITEM
+                           VALUES ( :INVOICE-INV-ID, :ITEM-ITEM-ID)
+                       END-EXEC
+
+                       IF SQLCODE NOT = ZERO
+                           DISPLAY
+                               ' Insert SQL sats in INVITEM table '
+                               '�r felt'
+                       END-IF
+                   END-IF
+
+      *            flag the overdue invoice reminded so it is not
+      *            reminded again on the next run
+                   EXEC SQL
+                       UPDATE INVOICE
+                       SET INVSTATE = 2
+                       WHERE INVNO = :wc-dunning-invno
+                         AND CUSTNO = :CUSTOMER-CUSTNO
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Update SQL sats in INVOICE table �r felt'
+                   END-IF
+
+                   DISPLAY 'P�minnelse skapad f�r faktura '
+                       FUNCTION TRIM(wc-dunning-invno) ', kund '
+                       FUNCTION TRIM(CUSTOMER-CUSTNO-TEXT)
+               END-IF
 
-      *        fetch next row
                EXEC SQL
-               FETCH CURS1
-                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO
+                   FETCH CURS-DUNNING
+                       INTO :INVOICE-INV-ID, :INVOICE-CUST-ID,
+                            :INVOICE-DEBT-ID, :INVOICE-INVNO,
+                            :INVOICE-DUEDATE
                END-EXEC
 
            END-PERFORM
 
-      *    end of data
-           IF SQLCODE NOT = 100
-              DISPLAY 'SQL Error'
-           END-IF
+           EXEC SQL
+               CLOSE CURS-DUNNING
+           END-EXEC
+
+           DISPLAY wn-dunning-count ' p�minnelsefakturor skapade.'
+           .
+
+      **********************************************************
+       E0160-record-invoice-payment.
+
+      *    registers an incoming payment against an invoice and
+      *    flips its INVSTATE to PAID; once paid, an invoice is no
+      *    longer selected by either G0140's aging report or
+      *    E0150's dunning run, since both only look at INVSTATE
+      *    1/2.
+           DISPLAY 'Kundnummer (CUSTNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-pay-custno
+           ACCEPT wc-pay-custno
+
+           DISPLAY 'Fakturanummer (INVNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-pay-invno
+           ACCEPT wc-pay-invno
 
-      *    close cursor sum up revenue
            EXEC SQL
-               CLOSE CURS1
+               SELECT INV_ID, INVSTATE
+                   INTO :INVOICE-INV-ID, :INVOICE-INVSTATE
+                   FROM INVOICE
+                   WHERE CUSTNO = :wc-pay-custno
+                     AND INVNO = :wc-pay-invno
            END-EXEC
 
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Ingen s�dan faktura hittades.'
+           ELSE
+               IF INVOICE-INVSTATE-PAID
+                   DISPLAY 'Fakturan �r redan betald.'
+               ELSE
+                   DISPLAY 'Belopp: ' WITH NO ADVANCING
+                   MOVE SPACE TO wc-edit-buffer
+                   ACCEPT wc-edit-buffer
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer) TO wn-pay-amount
+
+                   DISPLAY 'Betalningss�tt (BG/PG/KORT/�VR): '
+                       WITH NO ADVANCING
+                   MOVE SPACE TO wc-edit-buffer
+                   ACCEPT wc-edit-buffer
+                   MOVE wc-edit-buffer TO PAYMENT-METHOD-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO PAYMENT-METHOD-LEN
+
+                   MOVE 'PAYMENT' TO IDGEN-TABLENAME-TEXT
+                   PERFORM Y0200-get-next-id
+                   MOVE wn-next-id TO PAYMENT-PAYMENT-ID
+                   ADD 1 TO PAYMENT-PAYMENT-ID
+
+                   MOVE INVOICE-INV-ID TO PAYMENT-INV-ID
+                   MOVE wn-pay-amount TO PAYMENT-AMOUNT
+                   MOVE FUNCTION CURRENT-DATE(1:10) TO PAYMENT-PAYDATE
+
+                   EXEC SQL
+                       INSERT INTO PAYMENT
+                       VALUES ( :PAYMENT-PAYMENT-ID,
+                                 :PAYMENT-INV-ID,
+                                 :PAYMENT-AMOUNT,
+                                 :PAYMENT-PAYDATE,
+                                 :PAYMENT-METHOD)
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Insert SQL sats in PAYMENT table �r felt'
+                   END-IF
+
+                   SET INVOICE-INVSTATE-PAID TO TRUE
+                   EXEC SQL
+                       UPDATE INVOICE
+                       SET INVSTATE = :INVOICE-INVSTATE
+                       WHERE INV_ID = :INVOICE-INV-ID
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY
+                           ' Update SQL sats in INVOICE table �r felt'
+                   END-IF
+
+                   DISPLAY 'Betalning registrerad p� faktura '
+                       FUNCTION TRIM(wc-pay-invno)
+               END-IF
+           END-IF
            .
 
       **********************************************************
-       M0100-update-products.
+       G0100-statistics.
 
-           MOVE 'N' TO is-exit-product-menu-switch
-           PERFORM UNTIL is-exit-product-menu
+           MOVE 'N' TO is-exit-statistics-menu-switch
+           PERFORM UNTIL is-exit-statistics-menu
 
-               PERFORM M110-diplay-product-menu
+               PERFORM G110-diplay-statistics-menu
                EVALUATE wc-accept
 
-                   WHEN '61'
-      *                PERFORM M0120-display-product-list
+                   WHEN '31'
+                       PERFORM G0120-display-in-process-logs
                        MOVE SPACE TO wc-accept
-                   WHEN '62'
-      *                PERFORM M0130-update-product
+                   WHEN '32'
+                       PERFORM G0130-display-out-process-logs
                        MOVE SPACE TO wc-accept
-                   WHEN '63'
-      *                PERFORM M0140-add-new-product
+                   WHEN '33'
+                       PERFORM G0140-display-aging-report
                        MOVE SPACE TO wc-accept
-                   WHEN '64'
-      *                PERFORM M0150-inactivate-product
+                   WHEN '34'
+                       PERFORM G0150-display-payment-history
+                       MOVE SPACE TO wc-accept
+                   WHEN '35'
+                       PERFORM G0160-display-bank-reconciliation
                        MOVE SPACE TO wc-accept
                    WHEN '99'
-                       SET is-exit-product-menu TO TRUE
+                       SET is-exit-statistics-menu TO TRUE
                        CONTINUE
                    WHEN OTHER
                        DISPLAY 'Ogiltigt meny val!'
@@ -423,17 +1230,17 @@
            END-PERFORM
            .
 
-
       **********************************************************
-       M110-diplay-product-menu.
+       G110-diplay-statistics-menu.
 
            DISPLAY HEADLINE
-           DISPLAY '*** PBS TJ�NSTER ***'
+           DISPLAY '*** PROCESS RAPPORTER ***'
            DISPLAY HEADLINE
-           DISPLAY '(61) Visa tj�nsteprodukter'
-           DISPLAY '(62) Uppdatera tj�nsteprodukt'
-           DISPLAY '(63) L�gg till ny tj�nsteprodukt'
-           DISPLAY '(64) Inaktivera tj�nsteprodukt'
+           DISPLAY '(31) Rapport inkontroll av fakturafiler'
+           DISPLAY '(32) Rapport utprocess av g�lden�rsfakturor'
+           DISPLAY '(33) �ldersanalys obetalda fakturor'
+           DISPLAY '(34) Betalningshistorik'
+           DISPLAY '(35) Bankavst�mning'
            DISPLAY SPACE
            DISPLAY '(99) Tillbaka till huvudmenyn'
            DISPLAY HEADLINE
@@ -442,42 +1249,374 @@
            .
 
       **********************************************************
-       X0100-maintenance.
+       G0120-display-in-process-logs.
 
-           MOVE 'N' TO is-exit-admin-menu-switch
-           PERFORM UNTIL is-exit-maintenance-menu
+      *    inbound file control report: every INLOG row, with any
+      *    INERROR rows raised for it (RESULTCODE 1 or 2).
+           DISPLAY HEADLINE
+           DISPLAY 'INKONTROLL AV FAKTURAFILER'
+           DISPLAY HEADLINE
 
-               PERFORM X110-diplay-maintenance-menu
-               EVALUATE wc-accept
+           EXEC SQL
+               DECLARE CURS-INLOG CURSOR FOR
+               SELECT L.FILENO, L.PROCDATE, L.ORDNO, L.RESULTCODE,
+                      I.DESCRIPTION
+               FROM TUTORIAL.INLOG L LEFT OUTER JOIN
+                    TUTORIAL.INERROR I ON I.INLOG_ID = L.INLOG_ID
+               ORDER BY L.PROCDATE, L.FILENO
+           END-EXEC
 
-                   WHEN '71'
-      *                PERFORM X0120-display-company-data
-                       MOVE SPACE TO wc-accept
-                   WHEN '72'
-      *                PERFORM X0130-update-company-data
-                       MOVE SPACE TO wc-accept
-                   WHEN '73'
-      *                PERFORM X0140-print-copy-of-invoice
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-maintenance-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           EXEC SQL
+               OPEN CURS-INLOG
+           END-EXEC
 
-           END-PERFORM
-           .
+           EXEC SQL
+               FETCH CURS-INLOG
+                   INTO :INLOG-FILENO, :INLOG-PROCDATE,
+                        :INLOG-ORDNO, :INLOG-RESULTCODE,
+                        :INERROR-DESCRIPTION :wc-ind-error
+           END-EXEC
 
-      **********************************************************
-       X110-diplay-maintenance-menu.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY INLOG-FILENO '|' INLOG-PROCDATE '|'
+                       INLOG-ORDNO '|' INLOG-RESULTCODE
+               IF wc-ind-error >= ZERO AND
+                  (INLOG-RESULTCODE = 1 OR INLOG-RESULTCODE = 2)
+                   DISPLAY '    Fel: ' INERROR-DESCRIPTION
+               END-IF
+
+               EXEC SQL
+                   FETCH CURS-INLOG
+                       INTO :INLOG-FILENO, :INLOG-PROCDATE,
+                            :INLOG-ORDNO, :INLOG-RESULTCODE,
+                            :INERROR-DESCRIPTION :wc-ind-error
+               END-EXEC
+
+           END-PERFORM
 
+           EXEC SQL
+               CLOSE CURS-INLOG
+           END-EXEC
+           .
+
+      **********************************************************
+       G0130-display-out-process-logs.
+
+      *    outbound print-run report: what subinv actually
+      *    produced (or failed to produce) for a customer/invoice.
            DISPLAY HEADLINE
-           DISPLAY '*** PROGRAM UNDERH�LL ***'
+           DISPLAY 'UTPROCESS AV G�LDEN�RSFAKTUROR'
            DISPLAY HEADLINE
-           DISPLAY '(71) Visa PBS f�retagsinformation'
-           DISPLAY '(72) Uppdatera PBS f�retagsinformation'
-           DISPLAY '(73) Skriv ut kopia av g�lden�rsfaktura'
+
+           EXEC SQL
+               DECLARE CURS-OUTLOG CURSOR FOR
+               SELECT CUST_ID, INV_ID, FILENAME, PRINTDATE, SUCCESS
+               FROM TUTORIAL.OUTLOG
+               ORDER BY PRINTDATE, OUTLOG_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-OUTLOG
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-OUTLOG
+                   INTO :OUTLOG-CUST-ID, :OUTLOG-INV-ID,
+                        :OUTLOG-FILENAME, :OUTLOG-PRINTDATE,
+                        :OUTLOG-SUCCESS
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY OUTLOG-PRINTDATE '|' OUTLOG-CUST-ID '|'
+                       OUTLOG-INV-ID '|' OUTLOG-FILENAME-TEXT '|'
+                       OUTLOG-SUCCESS
+
+               EXEC SQL
+                   FETCH CURS-OUTLOG
+                       INTO :OUTLOG-CUST-ID, :OUTLOG-INV-ID,
+                            :OUTLOG-FILENAME, :OUTLOG-PRINTDATE,
+                            :OUTLOG-SUCCESS
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-OUTLOG
+           END-EXEC
+           .
+
+      **********************************************************
+       G0140-display-aging-report.
+
+      *    accounts-receivable aging: every outstanding invoice
+      *    (printed or already reminded, INVSTATE 1/2), bucketed by
+      *    days past INVOICE-DUEDATE as of today - 0-30/31-60/61-90/
+      *    90+.
+           MOVE ZERO TO wn-aging-bucket-1 wn-aging-bucket-2
+                        wn-aging-bucket-3 wn-aging-bucket-4
+           COMPUTE wn-today-int =
+               FUNCTION INTEGER-OF-DATE(
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)))
+
+           DISPLAY HEADLINE
+           DISPLAY '�LDERSANALYS OBETALDA FAKTUROR'
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr        |Fakturanr      |F�rfallodag|Dagar|'
+                   'Belopp'
+
+           EXEC SQL
+               DECLARE CURS-AGING CURSOR FOR
+               SELECT V.CUSTNO, V.INVNO, V.DUEDATE, V.INV_ID
+               FROM TUTORIAL.INVOICE V, TUTORIAL.CUSTOMER C
+               WHERE (V.INVSTATE = 1 OR V.INVSTATE = 2)
+                 AND V.CUST_ID = C.CUST_ID
+                 AND C.TEST_CUSTOMER = 0
+               ORDER BY V.DUEDATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-AGING
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-AGING
+                   INTO :INVOICE-CUSTNO, :INVOICE-INVNO,
+                        :INVOICE-DUEDATE, :INVOICE-INV-ID
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE INVOICE-DUEDATE(1:4) TO wc-ymd-buffer(1:4)
+               MOVE INVOICE-DUEDATE(6:2) TO wc-ymd-buffer(5:2)
+               MOVE INVOICE-DUEDATE(9:2) TO wc-ymd-buffer(7:2)
+               COMPUTE wn-duedate-int =
+                   FUNCTION INTEGER-OF-DATE(
+                       FUNCTION NUMVAL(wc-ymd-buffer))
+
+               COMPUTE wn-aging-days-overdue =
+                   wn-today-int - wn-duedate-int
+
+      *        invoice total, same ITEM/INVITEM sum E0150's dunning
+      *        run uses, not the VAT rate
+               MOVE ZERO TO wn-aging-amount wn-aging-vat-amount
+               EXEC SQL
+                   SELECT SUM(ITEM.QTY * ITEM.PRICE),
+                          SUM(ITEM.QTY * ITEM.PRICE * ITEM.VAT / 100)
+                       INTO :wn-aging-amount, :wn-aging-vat-amount
+                       FROM ITEM, INVITEM
+                       WHERE INVITEM.INV_ID = :INVOICE-INV-ID
+                         AND ITEM.ITEM_ID = INVITEM.ITEM_ID
+               END-EXEC
+               COMPUTE wn-aging-total =
+                   wn-aging-amount + wn-aging-vat-amount
+
+               DISPLAY INVOICE-CUSTNO-TEXT '|' INVOICE-INVNO-TEXT '|'
+                       INVOICE-DUEDATE '|' wn-aging-days-overdue '|'
+                       wn-aging-total
+
+               EVALUATE TRUE
+                   WHEN wn-aging-days-overdue <= 30
+                       ADD wn-aging-total TO wn-aging-bucket-1
+                   WHEN wn-aging-days-overdue <= 60
+                       ADD wn-aging-total TO wn-aging-bucket-2
+                   WHEN wn-aging-days-overdue <= 90
+                       ADD wn-aging-total TO wn-aging-bucket-3
+                   WHEN OTHER
+                       ADD wn-aging-total TO wn-aging-bucket-4
+               END-EVALUATE
+
+               EXEC SQL
+                   FETCH CURS-AGING
+                       INTO :INVOICE-CUSTNO, :INVOICE-INVNO,
+                            :INVOICE-DUEDATE, :INVOICE-INV-ID
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-AGING
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY '0-30 dagar:  ' wn-aging-bucket-1
+           DISPLAY '31-60 dagar: ' wn-aging-bucket-2
+           DISPLAY '61-90 dagar: ' wn-aging-bucket-3
+           DISPLAY '�ver 90 dagar:' wn-aging-bucket-4
+           .
+
+      **********************************************************
+       G0150-display-payment-history.
+
+      *    every PAYMENT row, newest first, joined back to its
+      *    invoice for the customer/invoice number.
+           DISPLAY HEADLINE
+           DISPLAY 'BETALNINGSHISTORIK'
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr        |Fakturanr      |Betaldatum|Belopp|'
+                   'Betalnings�tt'
+
+           EXEC SQL
+               DECLARE CURS-PAYMENT CURSOR FOR
+               SELECT INVOICE.CUSTNO, INVOICE.INVNO, PAYMENT.PAYDATE,
+                      PAYMENT.AMOUNT, PAYMENT.METHOD
+               FROM TUTORIAL.PAYMENT, TUTORIAL.INVOICE
+               WHERE PAYMENT.INV_ID = INVOICE.INV_ID
+               ORDER BY PAYMENT.PAYDATE DESC
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-PAYMENT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-PAYMENT
+                   INTO :INVOICE-CUSTNO, :INVOICE-INVNO,
+                        :PAYMENT-PAYDATE, :PAYMENT-AMOUNT,
+                        :PAYMENT-METHOD
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY INVOICE-CUSTNO-TEXT '|' INVOICE-INVNO-TEXT '|'
+                       PAYMENT-PAYDATE '|' PAYMENT-AMOUNT '|'
+                       PAYMENT-METHOD-TEXT
+
+               EXEC SQL
+                   FETCH CURS-PAYMENT
+                       INTO :INVOICE-CUSTNO, :INVOICE-INVNO,
+                            :PAYMENT-PAYDATE, :PAYMENT-AMOUNT,
+                            :PAYMENT-METHOD
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-PAYMENT
+           END-EXEC
+           .
+
+      **********************************************************
+       G0160-display-bank-reconciliation.
+
+      *    sums the day's PAYMENT rows by betalningss�tt and lets
+      *    the operator key in the bank statement's deposit total
+      *    for the same date, so a mismatch between what PBS booked
+      *    and what actually landed in the account shows up at once.
+           DISPLAY 'Betaldatum (�R-MM-DD) [idag]: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+               MOVE FUNCTION CURRENT-DATE(1:10) TO wc-recon-date
+           ELSE
+               MOVE wc-edit-buffer(1:10) TO wc-recon-date
+           END-IF
+
+           MOVE ZERO TO wn-recon-bg-sum wn-recon-pg-sum
+                        wn-recon-kort-sum wn-recon-ovr-sum
+                        wn-recon-book-total
+
+           EXEC SQL
+               DECLARE CURS-RECON CURSOR FOR
+               SELECT AMOUNT, METHOD
+               FROM TUTORIAL.PAYMENT
+               WHERE PAYDATE = :wc-recon-date
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-RECON
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-RECON
+                   INTO :PAYMENT-AMOUNT, :PAYMENT-METHOD
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               EVALUATE FUNCTION TRIM(PAYMENT-METHOD-TEXT)
+                   WHEN 'BG'
+                       ADD PAYMENT-AMOUNT TO wn-recon-bg-sum
+                   WHEN 'PG'
+                       ADD PAYMENT-AMOUNT TO wn-recon-pg-sum
+                   WHEN 'KORT'
+                       ADD PAYMENT-AMOUNT TO wn-recon-kort-sum
+                   WHEN OTHER
+                       ADD PAYMENT-AMOUNT TO wn-recon-ovr-sum
+               END-EVALUATE
+
+               ADD PAYMENT-AMOUNT TO wn-recon-book-total
+
+               EXEC SQL
+                   FETCH CURS-RECON
+                       INTO :PAYMENT-AMOUNT, :PAYMENT-METHOD
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-RECON
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'BANKAVST�MNING ' wc-recon-date
+           DISPLAY HEADLINE
+           DISPLAY 'Bankgiro:     ' wn-recon-bg-sum
+           DISPLAY 'Plusgiro:     ' wn-recon-pg-sum
+           DISPLAY 'Kort:         ' wn-recon-kort-sum
+           DISPLAY '�vrigt:       ' wn-recon-ovr-sum
+           DISPLAY 'Bokf�rt:      ' wn-recon-book-total
+
+           DISPLAY 'Insatt belopp enligt bankkontoutdrag: '
+               WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE FUNCTION NUMVAL(wc-edit-buffer) TO wn-recon-bank-total
+
+           COMPUTE wn-recon-diff =
+               wn-recon-bank-total - wn-recon-book-total
+
+           IF wn-recon-diff = ZERO
+               DISPLAY 'Avst�mt - ingen avvikelse.'
+           ELSE
+               DISPLAY 'AVVIKELSE: ' wn-recon-diff
+           END-IF
+           .
+
+      **********************************************************
+       I0100-company-reports.
+
+           MOVE 'N' TO is-exit-pbs-rpt-menu-switch
+           PERFORM UNTIL is-exit-pbs-rpt-menu
+
+               PERFORM I110-diplay-cmp-report-menu
+               EVALUATE wc-accept
+
+                   WHEN '41'
+                       PERFORM I0120-display-monthly-rpt
+                       MOVE SPACE TO wc-accept
+                   WHEN '42'
+                       PERFORM I0130-display-accumulated-rpt
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-pbs-rpt-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       I110-diplay-cmp-report-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PBS INTERNA RAPPORTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(41) Rapport int�kter denna m�nad'
+           DISPLAY '(42) Rapport int�kter ackumulerat i �r'
            DISPLAY SPACE
            DISPLAY '(99) Tillbaka till huvudmenyn'
            DISPLAY HEADLINE
@@ -485,6 +1624,1844 @@
            ACCEPT wc-accept
            .
 
+      **********************************************************
+       I0120-display-monthly-rpt.
+
+      *    revenue for the current calendar month, by customer,
+      *    using the same PRICE * QTY expression subinv's
+      *    B0240-write-invoice-items already computes per line.
+           DISPLAY HEADLINE
+           DISPLAY 'INT�KTER DENNA M�NAD'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               DECLARE CURS-MONTH-REV CURSOR FOR
+               SELECT V.CUSTNO, SUM(I.PRICE * I.QTY)
+               FROM TUTORIAL.INVOICE V, TUTORIAL.INVITEM VI,
+                    TUTORIAL.ITEM I, TUTORIAL.CUSTOMER C
+               WHERE V.INV_ID = VI.INV_ID
+                 AND VI.ITEM_ID = I.ITEM_ID
+                 AND V.CUST_ID = C.CUST_ID
+                 AND C.TEST_CUSTOMER = 0
+                 AND YEAR(V.INVDATE) = YEAR(CURRENT DATE)
+                 AND MONTH(V.INVDATE) = MONTH(CURRENT DATE)
+               GROUP BY V.CUSTNO
+               ORDER BY V.CUSTNO
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-MONTH-REV
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-MONTH-REV
+                   INTO :INVOICE-CUSTNO, :wn-revenue-sum
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY INVOICE-CUSTNO-TEXT '|' wn-revenue-sum
+
+               EXEC SQL
+                   FETCH CURS-MONTH-REV
+                       INTO :INVOICE-CUSTNO, :wn-revenue-sum
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-MONTH-REV
+           END-EXEC
+           .
+
+      **********************************************************
+       I0130-display-accumulated-rpt.
+
+      *    same revenue rollup, accumulated from Jan 1st of the
+      *    current year, broken down month by month.
+           DISPLAY HEADLINE
+           DISPLAY 'INT�KTER ACKUMULERAT I �R'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               DECLARE CURS-YTD-REV CURSOR FOR
+               SELECT MONTH(V.INVDATE), SUM(I.PRICE * I.QTY)
+               FROM TUTORIAL.INVOICE V, TUTORIAL.INVITEM VI,
+                    TUTORIAL.ITEM I, TUTORIAL.CUSTOMER C
+               WHERE V.INV_ID = VI.INV_ID
+                 AND VI.ITEM_ID = I.ITEM_ID
+                 AND V.CUST_ID = C.CUST_ID
+                 AND C.TEST_CUSTOMER = 0
+                 AND YEAR(V.INVDATE) = YEAR(CURRENT DATE)
+               GROUP BY MONTH(V.INVDATE)
+               ORDER BY MONTH(V.INVDATE)
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-YTD-REV
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-YTD-REV
+                   INTO :wn-report-month, :wn-revenue-sum
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY 'M�nad ' wn-report-month ': ' wn-revenue-sum
+
+               EXEC SQL
+                   FETCH CURS-YTD-REV
+                       INTO :wn-report-month, :wn-revenue-sum
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-YTD-REV
+           END-EXEC
+           .
+
+      **********************************************************
+       K0100-update-customers.
+
+           MOVE 'N' TO is-exit-customer-menu-switch
+           PERFORM UNTIL is-exit-customer-menu
+
+               PERFORM K110-diplay-customer-menu
+               EVALUATE wc-accept
+
+                   WHEN '51'
+                       PERFORM K0120-display-customer-list
+                       MOVE SPACE TO wc-accept
+                   WHEN '52'
+                       PERFORM K0130-update-customer
+                       MOVE SPACE TO wc-accept
+                   WHEN '53'
+                       PERFORM K0140-add-new-customer
+                       MOVE SPACE TO wc-accept
+                   WHEN '54'
+                       PERFORM K0150-inactivate-customer
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-customer-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       K110-diplay-customer-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** KUNDREGISTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(51) Visa kundregister'
+           DISPLAY '(52) Uppdatera kundregistret'
+           DISPLAY '(53) L�gg till ny kund'
+           DISPLAY '(54) Inaktivera kund'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       K0120-display-customer-list.
+
+      *    list defined customers, optionally filtered by a partial
+      *    match on CUSTNO/NAME/ORGNO, paging every 10 rows
+           DISPLAY 'S�kterm (kundnr/namn/orgnr, blank = alla): '
+               WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           IF wc-edit-buffer = SPACE
+               MOVE '%' TO wc-search-pattern
+           ELSE
+               STRING '%' FUNCTION TRIM(wc-edit-buffer) '%'
+                   DELIMITED BY SIZE INTO wc-search-pattern
+           END-IF
+
+           EXEC SQL
+               DECLARE CURS1 CURSOR FOR
+               SELECT C.CUST_ID, C.ORGNO
+               FROM TUTORIAL.CUSTOMER C
+               WHERE C.CUSTNO LIKE :wc-search-pattern
+                  OR C.NAME LIKE :wc-search-pattern
+                  OR C.ORGNO LIKE :wc-search-pattern
+               ORDER BY C.CUST_ID
+           END-EXEC
+
+           DISPLAY '-----------------'
+           DISPLAY 'BEFINTLIGA KUNDER'
+           DISPLAY '-----------------'
+
+           EXEC SQL
+               OPEN CURS1
+           END-EXEC
+
+           MOVE ZERO TO wn-list-row-count
+           MOVE 'Y' TO wc-list-continue-switch
+
+           EXEC SQL
+               FETCH CURS1
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO OR NOT is-list-continue
+
+               DISPLAY CUSTOMER-CUST-ID  '|' CUSTOMER-ORGNO
+               ADD 1 TO wn-list-row-count
+
+               IF FUNCTION MOD(wn-list-row-count, 10) = ZERO
+                   DISPLAY 'Fler poster? (J/N): ' WITH NO ADVANCING
+                   MOVE SPACE TO wc-edit-buffer
+                   ACCEPT wc-edit-buffer
+                   IF wc-edit-buffer(1:1) = 'N' OR
+                      wc-edit-buffer(1:1) = 'n'
+                       MOVE 'N' TO wc-list-continue-switch
+                   END-IF
+               END-IF
+
+      *        fetch next row
+               IF is-list-continue
+                   EXEC SQL
+                   FETCH CURS1
+                       INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO
+                   END-EXEC
+               END-IF
+
+           END-PERFORM
+
+      *    end of data
+           IF is-list-continue AND SQLCODE NOT = 100
+              DISPLAY 'SQL Error'
+           END-IF
+
+      *    close cursor sum up revenue
+           EXEC SQL
+               CLOSE CURS1
+           END-EXEC
+
+           .
+
+      **********************************************************
+       K0130-update-customer.
+
+      *    edit CUSTOMER fields and the linked ADDR row for one
+      *    chosen CUST_ID; blank input on a prompt keeps the old
+      *    value
+           DISPLAY 'Kundnummer (CUST_ID) att uppdatera: '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-custid-in
+           ACCEPT wc-custid-in
+           MOVE wc-custid-in TO CUSTOMER-CUST-ID
+
+           EXEC SQL
+               SELECT NAME, TEL, EMAIL, WEB, BOARDPLACE, ORGNO,
+                      ADDR_ID, LANGUAGE, CURRENCY,
+                      INVNOMIN, INVNOMAX, TEST_CUSTOMER,
+                      BUNDLEINVOICES
+                   INTO :CUSTOMER-NAME, :CUSTOMER-TEL,
+                        :CUSTOMER-EMAIL, :CUSTOMER-WEB,
+                        :CUSTOMER-BOARDPLACE, :CUSTOMER-ORGNO,
+                        :CUSTOMER-ADDR-ID, :CUSTOMER-LANGUAGE,
+                        :CUSTOMER-CURRENCY,
+                        :CUSTOMER-INVNOMIN, :CUSTOMER-INVNOMAX,
+                        :CUSTOMER-TEST-CUSTOMER,
+                        :CUSTOMER-BUNDLEINVOICES
+                   FROM CUSTOMER
+                   WHERE CUST_ID = :CUSTOMER-CUST-ID
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunden hittades inte: ' wc-custid-in
+           ELSE
+               DISPLAY 'Namn [' CUSTOMER-NAME-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-NAME-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-NAME-LEN
+               END-IF
+
+               DISPLAY 'Telefon [' CUSTOMER-TEL-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-TEL-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-TEL-LEN
+               END-IF
+
+               DISPLAY 'E-post [' CUSTOMER-EMAIL-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-EMAIL-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-EMAIL-LEN
+               END-IF
+
+               DISPLAY 'Webb [' CUSTOMER-WEB-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-WEB-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-WEB-LEN
+               END-IF
+
+               DISPLAY 'Styrelseort [' CUSTOMER-BOARDPLACE-TEXT
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-BOARDPLACE-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-BOARDPLACE-LEN
+               END-IF
+
+               DISPLAY 'Orgnr [' CUSTOMER-ORGNO-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO CUSTOMER-ORGNO-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO CUSTOMER-ORGNO-LEN
+               END-IF
+
+               DISPLAY 'Fakturaspr�k [' CUSTOMER-LANGUAGE '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer(1:2) TO CUSTOMER-LANGUAGE
+               END-IF
+
+               DISPLAY 'Valuta [' CUSTOMER-CURRENCY '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer(1:3) TO CUSTOMER-CURRENCY
+               END-IF
+
+               DISPLAY 'Fakturanummerserie fr�n [' CUSTOMER-INVNOMIN
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-INVNOMIN
+               END-IF
+
+               DISPLAY 'Fakturanummerserie till [' CUSTOMER-INVNOMAX
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-INVNOMAX
+               END-IF
+
+               DISPLAY 'Testkund (0=Nej, 1=Ja) ['
+                   CUSTOMER-TEST-CUSTOMER '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-TEST-CUSTOMER
+               END-IF
+
+               DISPLAY 'Samla fakturor i ett dokument per '
+                   'utskriftsk�rning (0=Nej, 1=Ja) ['
+                   CUSTOMER-BUNDLEINVOICES '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-BUNDLEINVOICES
+               END-IF
+
+               EXEC SQL
+                   SELECT STREET, POSTNO, PLACE
+                       INTO :ADDR-STREET, :ADDR-POSTNO, :ADDR-PLACE
+                       FROM ADDR
+                       WHERE ADDR_ID = :CUSTOMER-ADDR-ID
+               END-EXEC
+
+               DISPLAY 'Gatuadress [' ADDR-STREET '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO ADDR-STREET
+               END-IF
+
+               DISPLAY 'Postnummer [' ADDR-POSTNO '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO ADDR-POSTNO
+               END-IF
+
+               DISPLAY 'Ort [' ADDR-PLACE '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO ADDR-PLACE
+               END-IF
+
+               EXEC SQL
+                   UPDATE CUSTOMER
+                   SET NAME = :CUSTOMER-NAME,
+                       TEL = :CUSTOMER-TEL,
+                       EMAIL = :CUSTOMER-EMAIL,
+                       WEB = :CUSTOMER-WEB,
+                       BOARDPLACE = :CUSTOMER-BOARDPLACE,
+                       ORGNO = :CUSTOMER-ORGNO,
+                       LANGUAGE = :CUSTOMER-LANGUAGE,
+                       CURRENCY = :CUSTOMER-CURRENCY,
+                       INVNOMIN = :CUSTOMER-INVNOMIN,
+                       INVNOMAX = :CUSTOMER-INVNOMAX,
+                       TEST_CUSTOMER = :CUSTOMER-TEST-CUSTOMER,
+                       BUNDLEINVOICES = :CUSTOMER-BUNDLEINVOICES
+                   WHERE CUST_ID = :CUSTOMER-CUST-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY
+                       ' Update SQL sats in CUSTOMER table �r felt'
+               END-IF
+
+               EXEC SQL
+                   UPDATE ADDR
+                   SET STREET = :ADDR-STREET,
+                       POSTNO = :ADDR-POSTNO,
+                       PLACE = :ADDR-PLACE
+                   WHERE ADDR_ID = :CUSTOMER-ADDR-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Update SQL sats in ADDR table �r felt'
+               END-IF
+
+               DISPLAY 'Kund ' wc-custid-in ' uppdaterad.'
+           END-IF
+           .
+
+      **********************************************************
+       K0140-add-new-customer.
+
+      *    guided add-customer flow: CUSTOMER, ADDR and FINDATA are
+      *    inserted together so subinv never finds a customer with
+      *    no FINDATA row; duplicate CUSTNO/ORGNO is rejected up
+      *    front
+           DISPLAY 'Kundnummer (CUSTNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-CUSTNO-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-CUSTNO-LEN
+
+           DISPLAY 'Namn: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-NAME-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-NAME-LEN
+
+           DISPLAY 'Organisationsnummer (ORGNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-ORGNO-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-ORGNO-LEN
+
+           DISPLAY 'Telefon: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-TEL-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-TEL-LEN
+
+           DISPLAY 'E-post: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-EMAIL-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-EMAIL-LEN
+
+           DISPLAY 'Webb: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-WEB-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-WEB-LEN
+
+           DISPLAY 'Styrelseort: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-BOARDPLACE-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-BOARDPLACE-LEN
+
+      *    reject duplicate CUSTNO/ORGNO before touching any table
+           EXEC SQL
+               SELECT CUST_ID
+                   INTO :CUSTOMER-CUST-ID
+                   FROM CUSTOMER
+                   WHERE CUSTNO = :CUSTOMER-CUSTNO
+                      OR ORGNO = :CUSTOMER-ORGNO
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               DISPLAY 'Kundnummer eller organisationsnummer finns '
+                   'redan, avbryter.'
+           ELSE
+               DISPLAY 'Gatuadress: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDR-STREET
+
+               DISPLAY 'Postnummer: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDR-POSTNO
+
+               DISPLAY 'Ort: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDR-PLACE
+
+               DISPLAY 'Momsregistreringsnummer (VATREGNO): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO FINDATA-VATREGNO-TEXT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                   TO FINDATA-VATREGNO-LEN
+
+               DISPLAY 'Bankgiro: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO FINDATA-BANKGIRO-TEXT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                   TO FINDATA-BANKGIRO-LEN
+
+               DISPLAY 'Postgiro: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO FINDATA-POSTGIRO-TEXT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                   TO FINDATA-POSTGIRO-LEN
+
+               DISPLAY 'Dr�jsm�lsr�nta (%): ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                   TO FINDATA-INTERESTRATE
+
+               DISPLAY 'Betalningsvillkor, dagar netto (30): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+                   MOVE 30 TO CUSTOMER-DUEDAYS
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-DUEDAYS
+               END-IF
+
+               MOVE 'ADDR' TO IDGEN-TABLENAME-TEXT
+               PERFORM Y0200-get-next-id
+               MOVE wn-next-id TO ADDR-ADDR-ID
+               ADD 1 TO ADDR-ADDR-ID
+               EXEC SQL
+                   INSERT INTO ADDR
+                   VALUES ( :ADDR-ADDR-ID, :ADDR-STREET,
+                             :ADDR-POSTNO, :ADDR-PLACE)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Insert SQL sats in ADDR table �r felt'
+               END-IF
+
+               MOVE 'FINDATA' TO IDGEN-TABLENAME-TEXT
+               PERFORM Y0200-get-next-id
+               MOVE wn-next-id TO FINDATA-FIN-ID
+               ADD 1 TO FINDATA-FIN-ID
+               EXEC SQL
+                   INSERT INTO FINDATA
+                   VALUES ( :FINDATA-FIN-ID, :FINDATA-VATREGNO,
+                             :FINDATA-BANKGIRO, :FINDATA-POSTGIRO,
+                             :FINDATA-INTERESTRATE)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Insert SQL sats in FINDATA table �r felt'
+               END-IF
+
+               DISPLAY 'Fakturaspr�k, SV eller EN (SV): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+                   SET CUSTOMER-LANGUAGE-SWEDISH TO TRUE
+               ELSE
+                   MOVE wc-edit-buffer(1:2) TO CUSTOMER-LANGUAGE
+               END-IF
+
+               DISPLAY 'Valuta (SEK): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+                   MOVE 'SEK' TO CUSTOMER-CURRENCY
+               ELSE
+                   MOVE wc-edit-buffer(1:3) TO CUSTOMER-CURRENCY
+               END-IF
+
+      *        fakturanummerserie, l�mna blankt f�r ingen gr�ns
+               DISPLAY 'Fakturanummerserie, fr�n (ingen gr�ns): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+                   MOVE ZERO TO CUSTOMER-INVNOMIN
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-INVNOMIN
+               END-IF
+
+               DISPLAY 'Fakturanummerserie, till (ingen gr�ns): '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = SPACE
+                   MOVE ZERO TO CUSTOMER-INVNOMAX
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO CUSTOMER-INVNOMAX
+               END-IF
+
+      *        testkund, l�mna blankt f�r en vanlig kund
+               DISPLAY 'Testkund (J/N) (N): ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = 'J'
+                   SET CUSTOMER-IS-TEST-CUSTOMER TO TRUE
+               ELSE
+                   SET CUSTOMER-IS-REAL-CUSTOMER TO TRUE
+               END-IF
+
+      *        samlingsfaktura, l�mna blankt f�r en fil per faktura
+               DISPLAY 'Samla fakturor i ett dokument per '
+                   'utskriftsk�rning (J/N) (N): ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF FUNCTION TRIM(wc-edit-buffer) = 'J'
+                   SET CUSTOMER-BUNDLE-YES TO TRUE
+               ELSE
+                   SET CUSTOMER-BUNDLE-NO TO TRUE
+               END-IF
+
+               MOVE 'CUSTOMER' TO IDGEN-TABLENAME-TEXT
+               PERFORM Y0200-get-next-id
+               MOVE wn-next-id TO CUSTOMER-CUST-ID
+               ADD 1 TO CUSTOMER-CUST-ID
+               MOVE ADDR-ADDR-ID TO CUSTOMER-ADDR-ID
+               MOVE FINDATA-FIN-ID TO CUSTOMER-FIN-ID
+               SET CUSTOMER-STATUS-ACTIVE TO TRUE
+
+               EXEC SQL
+                   INSERT INTO CUSTOMER
+                   VALUES ( :CUSTOMER-CUST-ID, :CUSTOMER-CUSTNO,
+                             :CUSTOMER-NAME, :CUSTOMER-ORGNO,
+                             :CUSTOMER-TEL, :CUSTOMER-EMAIL,
+                             :CUSTOMER-WEB, :CUSTOMER-BOARDPLACE,
+                             :CUSTOMER-ADDR-ID, :CUSTOMER-FIN-ID,
+                             :CUSTOMER-STATUS, :CUSTOMER-DUEDAYS,
+                             :CUSTOMER-LANGUAGE, :CUSTOMER-CURRENCY,
+                             :CUSTOMER-INVNOMIN, :CUSTOMER-INVNOMAX,
+                             :CUSTOMER-TEST-CUSTOMER,
+                             :CUSTOMER-BUNDLEINVOICES)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY
+                       ' Insert SQL sats in CUSTOMER table �r felt'
+               END-IF
+
+               DISPLAY 'Ny kund skapad med CUST_ID ' CUSTOMER-CUST-ID
+           END-IF
+           .
+
+      **********************************************************
+       K0150-inactivate-customer.
+
+      *    retire a customer: STATUS=0 makes subinv's cur-customers
+      *    cursor and PbsRead's 210-CHECK-CUSTOMER-NR skip them
+           DISPLAY 'Kundnummer (CUST_ID) att inaktivera: '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-custid-in
+           ACCEPT wc-custid-in
+           MOVE wc-custid-in TO CUSTOMER-CUST-ID
+
+           EXEC SQL
+               SELECT STATUS
+                   INTO :CUSTOMER-STATUS
+                   FROM CUSTOMER
+                   WHERE CUST_ID = :CUSTOMER-CUST-ID
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunden hittades inte: ' wc-custid-in
+           ELSE
+               SET CUSTOMER-STATUS-INACTIVE TO TRUE
+               EXEC SQL
+                   UPDATE CUSTOMER
+                   SET STATUS = :CUSTOMER-STATUS
+                   WHERE CUST_ID = :CUSTOMER-CUST-ID
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   DISPLAY
+                       ' Update SQL sats in CUSTOMER table �r felt'
+               END-IF
+               DISPLAY 'Kund ' wc-custid-in ' �r nu inaktiverad.'
+           END-IF
+           .
+
+      **********************************************************
+       M0100-update-products.
+
+           MOVE 'N' TO is-exit-product-menu-switch
+           PERFORM UNTIL is-exit-product-menu
+
+               PERFORM M110-diplay-product-menu
+               EVALUATE wc-accept
+
+                   WHEN '61'
+                       PERFORM M0120-display-product-list
+                       MOVE SPACE TO wc-accept
+                   WHEN '62'
+                       PERFORM M0130-update-product
+                       MOVE SPACE TO wc-accept
+                   WHEN '63'
+                       PERFORM M0140-add-new-product
+                       MOVE SPACE TO wc-accept
+                   WHEN '64'
+                       PERFORM M0150-inactivate-product
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-product-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+
+      **********************************************************
+       M110-diplay-product-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PBS TJ�NSTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(61) Visa tj�nsteprodukter'
+           DISPLAY '(62) Uppdatera tj�nsteprodukt'
+           DISPLAY '(63) L�gg till ny tj�nsteprodukt'
+           DISPLAY '(64) Inaktivera tj�nsteprodukt'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       M0120-display-product-list.
+
+      *    list defined service products
+           EXEC SQL
+               DECLARE CURS-SRV CURSOR FOR
+               SELECT SRV_ID, ARTNO, DESCRIPTION, CHARGE, DUEDAYS,
+                      STATUS, VAT
+               FROM TUTORIAL.SRV
+               ORDER BY SRV_ID
+           END-EXEC
+
+           DISPLAY '-----------------'
+           DISPLAY 'TJ�NSTEPRODUKTER'
+           DISPLAY '-----------------'
+
+           EXEC SQL
+               OPEN CURS-SRV
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-SRV
+                   INTO :SRV-SRV-ID, :SRV-ARTNO, :SRV-DESCRIPTION,
+                        :SRV-CHARGE, :SRV-DUEDAYS, :SRV-STATUS,
+                        :SRV-VAT
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY SRV-SRV-ID '|' SRV-ARTNO-TEXT '|'
+                   SRV-DESCRIPTION-TEXT '|' SRV-CHARGE '|'
+                   SRV-DUEDAYS '|' SRV-STATUS '|' SRV-VAT
+
+               EXEC SQL
+               FETCH CURS-SRV
+                   INTO :SRV-SRV-ID, :SRV-ARTNO, :SRV-DESCRIPTION,
+                        :SRV-CHARGE, :SRV-DUEDAYS, :SRV-STATUS,
+                        :SRV-VAT
+               END-EXEC
+
+           END-PERFORM
+
+           IF SQLCODE NOT = 100
+              DISPLAY 'SQL Error'
+           END-IF
+
+           EXEC SQL
+               CLOSE CURS-SRV
+           END-EXEC
+
+           .
+
+      **********************************************************
+       M0130-update-product.
+
+      *    edit CHARGE, DELRATE, DUEDAYS and VAT for one chosen
+      *    SRV_ID; blank input on a prompt keeps the old value
+           DISPLAY 'Tj�nste-ID (SRV_ID) att uppdatera: '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-srvid-in
+           ACCEPT wc-srvid-in
+           MOVE wc-srvid-in TO SRV-SRV-ID
+
+           EXEC SQL
+               SELECT CHARGE, DELRATE, DUEDAYS, VAT
+                   INTO :SRV-CHARGE, :SRV-DELRATE, :SRV-DUEDAYS,
+                        :SRV-VAT
+                   FROM SRV
+                   WHERE SRV_ID = :SRV-SRV-ID
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Tj�nsten hittades inte: ' wc-srvid-in
+           ELSE
+               DISPLAY 'Avgift (CHARGE) [' SRV-CHARGE '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-CHARGE
+               END-IF
+
+               DISPLAY 'Dr�jsm�lsr�nta (DELRATE) [' SRV-DELRATE
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO SRV-DELRATE
+               END-IF
+
+               DISPLAY 'F�rfallodagar (DUEDAYS) [' SRV-DUEDAYS
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO SRV-DUEDAYS
+               END-IF
+
+               DISPLAY 'Moms (VAT) [' SRV-VAT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-VAT
+               END-IF
+
+               EXEC SQL
+                   UPDATE SRV
+                   SET CHARGE = :SRV-CHARGE,
+                       DELRATE = :SRV-DELRATE,
+                       DUEDAYS = :SRV-DUEDAYS,
+                       VAT = :SRV-VAT
+                   WHERE SRV_ID = :SRV-SRV-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Update SQL sats in SRV table �r felt'
+               ELSE
+                   DISPLAY 'Tj�nst ' wc-srvid-in ' uppdaterad.'
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       M0140-add-new-product.
+
+      *    add a new service product; CUST_ID is a vestigial column
+      *    on SRV (no other code path reads it - customers are
+      *    linked to services via SRVCUST) so it is set to zero
+           DISPLAY 'Artikelnummer (ARTNO): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO SRV-ARTNO-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO SRV-ARTNO-LEN
+
+           DISPLAY 'Beskrivning (DESCRIPTION): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO SRV-DESCRIPTION-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO SRV-DESCRIPTION-LEN
+
+           DISPLAY 'Avgift (CHARGE): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-CHARGE
+
+           DISPLAY 'Dr�jsm�lsr�nta (DELRATE): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-DELRATE
+
+           DISPLAY 'F�rfallodagar (DUEDAYS): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-DUEDAYS
+
+           DISPLAY 'Moms (VAT): ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE FUNCTION NUMVAL(wc-edit-buffer) TO SRV-VAT
+
+           MOVE 'SRV' TO IDGEN-TABLENAME-TEXT
+           PERFORM Y0200-get-next-id
+           MOVE wn-next-id TO SRV-SRV-ID
+           ADD 1 TO SRV-SRV-ID
+           MOVE ZERO TO SRV-CUST-ID
+           SET SRV-STATUS-ACTIVE TO TRUE
+
+           EXEC SQL
+               INSERT INTO SRV
+               VALUES ( :SRV-SRV-ID, :SRV-ARTNO, :SRV-DESCRIPTION,
+                         :SRV-CHARGE, :SRV-CUST-ID, :SRV-DELRATE,
+                         :SRV-DUEDAYS, :SRV-STATUS, :SRV-VAT)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' Insert SQL sats in SRV table �r felt'
+           ELSE
+               DISPLAY 'Ny tj�nst skapad med SRV_ID ' SRV-SRV-ID
+           END-IF
+           .
+
+      **********************************************************
+       M0150-inactivate-product.
+
+      *    retire a service product so it can no longer be picked
+      *    for new SRVCUST subscriptions
+           DISPLAY 'Tj�nste-ID (SRV_ID) att inaktivera: '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-srvid-in
+           ACCEPT wc-srvid-in
+           MOVE wc-srvid-in TO SRV-SRV-ID
+
+           EXEC SQL
+               SELECT STATUS
+                   INTO :SRV-STATUS
+                   FROM SRV
+                   WHERE SRV_ID = :SRV-SRV-ID
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Tj�nsten hittades inte: ' wc-srvid-in
+           ELSE
+               SET SRV-STATUS-INACTIVE TO TRUE
+               EXEC SQL
+                   UPDATE SRV
+                   SET STATUS = :SRV-STATUS
+                   WHERE SRV_ID = :SRV-SRV-ID
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   DISPLAY
+                       ' Update SQL sats in SRV table �r felt'
+               ELSE
+                   DISPLAY 'Tj�nst ' wc-srvid-in
+                       ' �r nu inaktiverad.'
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0100-maintenance.
+
+           MOVE 'N' TO is-exit-admin-menu-switch
+           PERFORM UNTIL is-exit-maintenance-menu
+
+               PERFORM X110-diplay-maintenance-menu
+               EVALUATE wc-accept
+
+                   WHEN '71'
+                       PERFORM X0120-display-company-data
+                       MOVE SPACE TO wc-accept
+                   WHEN '72'
+                       PERFORM X0130-update-company-data
+                       MOVE SPACE TO wc-accept
+                   WHEN '73'
+                       PERFORM X0140-print-copy-of-invoice
+                       MOVE SPACE TO wc-accept
+                   WHEN '74'
+                       PERFORM X0150-archive-old-records
+                       MOVE SPACE TO wc-accept
+                   WHEN '75'
+                       PERFORM X0160-triage-inerrors
+                       MOVE SPACE TO wc-accept
+                   WHEN '76'
+                       PERFORM X0170-correct-debtor-address
+                       MOVE SPACE TO wc-accept
+                   WHEN '77'
+                       PERFORM X0180-export-customer-history
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-maintenance-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       X110-diplay-maintenance-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PROGRAM UNDERH�LL ***'
+           DISPLAY HEADLINE
+           DISPLAY '(71) Visa PBS f�retagsinformation'
+           DISPLAY '(72) Uppdatera PBS f�retagsinformation'
+           DISPLAY '(73) Skriv ut kopia av g�lden�rsfaktura'
+           DISPLAY '(74) Gallra gamla poster (INLOG/INERROR/faktura)'
+           DISPLAY '(75) �tg�rda inkontrollfel (INERROR)'
+           DISPLAY '(76) Korrigera g�lden�rsadress f�r omtryck'
+           DISPLAY '(77) Exportera kundhistorik till fil'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       X0120-display-company-data.
+
+      *    list FINDATA rows - the bank/VAT registration numbers
+      *    printed on every invoice footer by subinv's
+      *    B0250-get-pbs-customer-data
+           EXEC SQL
+               DECLARE CURS-FINDATA CURSOR FOR
+               SELECT FIN_ID, VATREGNO, BANKGIRO, POSTGIRO
+               FROM TUTORIAL.FINDATA
+               ORDER BY FIN_ID
+           END-EXEC
+
+           DISPLAY '-----------------'
+           DISPLAY 'F�RETAGSINFORMATION'
+           DISPLAY '-----------------'
+
+           EXEC SQL
+               OPEN CURS-FINDATA
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-FINDATA
+                   INTO :FINDATA-FIN-ID, :FINDATA-VATREGNO,
+                        :FINDATA-BANKGIRO, :FINDATA-POSTGIRO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY FINDATA-FIN-ID '|' FINDATA-VATREGNO-TEXT '|'
+                   FINDATA-BANKGIRO-TEXT '|' FINDATA-POSTGIRO-TEXT
+
+               EXEC SQL
+               FETCH CURS-FINDATA
+                   INTO :FINDATA-FIN-ID, :FINDATA-VATREGNO,
+                        :FINDATA-BANKGIRO, :FINDATA-POSTGIRO
+               END-EXEC
+
+           END-PERFORM
+
+           IF SQLCODE NOT = 100
+              DISPLAY 'SQL Error'
+           END-IF
+
+           EXEC SQL
+               CLOSE CURS-FINDATA
+           END-EXEC
+
+           .
+
+      **********************************************************
+       X0130-update-company-data.
+
+      *    edit VATREGNO/BANKGIRO/POSTGIRO for one chosen FIN_ID;
+      *    blank input on a prompt keeps the old value
+           DISPLAY 'F�retags-ID (FIN_ID) att uppdatera: '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-finid-in
+           ACCEPT wc-finid-in
+           MOVE wc-finid-in TO FINDATA-FIN-ID
+
+           EXEC SQL
+               SELECT VATREGNO, BANKGIRO, POSTGIRO, INTERESTRATE
+                   INTO :FINDATA-VATREGNO, :FINDATA-BANKGIRO,
+                        :FINDATA-POSTGIRO, :FINDATA-INTERESTRATE
+                   FROM FINDATA
+                   WHERE FIN_ID = :FINDATA-FIN-ID
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'F�retagsposten hittades inte: ' wc-finid-in
+           ELSE
+               DISPLAY 'Momsregistreringsnummer [' FINDATA-VATREGNO-TEXT
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO FINDATA-VATREGNO-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO FINDATA-VATREGNO-LEN
+               END-IF
+
+               DISPLAY 'Bankgiro [' FINDATA-BANKGIRO-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO FINDATA-BANKGIRO-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO FINDATA-BANKGIRO-LEN
+               END-IF
+
+               DISPLAY 'Postgiro [' FINDATA-POSTGIRO-TEXT '] : '
+                   WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE wc-edit-buffer TO FINDATA-POSTGIRO-TEXT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+                       TO FINDATA-POSTGIRO-LEN
+               END-IF
+
+               DISPLAY 'Dr�jsm�lsr�nta (%) [' FINDATA-INTERESTRATE
+                   '] : ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               IF wc-edit-buffer NOT = SPACE
+                   MOVE FUNCTION NUMVAL(wc-edit-buffer)
+                       TO FINDATA-INTERESTRATE
+               END-IF
+
+               EXEC SQL
+                   UPDATE FINDATA
+                   SET VATREGNO = :FINDATA-VATREGNO,
+                       BANKGIRO = :FINDATA-BANKGIRO,
+                       POSTGIRO = :FINDATA-POSTGIRO,
+                       INTERESTRATE = :FINDATA-INTERESTRATE
+                   WHERE FIN_ID = :FINDATA-FIN-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY ' Update SQL sats in FINDATA table �r felt'
+               ELSE
+                   DISPLAY 'F�retagspost ' wc-finid-in ' uppdaterad.'
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0140-print-copy-of-invoice.
+
+      *    reproduce a historical invoice's .tex file on demand via
+      *    subinv's single-invoice reprint path (B0150-submit-one-
+      *    invoice), the same B0210-write-invoice logic used for
+      *    the original print run
+           MOVE SPACE TO wc-subinv-invno wc-subinv-custno
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-subinv-invno
+
+           MOVE 'ONE' TO wc-subinv-mode
+           PERFORM Y0120-call-subinv-locked
+           DISPLAY 'Kopia av fakturan �r utskriven.'
+           .
+
+      **********************************************************
+       X0150-archive-old-records.
+
+      *    purges process logs and fully-settled invoices older than
+      *    an operator-given cutoff date, so INLOG/INERROR and old
+      *    INVOICE rows don't grow unbounded. INERROR is removed
+      *    before its parent INLOG row; an INVOICE is only removed
+      *    once it is PAID or CREDITED and is not itself the original
+      *    of a later credit note (CREDITOF would otherwise dangle).
+      *    the ITEM rows an invoice's INVITEM lines point to belong
+      *    to that invoice alone, so they are removed along with
+      *    INVITEM, before INVITEM itself is deleted, to avoid
+      *    leaving them as orphans. Same reasoning covers an invoice's
+      *    ADDRCORR row, if it has one.
+           DISPLAY 'Gallra poster �ldre �n (�R-MM-DD): '
+               WITH NO ADVANCING
+           MOVE SPACE TO wc-archive-cutoff
+           ACCEPT wc-archive-cutoff
+
+           MOVE ZERO TO wn-archive-inerror-count
+           EXEC SQL
+               DECLARE CURS-ARCH-INERROR CURSOR FOR
+               SELECT INERROR.INERR_ID
+               FROM TUTORIAL.INERROR, TUTORIAL.INLOG
+               WHERE INERROR.INLOG_ID = INLOG.INLOG_ID
+                 AND INLOG.PROCDATE < :wc-archive-cutoff
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-ARCH-INERROR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-ARCH-INERROR INTO :INERROR-INERR-ID
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               EXEC SQL
+                   DELETE FROM INERROR
+                   WHERE INERR_ID = :INERROR-INERR-ID
+               END-EXEC
+               ADD 1 TO wn-archive-inerror-count
+
+               EXEC SQL
+                   FETCH CURS-ARCH-INERROR INTO :INERROR-INERR-ID
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-ARCH-INERROR
+           END-EXEC
+
+           MOVE ZERO TO wn-archive-inlog-count
+           EXEC SQL
+               DECLARE CURS-ARCH-INLOG CURSOR FOR
+               SELECT INLOG_ID
+               FROM TUTORIAL.INLOG
+               WHERE PROCDATE < :wc-archive-cutoff
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-ARCH-INLOG
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-ARCH-INLOG INTO :INLOG-INLOG-ID
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               EXEC SQL
+                   DELETE FROM INLOG
+                   WHERE INLOG_ID = :INLOG-INLOG-ID
+               END-EXEC
+               ADD 1 TO wn-archive-inlog-count
+
+               EXEC SQL
+                   FETCH CURS-ARCH-INLOG INTO :INLOG-INLOG-ID
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-ARCH-INLOG
+           END-EXEC
+
+           MOVE ZERO TO wn-archive-invoice-count
+           EXEC SQL
+               DECLARE CURS-ARCH-INVOICE CURSOR FOR
+               SELECT INV_ID
+               FROM TUTORIAL.INVOICE
+               WHERE INVDATE < :wc-archive-cutoff
+                 AND INVSTATE IN (3, 4)
+                 AND INV_ID NOT IN
+                     (SELECT CREDITOF FROM TUTORIAL.INVOICE
+                          WHERE CREDITOF IS NOT NULL)
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-ARCH-INVOICE
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-ARCH-INVOICE INTO :INVOICE-INV-ID
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               EXEC SQL
+                   DECLARE CURS-ARCH-INVITEM CURSOR FOR
+                   SELECT ITEM_ID
+                   FROM TUTORIAL.INVITEM
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               EXEC SQL
+                   OPEN CURS-ARCH-INVITEM
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CURS-ARCH-INVITEM INTO :ITEM-ITEM-ID
+               END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = ZERO
+
+                   EXEC SQL
+                       DELETE FROM ITEM
+                       WHERE ITEM_ID = :ITEM-ITEM-ID
+                   END-EXEC
+
+                   EXEC SQL
+                       FETCH CURS-ARCH-INVITEM INTO :ITEM-ITEM-ID
+                   END-EXEC
+
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CURS-ARCH-INVITEM
+               END-EXEC
+
+               EXEC SQL
+                   DELETE FROM INVITEM
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               EXEC SQL
+                   DELETE FROM OUTLOG
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               EXEC SQL
+                   DELETE FROM PAYMENT
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               EXEC SQL
+                   DELETE FROM ADDRCORR
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               EXEC SQL
+                   DELETE FROM INVOICE
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+               ADD 1 TO wn-archive-invoice-count
+
+               EXEC SQL
+                   FETCH CURS-ARCH-INVOICE INTO :INVOICE-INV-ID
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-ARCH-INVOICE
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Borttagna INERROR-poster: ' wn-archive-inerror-count
+           DISPLAY 'Borttagna INLOG-poster:   ' wn-archive-inlog-count
+           DISPLAY 'Borttagna fakturor:       ' wn-archive-invoice-count
+           .
+
+      **********************************************************
+       X0160-triage-inerrors.
+
+      *    lists every INERROR row not yet marked resolved, together
+      *    with the INLOG row (file/date) it was raised against, and
+      *    lets the operator pick one to close out once the inbound
+      *    file problem it describes has been chased down.
+           DISPLAY HEADLINE
+           DISPLAY '�PPNA INKONTROLLFEL'
+           DISPLAY HEADLINE
+           DISPLAY 'Felnr   |Fil             |Datum     |Beskrivning'
+
+           EXEC SQL
+               DECLARE CURS-TRIAGE CURSOR FOR
+               SELECT I.INERR_ID, L.FILENO, L.PROCDATE, I.DESCRIPTION
+               FROM TUTORIAL.INERROR I, TUTORIAL.INLOG L
+               WHERE I.INLOG_ID = L.INLOG_ID
+                 AND I.RESOLVED = 0
+               ORDER BY L.PROCDATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-TRIAGE
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-TRIAGE
+                   INTO :INERROR-INERR-ID, :INLOG-FILENO,
+                        :INLOG-PROCDATE, :INERROR-DESCRIPTION
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY INERROR-INERR-ID '|' INLOG-FILENO-TEXT '|'
+                       INLOG-PROCDATE '|' INERROR-DESCRIPTION-TEXT
+
+               EXEC SQL
+                   FETCH CURS-TRIAGE
+                       INTO :INERROR-INERR-ID, :INLOG-FILENO,
+                            :INLOG-PROCDATE, :INERROR-DESCRIPTION
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-TRIAGE
+           END-EXEC
+
+           DISPLAY SPACE
+           DISPLAY 'Felnr att �tg�rda (0=avbryt): '
+               WITH NO ADVANCING
+           MOVE ZERO TO wc-triage-inerr-id
+           ACCEPT wc-triage-inerr-id
+
+           IF wc-triage-inerr-id NOT = ZERO
+               MOVE wc-triage-inerr-id TO INERROR-INERR-ID
+               EXEC SQL
+                   SELECT DESCRIPTION, RESOLVED
+                       INTO :INERROR-DESCRIPTION, :INERROR-RESOLVED
+                       FROM INERROR
+                       WHERE INERR_ID = :INERROR-INERR-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Inget s�dant felnummer hittades.'
+               ELSE
+                   IF INERROR-RESOLVED-YES
+                       DISPLAY 'Felet �r redan �tg�rdat.'
+                   ELSE
+                       DISPLAY 'Beskrivning: ' INERROR-DESCRIPTION-TEXT
+                       SET INERROR-RESOLVED-YES TO TRUE
+                       EXEC SQL
+                           UPDATE INERROR
+                           SET RESOLVED = :INERROR-RESOLVED
+                           WHERE INERR_ID = :INERROR-INERR-ID
+                       END-EXEC
+                       IF SQLCODE NOT = ZERO
+                           DISPLAY ' Update SQL sats in INERROR'
+                               ' table �r felt'
+                       ELSE
+                           DISPLAY 'Felnr ' wc-triage-inerr-id
+                                   ' markerat som �tg�rdat.'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0170-correct-debtor-address.
+
+      *    records a corrected address for one invoice's reprint
+      *    without touching the DEBTOR/ADDR rows the original
+      *    invoice was issued against - subinv's X0200-get-debtor-
+      *    details applies it automatically on the next reprint
+      *    (menu 22, 23 or 73) of this INV_ID
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO CUSTOMER-CUSTNO-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO CUSTOMER-CUSTNO-LEN
+
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           MOVE SPACE TO wc-edit-buffer
+           ACCEPT wc-edit-buffer
+           MOVE wc-edit-buffer TO INVOICE-INVNO-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(wc-edit-buffer))
+               TO INVOICE-INVNO-LEN
+
+           EXEC SQL
+               SELECT INV_ID
+                   INTO :ADDRCORR-INV-ID
+                   FROM INVOICE
+                   WHERE CUSTNO = :CUSTOMER-CUSTNO
+                     AND INVNO = :INVOICE-INVNO
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Fakturan hittades inte.'
+           ELSE
+               DISPLAY 'Ny gatuadress: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDRCORR-STREET
+
+               DISPLAY 'Nytt postnummer: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDRCORR-POSTNO
+
+               DISPLAY 'Ny ort: ' WITH NO ADVANCING
+               MOVE SPACE TO wc-edit-buffer
+               ACCEPT wc-edit-buffer
+               MOVE wc-edit-buffer TO ADDRCORR-PLACE
+
+               EXEC SQL
+                   SELECT INV_ID
+                       INTO :ADDRCORR-INV-ID
+                       FROM ADDRCORR
+                       WHERE INV_ID = :ADDRCORR-INV-ID
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   EXEC SQL
+                       UPDATE ADDRCORR
+                       SET STREET = :ADDRCORR-STREET,
+                           POSTNO = :ADDRCORR-POSTNO,
+                           PLACE = :ADDRCORR-PLACE
+                       WHERE INV_ID = :ADDRCORR-INV-ID
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY ' Update SQL sats in ADDRCORR'
+                           ' table �r felt'
+                   END-IF
+               ELSE
+                   EXEC SQL
+                       INSERT INTO ADDRCORR
+                       VALUES ( :ADDRCORR-INV-ID, :ADDRCORR-STREET,
+                                 :ADDRCORR-POSTNO, :ADDRCORR-PLACE)
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY ' Insert SQL sats in ADDRCORR'
+                           ' table �r felt'
+                   END-IF
+               END-IF
+
+               IF SQLCODE = ZERO
+                   DISPLAY 'Adresskorrigering sparad f�r omtryck.'
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0180-export-customer-history.
+
+      *    nightly extract: one flat file per customer under
+      *    data/export/<CUSTNO>.txt, mirroring the fields in
+      *    INVOICE.CPY and INVITEM.CPY/ITEM.CPY, so a future
+      *    customer-portal project has something to read instead of
+      *    querying TUTORIAL directly
+           MOVE ZERO TO WC-EXPORT-CUST-COUNT
+
+           CALL 'CBL_CREATE_DIR' USING WC-EXPORT-DIR
+               RETURNING WC-EXPORT-RC
+
+           EXEC SQL
+               DECLARE CURS-EXPORT-CUST CURSOR FOR
+               SELECT CUST_ID, CUSTNO
+               FROM TUTORIAL.CUSTOMER
+               WHERE TEST_CUSTOMER = 0
+               ORDER BY CUST_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-EXPORT-CUST
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-EXPORT-CUST
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-CUSTNO
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               PERFORM X0182-export-one-customer
+               ADD 1 TO WC-EXPORT-CUST-COUNT
+
+               EXEC SQL
+                   FETCH CURS-EXPORT-CUST
+                       INTO :CUSTOMER-CUST-ID, :CUSTOMER-CUSTNO
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-EXPORT-CUST
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Kundhistorik exporterad f�r ' WC-EXPORT-CUST-COUNT
+               ' kunder till ' WC-EXPORT-DIR
+           .
+
+      **********************************************************
+       X0182-export-one-customer.
+
+      *    one customer's invoice headers and line items, written
+      *    pipe-delimited to data/export/<CUSTNO>.txt
+           MOVE SPACE TO WC-EXPORT-FILENAME
+           STRING WC-EXPORT-DIR DELIMITED BY SPACE
+                   '/' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUSTOMER-CUSTNO-TEXT)
+                       DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+                   INTO WC-EXPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT EXPORTDATA
+
+           EXEC SQL
+               DECLARE CURS-EXPORT-INV CURSOR FOR
+               SELECT INV_ID, INVSTATE, INVNO, INVDATE, VAT,
+                      DUEDATE, CREDITOF
+               FROM TUTORIAL.INVOICE
+               WHERE CUST_ID = :CUSTOMER-CUST-ID
+               ORDER BY INV_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-EXPORT-INV
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-EXPORT-INV
+                   INTO :INVOICE-INV-ID, :INVOICE-INVSTATE,
+                        :INVOICE-INVNO, :INVOICE-INVDATE,
+                        :INVOICE-VAT, :INVOICE-DUEDATE,
+                        :INVOICE-CREDITOF
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               PERFORM X0184-export-write-invoice
+               PERFORM X0186-export-write-items
+
+               EXEC SQL
+                   FETCH CURS-EXPORT-INV
+                       INTO :INVOICE-INV-ID, :INVOICE-INVSTATE,
+                            :INVOICE-INVNO, :INVOICE-INVDATE,
+                            :INVOICE-VAT, :INVOICE-DUEDATE,
+                            :INVOICE-CREDITOF
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-EXPORT-INV
+           END-EXEC
+
+           CLOSE EXPORTDATA
+           .
+
+      **********************************************************
+       X0184-export-write-invoice.
+
+           MOVE INVOICE-INVSTATE TO WC-EXPORT-INVSTATE-ED
+           MOVE INVOICE-VAT TO WC-EXPORT-VAT-ED
+           MOVE INVOICE-CREDITOF TO WC-EXPORT-CREDITOF-ED
+
+           MOVE SPACE TO WC-EXPORT-LINE
+           STRING 'INVOICE' DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   FUNCTION TRIM(INVOICE-INVNO-TEXT)
+                       DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   WC-EXPORT-INVSTATE-ED DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   INVOICE-INVDATE DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   INVOICE-DUEDATE DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   WC-EXPORT-VAT-ED DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   WC-EXPORT-CREDITOF-ED DELIMITED BY SIZE
+                   INTO WC-EXPORT-LINE
+           END-STRING
+
+           MOVE WC-EXPORT-LINE TO EXPORTDATA-POST
+           WRITE EXPORTDATA-POST
+           .
+
+      **********************************************************
+       X0186-export-write-items.
+
+           EXEC SQL
+               DECLARE CURS-EXPORT-ITEM CURSOR FOR
+               SELECT ITEM.DESCRIPTION, ITEM.ARTNO, ITEM.UNITDESC,
+                      ITEM.QTY, ITEM.PRICE, ITEM.VAT
+               FROM TUTORIAL.INVITEM, TUTORIAL.ITEM
+               WHERE INVITEM.INV_ID = :INVOICE-INV-ID
+                 AND INVITEM.ITEM_ID = ITEM.ITEM_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CURS-EXPORT-ITEM
+           END-EXEC
+
+           EXEC SQL
+               FETCH CURS-EXPORT-ITEM
+                   INTO :ITEM-DESCRIPTION, :ITEM-ARTNO,
+                        :ITEM-UNITDESC, :ITEM-QTY, :ITEM-PRICE,
+                        :ITEM-VAT
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE ITEM-QTY TO WC-EXPORT-QTY-ED
+               MOVE ITEM-PRICE TO WC-EXPORT-PRICE-ED
+               MOVE ITEM-VAT TO WC-EXPORT-ITEMVAT-ED
+
+               MOVE SPACE TO WC-EXPORT-LINE
+               STRING 'ITEM' DELIMITED BY SIZE
+                       '|' DELIMITED BY SIZE
+                       FUNCTION TRIM(ITEM-DESCRIPTION-TEXT)
+                           DELIMITED BY SIZE
+                       '|' DELIMITED BY SIZE
+                       FUNCTION TRIM(ITEM-ARTNO-TEXT)
+                           DELIMITED BY SIZE
+                       '|' DELIMITED BY SIZE
+                       WC-EXPORT-QTY-ED DELIMITED BY SIZE
+                       '|' DELIMITED BY SIZE
+                       WC-EXPORT-PRICE-ED DELIMITED BY SIZE
+                       '|' DELIMITED BY SIZE
+                       WC-EXPORT-ITEMVAT-ED DELIMITED BY SIZE
+                       INTO WC-EXPORT-LINE
+               END-STRING
+
+               MOVE WC-EXPORT-LINE TO EXPORTDATA-POST
+               WRITE EXPORTDATA-POST
+
+               EXEC SQL
+                   FETCH CURS-EXPORT-ITEM
+                       INTO :ITEM-DESCRIPTION, :ITEM-ARTNO,
+                            :ITEM-UNITDESC, :ITEM-QTY, :ITEM-PRICE,
+                            :ITEM-VAT
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CURS-EXPORT-ITEM
+           END-EXEC
+           .
+
+      **********************************************************
+       Y0100-acquire-run-lock.
+
+      *    refuses to let PbsRead or subinv start while the other
+      *    already has data/pbsrun.lck open - both process the same
+      *    INVOICE/INLOG/OUTLOG rows, and running them side by side
+      *    risks subinv printing an invoice PbsRead is still midway
+      *    through building.
+           OPEN INPUT RUNLOCK
+           IF RUNLOCK-FILE-FOUND
+               CLOSE RUNLOCK
+               DISPLAY 'K�rs redan, f�rs�k igen om en stund.'
+               SET is-run-lock-busy TO TRUE
+           ELSE
+               MOVE 'N' TO is-run-lock-busy-switch
+               OPEN OUTPUT RUNLOCK
+               WRITE RUNLOCK-POST
+               CLOSE RUNLOCK
+           END-IF
+           .
+
+      **********************************************************
+       Y0110-release-run-lock.
+
+           CALL 'CBL_DELETE_FILE' USING 'data/pbsrun.lck'
+           .
+
+      **********************************************************
+       Y0120-call-subinv-locked.
+
+      *    common gate in front of every CALL 'subinv' - acquires
+      *    data/pbsrun.lck, makes the call only if it got it, then
+      *    releases it again.
+           PERFORM Y0100-acquire-run-lock
+           IF NOT is-run-lock-busy
+               CALL 'subinv' USING wc-subinv-mode wc-subinv-invno
+                                                    wc-subinv-custno
+               PERFORM Y0110-release-run-lock
+           END-IF
+           .
+
+      **********************************************************
+       Y0200-get-next-id.
+
+      *    hands out the next free primary key for the table named
+      *    in IDGEN-TABLENAME-TEXT from the shared IDGEN sequence
+      *    table, the same mechanism PbsRead uses for its own
+      *    inserts (see data/Readfile.CBL 200-GET-NEXT-ID) - keeps
+      *    pbs.cbl's own SELECT MAX(id)+1 surrogate keys from
+      *    racing a concurrent PbsRead import or another operator.
+      *    caller moves the target table's name into
+      *    IDGEN-TABLENAME-TEXT before PERFORMing this, then uses
+      *    wn-next-id+1 exactly where it used to use MAX(id)+1.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(IDGEN-TABLENAME-TEXT))
+               TO IDGEN-TABLENAME-LEN
+
+           EXEC SQL
+               SELECT NEXTID
+                   INTO :wn-next-id
+                   FROM IDGEN
+                   WHERE TABLENAME = :IDGEN-TABLENAME
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' IDGEN sekvens saknas f�r: '
+                   IDGEN-TABLENAME-TEXT
+           END-IF
+
+           EXEC SQL
+               UPDATE IDGEN
+                   SET NEXTID = NEXTID + 1
+                   WHERE TABLENAME = :IDGEN-TABLENAME
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY ' IDGEN sekvens saknas f�r: '
+                   IDGEN-TABLENAME-TEXT
+           END-IF
+           .
+
       **********************************************************
        Z0100-exit-application.
        
